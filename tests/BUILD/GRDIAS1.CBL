@@ -12,9 +12,11 @@
                       *   01  PARAMETROS-GRDIAS1.                     *
                       *       05 GRDIAS-AAMMDD-INICIAL PIC  9(008).   *
                       *       05 GRDIAS-AAMMDD-FINAL   PIC  9(008).   *
-                      *       05 GRDIAS-NUM-DIAS       PIC  9(005).   *
-                      *                                               *
+                      *       05 GRDIAS-NUM-DIAS       PIC S9(005).   *
                       *                                               *
+                      *   GRDIAS-NUM-DIAS agora e assinado: negativo  *
+                      *   quando a data final e anterior a inicial    *
+                      *   (ex.: pagamento antecipado em DIAS-ATRASO)  *
                       *                                               *
                       *************************************************
        ENVIRONMENT DIVISION.
@@ -47,7 +49,7 @@
               10 AA-F        PIC  9(004).
               10 MM-F        PIC  9(002).
               10 DD-F        PIC  9(002).
-           05 GRDIAS-NUM-DIAS       PIC  9(005).
+           05 GRDIAS-NUM-DIAS       PIC S9(005).
 
        PROCEDURE DIVISION USING PARAMETROS-GRDIAS1.
 
@@ -60,10 +62,13 @@
            CALL "GRIDAT2" USING  GRDIAS-AAMMDD-INICIAL
            CALL "GRIDAT2" USING  GRDIAS-AAMMDD-FINAL
 
+      *    GRDIAS-NUM-DIAS agora pode ser negativo quando a data
+      *    final e anterior a inicial (requisito 033) - so o caso de
+      *    datas iguais ou invalidas/zeradas continua zerando e
+      *    saindo direto, sem prosseguir p/ o calculo de dias.
            IF   GRDIAS-AAMMDD-INICIAL = GRDIAS-AAMMDD-FINAL
            OR   GRDIAS-AAMMDD-INICIAL = ZERO
            OR   GRDIAS-AAMMDD-FINAL   = ZERO
-           OR   GRDIAS-AAMMDD-FINAL   < GRDIAS-AAMMDD-INICIAL
                 MOVE ZERO TO GRDIAS-NUM-DIAS
                 EXIT PROGRAM.
 
