@@ -21,6 +21,11 @@
            05  EMPRESA       PIC XXX.
            05  NOME-EMP      PIC X(30).
            05  NOME-EMP-RED  PIC X(15).
+      *    Requisito 045 - raiz do caminho de dados da empresa
+      *    ("\PROGRAMA\KELLO" por padrao); os programas que montam
+      *    EMP-REFERENCIA/EMPRESA-REF passam a ler este campo em vez
+      *    de usar a literal fixa em WORKING-STORAGE.
+           05  PATH-BASE-EMP PIC X(15) VALUE "\PROGRAMA\KELLO".
        COPY CAPW014.
        WORKING-STORAGE SECTION.
            COPY "CAP014T.CPB".
