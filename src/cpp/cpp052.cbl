@@ -19,9 +19,12 @@
            COPY CGPX001.
            COPY CPPX020.
            COPY CPPX021.
+           COPY CPPX023.
            COPY LOGX001.
            COPY LOGX003.
            COPY LOGACESS.SEL.
+           COPY GERX001.
+           COPY GERX002.
            SELECT WORK ASSIGN TO VARIA-W
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS DYNAMIC
@@ -33,6 +36,21 @@
                   ALTERNATE RECORD KEY IS DOCUMENTO-WK WITH DUPLICATES
                   ALTERNATE RECORD KEY IS PORTADOR-WK WITH DUPLICATES.
            SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+           SELECT ARQ-EXPORT ASSIGN TO WS-ARQ-EXPORT
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS IS ST-EXPORT.
+      *    CPD024 - trilha permanente de retiradas/reaplica��es do
+      *    emprestimo a fornecedor (requisito de auditoria: taxa,
+      *    dias, principal, juros e operador de cada retirada), na
+      *    mesma organiza��o/chave por titulo (FORNEC+SEQ) que CPD023
+      *    ja usa p/ baixas parciais, com SEQ-RETIR-CP24 identificando
+      *    cada evento.
+           SELECT CPD024 ASSIGN TO PATH-CPD024
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-CPD024
+                  RECORD KEY IS CHAVE-CP24 = FORNEC-CP24 SEQ-CP24
+                                             SEQ-RETIR-CP24.
 
 
        DATA DIVISION.
@@ -42,9 +60,12 @@
        COPY CGPW001.
        COPY CPPW020.
        COPY CPPW021.
+       COPY CPPW023.
        COPY LOGW001.
        COPY LOGW003.
        COPY LOGACESS.FD.
+       COPY GERW001.
+       COPY GERW002.
        FD  WORK.
        01  REG-WORK.
            05  FORNEC-WK           PIC 9(6).
@@ -54,7 +75,9 @@
            05  DATA-MOVTO-WK       PIC 9(8).
            05  VENCTO-WK           PIC 9(8).
            05  DATA-PAGTO-WK       PIC 9(8).
-           05  DIAS-ATRAS-WK       PIC 9(3).
+           05  DIAS-ATRAS-WK       PIC S9(3).
+      *    Requisito 033: assinado p/ acompanhar o GRDIAS-NUM-DIAS
+      *    assinado do GRDIAS1 (negativo = pago antes do vencimento).
            05  DESCRICAO-WK        PIC X(30).
            05  VALOR-WK            PIC 9(8)V99.
            05  VALOR-PAGO-WK       PIC 9(8)V99.
@@ -64,7 +87,38 @@
        FD  RELAT
            LABEL RECORD IS OMITTED.
        01  REG-RELAT.
-           05  FILLER              PIC X(130).
+      *    Requisito 047 - 144 colunas p/ caber o cabecalho compartilhado
+      *    DET-CABECALHO1-p/2-p (abaixo); CAB02/CAB03/CAB04/CAB05/LINDET
+      *    continuam com o mesmo conteudo/colunas de antes.
+           05  FILLER              PIC X(144).
+
+       FD  ARQ-EXPORT.
+       01  LINHA-EXPORT            PIC X(150).
+
+       FD  CPD024.
+       01  REG-CPD024.
+           05  FORNEC-CP24           PIC 9(6).
+           05  SEQ-CP24              PIC 9(5).
+           05  SEQ-RETIR-CP24        PIC 9(3).
+           05  DATA-RETIR-CP24       PIC 9(8).
+           05  HORA-RETIR-CP24       PIC 9(6).
+           05  USUARIO-CP24          PIC X(20).
+           05  VALOR-PRINCIPAL-CP24  PIC 9(8)V99.
+           05  VALOR-RETIRADO-CP24   PIC 9(8)V99.
+           05  TAXA-CP24             PIC 9(3)V9999.
+           05  DIAS-CP24             PIC 9(5).
+           05  JUROS-CP24            PIC 9(8)V99.
+           05  NOVO-VALOR-CP24       PIC 9(8)V99.
+           05  SEQ-CP20-GERADO-CP24  PIC 9(5).
+           05  DESFEITO-CP24         PIC 9           VALUE 0.
+      *    DESFEITO-CP24 - 0 vigente, 1 desfeito (ver requisito 024).
+      *    Campos abaixo guardam o "antes" do titulo de reaplicacao
+      *    (CPD020) para permitir desfazer a retirada (requisito 024)
+      *    restaurando exatamente o que havia antes da atualizacao.
+           05  VENCTO-ANTES-CP24     PIC 9(8).
+           05  EMISSAO-ANTES-CP24    PIC 9(8).
+           05  TAXA-ANTES-CP24       PIC 9(3)V9999.
+           05  VALOR-TOT-ANTES-CP24  PIC 9(8)V99.
 
        WORKING-STORAGE SECTION.
            COPY "CPP052.CPB".
@@ -81,10 +135,54 @@
            05  ST-CGD001             PIC XX       VALUE SPACES.
            05  ST-CPD020             PIC XX       VALUE SPACES.
            05  ST-CPD021             PIC XX       VALUE SPACES.
+           05  ST-CPD023             PIC XX       VALUE SPACES.
+           05  SOMA-BAIXAS-W         PIC 9(9)V99  VALUE ZEROS.
            05  ST-LOG001             PIC XX       VALUE SPACES.
            05  ST-LOG003             PIC XX       VALUE SPACES.
+           05  ST-GED001             PIC XX       VALUE SPACES.
+           05  ST-GED002             PIC XX       VALUE SPACES.
+           05  ACHEI                 PIC X(01)    VALUE SPACES.
+           05  LARGURA-NORMAL-REL    PIC 9(03)    VALUE 080.
+           05  LARGURA-RELATORIO-W   PIC 9(03)    VALUE 080.
+      *    LARGURA-RELATORIO-W - requisito 044: largura (em colunas)
+      *    que cada relatorio de CPP052 precisa (080 = normal, 110 =
+      *    extrato/perfil de risco/simulacao, que tem colunas extras
+      *    de data/valor). AJUSTA-LARGURA-IMPRESSORA/RESTAURA-LARGURA-
+      *    IMPRESSORA resolvem essa largura contra a impressora
+      *    selecionada em IMPRESSORA.CHAMA, so mandando o escape de
+      *    modo condensado quando a largura pedida excede
+      *    LARGURA-NORMAL-REL, em vez de toda IMPRIME-* assumir que a
+      *    impressora sempre aceita (e precisa) do mesmo escape.
+           05  VISUALIZAR-W          PIC X        VALUE "N".
+      *    VISUALIZAR-W - "S" enquanto IMPRIME-RELATORIO/
+      *    IMPRIME-PERFIL-RISCO/IMPRIME-SIMULACAO estao rodando a
+      *    pedido de CPP052-VISUALIZAR-FLG-TRUE/-PERFIL/-SIMULACAO
+      *    (requisito 043): GRAVA-LINHA-RELATORIO manda cada linha p/
+      *    a list box de preview em vez de gravar em RELAT.
+           05  TITULO-CAB-REL-W      PIC X(46)    VALUE SPACES.
+      *    TITULO-CAB-REL-W - requisito 047: titulo do relatorio corrente
+      *    (extrato/perfil de risco/simulacao), movido p/ DET-TITULO-CAB-p
+      *    por CARREGA-CABECALHO-PADRAO.
            05  ST-WORK               PIC XX       VALUE SPACES.
            05  ST-CAD999             PIC XX       VALUE SPACES.
+           05  ST-EXPORT             PIC XX       VALUE SPACES.
+           05  WS-ARQ-EXPORT         PIC X(32)    VALUE SPACES.
+           05  ST-CPD024             PIC XX       VALUE SPACES.
+           05  PATH-CPD024           PIC X(30)    VALUE SPACES.
+           05  SEQ-RETIR-W           PIC 9(3)     VALUE ZEROS.
+           05  SEQ-CP20-ORIG-W       PIC 9(5)     VALUE ZEROS.
+      *    SEQ-CP20-ORIG-W - guarda o SEQ-CP20 do titulo original
+      *    antes de ATUALIZA-RETIRADA reaproveitar SEQ-CP20 p/ o novo
+      *    titulo de PAGTO EMPRESTIMO (ver GRAVA-RETIRADA-HIST).
+           05  VENCTO-ANTES-W        PIC 9(8)     VALUE ZEROS.
+           05  EMISSAO-ANTES-W       PIC 9(8)     VALUE ZEROS.
+           05  TAXA-ANTES-W          PIC 9(3)V9999 VALUE ZEROS.
+           05  VALOR-TOT-ANTES-W     PIC 9(8)V99  VALUE ZEROS.
+      *    Campos acima guardam o "antes" do titulo de reaplicacao
+      *    (lidos em RETIRADA, antes de qualquer altera��o) p/ que
+      *    DESFAZ-RETIRADA (requisito 024) saiba restaurar o CPD020.
+           05  SEQ-RETIR-DESFAZ-W    PIC 9(3)     VALUE ZEROS.
+           05  ACHOU-RETIR-W         PIC X        VALUE "N".
            05  FS-LOGACESS           PIC XX       VALUE SPACES.
            05  ERRO-W                PIC 9        VALUE ZEROS.
            05  PAG-W                 PIC 99       VALUE ZEROS.
@@ -94,8 +192,8 @@
                10  VAR1              PIC X VALUE "\".
                10  EMP-REC           PIC XXX.
                10  VAR2              PIC X VALUE "\".
-               10  ARQ-REC           PIC X(10).
-           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+               10  ARQ-REC           PIC X(12).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(32).
            05  VARIA-W               PIC 9(8)     VALUE ZEROS.
            05  VECTO-INI             PIC 9(8)     VALUE ZEROS.
            05  VECTO-FIM             PIC 9(8)     VALUE ZEROS.
@@ -105,20 +203,60 @@
            05  VALOR-E               PIC ZZZZ.ZZZ,ZZ BLANK WHEN ZEROS.
            05  DATA-MOVTO-W          PIC 9(8)     VALUE ZEROS.
            05  DATA-MOVTO-I          PIC 9(8)     VALUE ZEROS.
-           05  VALOR-ACUM            PIC 9(8)V99  VALUE ZEROS.
-           05  TOTAL-ACUM            PIC 9(8)V99  VALUE ZEROS.
+           05  VALOR-ACUM            PIC S9(8)V99 VALUE ZEROS.
+           05  TOTAL-ACUM            PIC S9(8)V99 VALUE ZEROS.
       *Total-acum - valor acumulado p/ calcula o prazo m�dio de atraso
+      *Requisito 033 - assinados p/ que pagamentos antecipados (dias
+      *negativos) puxem a media p/ baixo em vez de contar como zero.
            05  TOT-TITULO            PIC 9(3)     VALUE ZEROS.
            05  TOT-VALOR             PIC 9(8)V99  VALUE ZEROS.
            05  TOT-VALOR-PAGO        PIC 9(8)V99  VALUE ZEROS.
-           05  TOT-ATRAS-MEDIO       PIC 9(3)V99  VALUE ZEROS.
+           05  TOT-ATRAS-MEDIO       PIC S9(3)V99 VALUE ZEROS.
            05  TOT-VALOR-A-PAGAR     PIC 9(8)V99  VALUE ZEROS.
-           05  ATRASO-MEDIO-E        PIC ZZZ,ZZ.
+           05  ATRASO-MEDIO-E        PIC -ZZZ,ZZ.
            05  PASSAR-STRING         PIC X(20)    VALUE SPACES.
            05  FORNEC-W              PIC 9(6)     VALUE ZEROS.
            05  SEQ-W                 PIC 9(5)     VALUE ZEROS.
            05  SEQ-CAIXA             PIC 9(3)     VALUE ZEROS.
            05  LIN                   PIC 9(02)    VALUE ZEROS.
+           05  COTACAO-DOLAR-W       PIC 9(3)V9999 VALUE ZEROS.
+      *    COTACAO-DOLAR-W - cota��o do dolar (informada em tela via
+      *    CPP052-COTACAO-DOLAR) usada p/ converter t�tulos com
+      *    TIPO-MOEDA-CP20 = 1 (D�lar) p/ Real antes de totalizar.
+           05  VALOR-CONV-W          PIC 9(8)V99  VALUE ZEROS.
+           05  DENTRO-FILTRO-W       PIC X        VALUE "S".
+      *    DENTRO-FILTRO-W - liga/desliga a grava��o do WORK conforme
+      *    o titulo cai ou n�o no per�odo escolhido em CPP052-FILTRO-
+      *    DATA (VENCIMENTO/MOVIMENTO/PAGAMENTO); ver VERIFICA-FILTRO-
+      *    DATA SECTION.
+           05  FORNEC-INI-W          PIC 9(6)     VALUE ZEROS.
+           05  FORNEC-FIM-W          PIC 9(6)     VALUE ZEROS.
+           05  FORNEC-ANT-REL-W      PIC 9(6)     VALUE ZEROS.
+      *    FORNEC-ANT-REL-W - fornecedor do cabecalho impresso por
+      *    ultimo; muda de valor toda vez que o WORK avan�a p/ outro
+      *    fornecedor dentro da faixa, disparando um novo CABECALHO/
+      *    subtotal (ver IMPRIME-RELATORIO SECTION).
+      *    FORNEC-INI-W/FORNEC-FIM-W - faixa de fornecedores do extrato
+      *    (CPP052-FORNEC-INI/CPP052-FORNEC-FIM, mesmo estilo de
+      *    VECTO-INI/VECTO-FIM); deixando os dois em branco/zero na
+      *    tela mant�m o comportamento antigo de um unico fornecedor
+      *    (CPP052-FORNECEDOR). Preenchendo 000000 a 999999 tira o
+      *    extrato de todos os fornecedores num s� relatorio/arquivo.
+           05  DATA-LIMITE-PERFIL-W.
+               10  ANO-LIMITE-PERFIL-W  PIC 9(4).
+               10  MES-LIMITE-PERFIL-W  PIC 9(2).
+               10  DIA-LIMITE-PERFIL-W  PIC 9(2).
+      *    DATA-LIMITE-PERFIL-W - hoje menos 12 meses (mesmo AAAAMMDD
+      *    de WS-DATA-CPU), usado pelo "perfil de risco" (requisito
+      *    025) p/ limitar o hist�rico de CPD020 aos ultimos 12 meses.
+           05  DIAS-ATRASO-PERFIL-W  PIC S9(3)    VALUE ZEROS.
+           05  TOT-TITULO-PERFIL-W   PIC 9(3)     VALUE ZEROS.
+           05  TOT-VALOR-PERFIL-W    PIC 9(8)V99  VALUE ZEROS.
+           05  TOTAL-ACUM-PERFIL-W   PIC S9(8)V99 VALUE ZEROS.
+           05  TOT-ATRASO-MEDIO-PERFIL-W PIC S9(3)V99 VALUE ZEROS.
+      *    Requisito 033 - assinados junto com DIAS-ATRAS-WK/TOTAL-ACUM
+      *    p/ o perfil de risco tambem refletir pagamentos antecipados.
+           05  DIAS-ATRASO-PERFIL-E  PIC -999.
            COPY "PARAMETR".
 
        01  PASSAR-PARAMETROS.
@@ -129,15 +267,16 @@
        77 handle8                      pic 9(08) comp-x value zeros.
        77 wHandle                      pic 9(09) comp-5 value zeros.
 
-       01  CAB01.
-           05  EMPRESA-REL         PIC X(59)   VALUE SPACES.
-           05  FILLER              PIC X(12)   VALUE "EMISSAO/HR: ".
-           05  EMISSAO-REL         PIC 99/99/9999 BLANK WHEN ZEROS.
-           05  FILLER              PIC X       VALUE SPACES.
-           05  HORA-REL            PIC X(5)    VALUE "  :  ".
-           05  FILLER              PIC X(10)   VALUE SPACES.
-           05  FILLER              PIC X(5)    VALUE "PAG: ".
-           05  PG-REL              PIC Z9      VALUE ZEROS.
+      *    Requisito 047 - empresa/razao/pagina (CAB01) e titulo/emissao
+      *    (novo DET-CABECALHO2-p, impresso antes do CAB02 especifico de
+      *    cada relatorio) passam a usar o cabecalho padrao paginado
+      *    DET-CABECALHO1-p/DET-CABECALHO2-p (COBREL-DET-PAISAGEM2.CPY),
+      *    em vez de cada programa montar seu proprio CAB01 a mao; o
+      *    CAB02/CAB02A/CAB02-PERFIL/CAB02-SIMULACAO continuam existindo
+      *    como hoje (faixa de vencimento, fornecedor, etc. nao tem
+      *    equivalente no cabecalho padrao, que so cobre empresa/pagina/
+      *    titulo/emissao).
+           COPY "cobrel-det-paisagem2.cpy".
        01  CAB02.
            05  FILLER              PIC X(41)   VALUE
            "RELACAO DE CONTAS A PAGAR - ORDEM: ".
@@ -167,6 +306,41 @@
        01  LINTOT.
            05  LINTOT-REL          PIC X(100)  VALUE SPACES.
 
+      *    Layout do relatorio "perfil de risco" (requisito 025) -
+      *    reaproveita CAB01/CAB03 (cabecalho/pagina e linha "=") do
+      *    extrato acima, s� muda o titulo e a linha de detalhe.
+       01  CAB02-PERFIL.
+           05  FILLER              PIC X(41)   VALUE
+           "PERFIL DE RISCO - ULTIMOS 12 MESES     ".
+           05  FILLER              PIC X(15)   VALUE "FORNECEDOR: ".
+           05  FORNECEDOR-PERFIL-REL PIC ZZZ.ZZZ BLANK WHEN ZEROS.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  NOME-FORNEC-PERFIL-REL PIC X(30) VALUE SPACES.
+       01  CAB04-PERFIL.
+           05  FILLER              PIC X(110)  VALUE
+           "N.DOCTO    DESCRICAO                      DATA-VECTO  DATA
+      -    "-PAGTO   VALOR-PAGO  DIAS ATRASO".
+       01  LINDET-PERFIL.
+           05  LINDET-PERFIL-REL   PIC X(110)  VALUE SPACES.
+       01  CAB05-PERFIL.
+           05  FILLER              PIC X(60)   VALUE
+           "QTDE TITULOS     VALOR PAGO  ATRASO MEDIO(DIAS)".
+       01  LINTOT-PERFIL.
+           05  LINTOT-PERFIL-REL   PIC X(60)   VALUE SPACES.
+
+      *    Layout do relatorio de "imprimir simula��o" (requisito 027)
+      *    - imprime a proposta de retirada/reaplicacao (titulo antigo,
+      *    valor retirado, novos juros/vencimento) antes de gravar,
+      *    p/ colher a assinatura do fornecedor em papel.
+       01  CAB02-SIMULACAO.
+           05  FILLER              PIC X(35)   VALUE
+           "SIMULACAO DE RETIRADA - FORNEC: ".
+           05  FORNECEDOR-SIMUL-REL PIC ZZZ.ZZZ BLANK WHEN ZEROS.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  NOME-FORNEC-SIMUL-REL PIC X(30) VALUE SPACES.
+       01  LINDET-SIMULACAO.
+           05  LINDET-SIMUL-REL    PIC X(110)  VALUE SPACES.
+
        01 WS-DATA-SYS.
           05 WS-DATA-CPU.
              10 WS-ANO-CPU                 PIC 9(04).
@@ -202,11 +376,14 @@
                                    TO DS-DATA-BLOCK-VERSION-NO
            MOVE CPP052-VERSION-NO  TO DS-VERSION-NO
            MOVE EMPRESA-W          TO EMP-REC
-           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE EMPRESA-W          TO DET-EMPRESA-p
+           MOVE NOME-EMPRESA-W     TO DET-RAZAO-p
            MOVE "CAD004"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CAD004.
            MOVE "CGD001"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD001.
            MOVE "CPD020"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CPD020.
            MOVE "CPD021"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CPD021.
+           MOVE "CPD023"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CPD023.
+           MOVE "CPD024"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CPD024.
            MOVE "LOG001"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG001.
            MOVE "LOG003"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG003.
            MOVE "LOGACESS" TO ARQ-REC. MOVE EMPRESA-REF TO
@@ -214,10 +391,16 @@
            ACCEPT VARIA-W FROM TIME.
            OPEN OUTPUT WORK  CLOSE WORK  OPEN I-O WORK.
 
-           OPEN INPUT CGD001 CAD004
+           OPEN INPUT CGD001 CAD004 CPD023
 
            OPEN I-O   CPD020 CPD021 LOG001 LOG003
 
+           OPEN I-O CPD024
+           IF ST-CPD024 = "35"
+              CLOSE CPD024      OPEN OUTPUT CPD024
+              CLOSE CPD024      OPEN I-O CPD024
+           END-IF
+
            IF ST-CGD001 <> "00"
               MOVE "ERRO ABERTURA CGD001: "  TO CPP052-MENSAGEM-ERRO
               MOVE ST-CGD001 TO CPP052-MENSAGEM-ERRO(23: 02)
@@ -230,6 +413,14 @@
               MOVE "ERRO ABERTURA CPD021: "  TO CPP052-MENSAGEM-ERRO
               MOVE ST-CPD021 TO CPP052-MENSAGEM-ERRO(23: 02)
               PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ST-CPD023 <> "00" AND ST-CPD023 <> "05"
+              MOVE "ERRO ABERTURA CPD023: "  TO CPP052-MENSAGEM-ERRO
+              MOVE ST-CPD023 TO CPP052-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ST-CPD024 <> "00"
+              MOVE "ERRO ABERTURA CPD024: "  TO CPP052-MENSAGEM-ERRO
+              MOVE ST-CPD024 TO CPP052-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
            IF ST-LOG001 <> "00"
               MOVE "ERRO ABERTURA LOG001: "  TO CPP052-MENSAGEM-ERRO
               MOVE ST-LOG001 TO CPP052-MENSAGEM-ERRO(23: 02)
@@ -268,6 +459,50 @@
 
            close logacess
 
+           MOVE "GED001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-GED001.
+           MOVE "GED002" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-GED002.
+           OPEN INPUT GED001 GED002
+           IF ST-GED001 <> "00"
+              MOVE "ERRO ABERTURA GED001: "  TO CPP052-MENSAGEM-ERRO
+              MOVE ST-GED001 TO CPP052-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ST-GED002 <> "00"
+              MOVE "ERRO ABERTURA GED002: "  TO CPP052-MENSAGEM-ERRO
+              MOVE ST-GED002 TO CPP052-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+      *    Requisito 042 - mesma consulta GED001/GED002 que ja existia
+      *    apenas em CPP020A (requisito 005), aplicada tambem aqui p/
+      *    que o extrato de fornecedor respeite o que estiver
+      *    configurado em GED002 p/ este usuario.
+           INITIALIZE REG-GED001
+           MOVE "N" TO ACHEI
+           MOVE "CPP052 - Extrato de Fornecedor" TO PROGRAMA-GE01
+           START GED001 KEY IS NOT LESS ALT-GE01 INVALID KEY
+               MOVE "10" TO ST-GED001.
+           PERFORM UNTIL ST-GED001 = "10"
+               READ GED001 NEXT AT END
+                   MOVE "10" TO ST-GED001
+               NOT AT END
+                   IF "CPP052 - Extrato de Fornecedor" <>
+                      PROGRAMA-GE01
+                      MOVE "10" TO ST-GED001
+                   ELSE
+                      MOVE USUARIO-GE01          TO USUARIO-C-GE02
+                      MOVE COD-USUARIO-W      TO USUARIO-P-GE02
+                      MOVE "CPP052 - Extrato de Fornecedor" TO
+                           PROGRAMA-GE02
+                      MOVE SPACES             TO IDENTIFICACAO-GE02
+                      READ GED002 NOT INVALID KEY
+                           MOVE "S"           TO ACHEI
+                           MOVE "10"          TO ST-GED001
+                      END-READ
+                   END-IF
+               END-READ
+           END-PERFORM.
+           IF ACHEI = "N"
+              MOVE "USUARIO SEM PERMISSAO PARA ESTE RELATORIO" TO
+              CPP052-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
            IF COD-USUARIO-W NOT NUMERIC
               MOVE "Executar pelo MENU" TO CPP052-MENSAGEM-ERRO
               PERFORM CARREGA-MENSAGEM-ERRO.
@@ -283,6 +518,20 @@
                     if lnk-mapeamento <> spaces
                        PERFORM IMPRIME-RELATORIO
                     end-if
+               WHEN CPP052-VISUALIZAR-FLG-TRUE
+      *             "Visualizar antes de imprimir" (requisito 043) -
+      *             roda IMPRIME-RELATORIO com VISUALIZAR-W = "S", que
+      *             manda cada linha p/ a list box de preview em vez
+      *             de chamar impressora.chama/gastar papel.
+                    MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+                    PERFORM CALL-DIALOG-SYSTEM
+                    MOVE "S" TO VISUALIZAR-W
+                    PERFORM IMPRIME-RELATORIO
+                    MOVE "N" TO VISUALIZAR-W
+               WHEN CPP052-GERA-ARQUIVO-FLG-TRUE
+      *             "Gerar arquivo" - grava o WORK do extrato num
+      *             arquivo texto delimitado p/ concilia��o externa.
+                    PERFORM GERA-ARQUIVO-RECONCILIACAO
                WHEN CPP052-GRAVA-WORK-FLG-TRUE
       *             PERFORM VERIFICA-DATA-MOVTO-ANT
                     PERFORM GRAVA-WORK
@@ -304,6 +553,47 @@
                     PERFORM CALCULA-REAPLICAR
                WHEN CPP052-ATUALIZA-RETIRADA-TRUE
                     PERFORM ATUALIZA-RETIRADA
+               WHEN CPP052-DESFAZ-RETIRADA-FLG-TRUE
+      *             "Desfazer retirada" - requisito 024, documentado
+      *             p/ o dono da copybook de tela junto com os demais
+      *             flags novos deste programa.
+                    PERFORM DESFAZ-RETIRADA
+                    PERFORM CARREGA-LISTA
+               WHEN CPP052-PERFIL-RISCO-FLG-TRUE
+      *             "Perfil de risco" - requisito 025, documentado p/
+      *             o dono da copybook de tela junto com os demais
+      *             flags novos deste programa.
+                    copy impressora.chama.
+                    if lnk-mapeamento <> spaces
+                       PERFORM IMPRIME-PERFIL-RISCO
+                    end-if
+               WHEN CPP052-VISUALIZAR-PERFIL-FLG-TRUE
+      *             "Visualizar perfil de risco antes de imprimir"
+      *             (requisito 043) - mesma ideia de
+      *             CPP052-VISUALIZAR-FLG-TRUE, aplicada ao relatorio
+      *             de perfil de risco.
+                    MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+                    PERFORM CALL-DIALOG-SYSTEM
+                    MOVE "S" TO VISUALIZAR-W
+                    PERFORM IMPRIME-PERFIL-RISCO
+                    MOVE "N" TO VISUALIZAR-W
+               WHEN CPP052-IMPRIME-SIMULACAO-FLG-TRUE
+      *             "Imprimir simulacao" - requisito 027, documentado
+      *             p/ o dono da copybook de tela junto com os demais
+      *             flags novos deste programa.
+                    copy impressora.chama.
+                    if lnk-mapeamento <> spaces
+                       PERFORM IMPRIME-SIMULACAO
+                    end-if
+               WHEN CPP052-VISUALIZAR-SIMULACAO-FLG-TRUE
+      *             "Visualizar simulacao antes de imprimir"
+      *             (requisito 043) - mesma ideia de
+      *             CPP052-VISUALIZAR-FLG-TRUE, aplicada a simulacao.
+                    MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+                    PERFORM CALL-DIALOG-SYSTEM
+                    MOVE "S" TO VISUALIZAR-W
+                    PERFORM IMPRIME-SIMULACAO
+                    MOVE "N" TO VISUALIZAR-W
       *        WHEN CPP052-REGRAVA-DADOS-TRUE
       *             PERFORM REGRAVA-DADOS
                WHEN CPP052-POPUP-FORNEC-TRUE
@@ -395,6 +685,10 @@
            CLOSE WORK  OPEN OUTPUT WORK CLOSE WORK  OPEN I-O WORK.
            MOVE ZEROS TO TOT-VALOR TOT-VALOR-PAGO TOT-VALOR-A-PAGAR
                          TOTAL-ACUM TOT-TITULO.
+      *    cota��o do dolar do dia, informada em tela, p/ converter
+      *    t�tulos em D�lar (TIPO-MOEDA-CP20 = 1) p/ Real antes de
+      *    somar aos totais do extrato.
+           MOVE CPP052-COTACAO-DOLAR TO COTACAO-DOLAR-W.
            MOVE "TELA-AGUARDA" TO DS-PROCEDURE.
            PERFORM CALL-DIALOG-SYSTEM.
            MOVE CPP052-VECTO-INI TO DATA-INV VECTO-INI-ANT
@@ -405,18 +699,50 @@
                                      VECTO-FIM-REL.
            CALL "GRIDAT2" USING DATA-INV.
            MOVE DATA-INV    TO VECTO-FIM.
-           MOVE CPP052-FORNECEDOR TO FORNEC-CP20.
-           MOVE VECTO-INI         TO DATA-VENCTO-CP20.
+      *    Sem faixa informada em tela (CPP052-FORNEC-INI/FIM em
+      *    branco) mant�m o comportamento antigo de um s� fornecedor;
+      *    do contrario roda a faixa inteira (ou 000000-999999 p/
+      *    todos) num s� passe, marcando FORNEC-WK em cada titulo.
+           IF CPP052-FORNEC-INI = ZEROS AND CPP052-FORNEC-FIM = ZEROS
+              MOVE CPP052-FORNECEDOR TO FORNEC-INI-W FORNEC-FIM-W
+           ELSE
+              MOVE CPP052-FORNEC-INI TO FORNEC-INI-W
+              MOVE CPP052-FORNEC-FIM TO FORNEC-FIM-W
+           END-IF.
+           MOVE FORNEC-INI-W TO FORNEC-CP20.
+      *    Com filtro por VENCIMENTO (padr�o) o START j� entra em
+      *    VECTO-INI, do jeito que sempre foi. Filtrando por MOVIMENTO
+      *    ou PAGAMENTO a data de vencto n�o guarda ordem com essas
+      *    datas, ent�o o scan tem que come�ar do primeiro titulo do
+      *    fornecedor e o corte de per�odo fica por conta de
+      *    VERIFICA-FILTRO-DATA.
+           IF CPP052-FILTRO-VENCTO
+              MOVE VECTO-INI      TO DATA-VENCTO-CP20
+           ELSE
+              MOVE ZEROS          TO DATA-VENCTO-CP20
+           END-IF.
            START CPD020 KEY IS NOT < ALT1-CP20 INVALID KEY
                   MOVE "10" TO ST-CPD020.
 
            PERFORM UNTIL ST-CPD020 = "10"
              READ CPD020 NEXT RECORD AT END MOVE "10" TO ST-CPD020
               NOT AT END
-              IF FORNEC-CP20 > CPP052-FORNECEDOR
+              IF FORNEC-CP20 > FORNEC-FIM-W
                    MOVE "10" TO ST-CPD020
               ELSE
-                IF DATA-VENCTO-CP20 > VECTO-FIM MOVE "10" TO ST-CPD020
+                IF CPP052-FILTRO-VENCTO AND DATA-VENCTO-CP20 > VECTO-FIM
+      *             Fim de vencto p/ este fornecedor: se for uma faixa
+      *             com mais de um fornecedor apenas pula p/ o proximo
+      *             (n�o encerra o passe inteiro).
+                   IF FORNEC-FIM-W = FORNEC-INI-W
+                      MOVE "10" TO ST-CPD020
+                   ELSE
+                      CONTINUE
+                   END-IF
+                ELSE
+                PERFORM VERIFICA-FILTRO-DATA
+                IF DENTRO-FILTRO-W NOT = "S"
+                   CONTINUE
                 ELSE
                 MOVE DATA-MOVTO-CP20     TO DATA-MOVTO-WK
                                             CPP052-EXIBE-MOVTO
@@ -434,16 +760,38 @@
       *          MOVE SEQ-CAIXA-CP20      TO DESCRICAO-WK(1: 6)
       *          MOVE DATA-PGTO-CP20      TO DESCRICAO-WK(8: 10)
                  MOVE DATA-PGTO-CP20      TO DATA-PAGTO-WK
-                 MOVE VALOR-LIQ-CP20      TO VALOR-PAGO-WK
-                 MOVE VALOR-TOT-CP20      TO VALOR-WK
+      *          soma as baixas parciais (CPD023) do titulo; se n�o
+      *          houver nenhuma, mant�m o VALOR-LIQ-CP20 tudo-ou-nada
+      *          de sempre (t�tulos baixados antes desta feature).
+                 PERFORM SOMA-BAIXAS-PARCIAIS
+                 IF TIPO-MOEDA-CP20 = 1 AND COTACAO-DOLAR-W > ZEROS
+                    COMPUTE VALOR-CONV-W = VALOR-TOT-CP20 *
+                                            COTACAO-DOLAR-W
+                    MOVE VALOR-CONV-W     TO VALOR-WK
+                    IF SOMA-BAIXAS-W > ZEROS
+                       COMPUTE VALOR-CONV-W = SOMA-BAIXAS-W *
+                                               COTACAO-DOLAR-W
+                    ELSE
+                       COMPUTE VALOR-CONV-W = VALOR-LIQ-CP20 *
+                                               COTACAO-DOLAR-W
+                    END-IF
+                    MOVE VALOR-CONV-W     TO VALOR-PAGO-WK
+                 ELSE
+                    MOVE VALOR-TOT-CP20   TO VALOR-WK
+                    IF SOMA-BAIXAS-W > ZEROS
+                       MOVE SOMA-BAIXAS-W TO VALOR-PAGO-WK
+                    ELSE
+                       MOVE VALOR-LIQ-CP20 TO VALOR-PAGO-WK
+                    END-IF
+                 END-IF
                  MOVE DATA-VENCTO-CP20    TO VENCTO-WK
                  PERFORM DIAS-ATRASO
                  ADD 1                    TO TOT-TITULO
-                 ADD VALOR-LIQ-CP20       TO TOT-VALOR-PAGO
-                 ADD VALOR-TOT-CP20       TO TOT-VALOR
+                 ADD VALOR-PAGO-WK        TO TOT-VALOR-PAGO
+                 ADD VALOR-WK             TO TOT-VALOR
                  MOVE SEQ-CAIXA-CP20      TO SEQ-CAIXA-WK
                  IF SITUACAO-CP20 = 0
-                    ADD VALOR-TOT-CP20 TO TOT-VALOR-A-PAGAR
+                    ADD VALOR-WK TO TOT-VALOR-A-PAGAR
                  END-IF
                  WRITE REG-WORK
                 ELSE CONTINUE
@@ -451,13 +799,54 @@
            END-PERFORM.
            MOVE "TELA-AGUARDA2" TO DS-PROCEDURE.
            PERFORM CALL-DIALOG-SYSTEM.
+       VERIFICA-FILTRO-DATA SECTION.
+      *    Al�m do vencimento (comportamento padr�o, j� delimitado pelo
+      *    START em VECTO-INI/VECTO-FIM), permite filtrar o extrato
+      *    pela data de movimento ou de pagamento do titulo em vez de
+      *    vencimento (concilia��o por compet�ncia ou por caixa),
+      *    reaproveitando os mesmos VECTO-INI/VECTO-FIM como limites
+      *    do periodo escolhido em CPP052-FILTRO-DATA.
+           MOVE "S" TO DENTRO-FILTRO-W.
+           EVALUATE TRUE
+              WHEN CPP052-FILTRO-VENCTO
+                   CONTINUE
+              WHEN CPP052-FILTRO-MOVTO
+                   IF DATA-MOVTO-CP20 < VECTO-INI OR
+                      DATA-MOVTO-CP20 > VECTO-FIM
+                      MOVE "N" TO DENTRO-FILTRO-W
+                   END-IF
+              WHEN CPP052-FILTRO-PAGTO
+                   IF DATA-PGTO-CP20 < VECTO-INI OR
+                      DATA-PGTO-CP20 > VECTO-FIM
+                      MOVE "N" TO DENTRO-FILTRO-W
+                   END-IF
+           END-EVALUATE.
+       SOMA-BAIXAS-PARCIAIS SECTION.
+           MOVE ZEROS TO SOMA-BAIXAS-W.
+           MOVE FORNEC-CP20 TO FORNEC-CP23.
+           MOVE SEQ-CP20    TO SEQ-CP23.
+           MOVE ZEROS       TO SEQ-BAIXA-CP23.
+           START CPD023 KEY IS NOT < CHAVE-CP23 INVALID KEY
+                MOVE "10" TO ST-CPD023.
+           PERFORM UNTIL ST-CPD023 = "10"
+                READ CPD023 NEXT RECORD AT END
+                     MOVE "10" TO ST-CPD023
+                NOT AT END
+                     IF FORNEC-CP23 NOT = FORNEC-CP20 OR
+                        SEQ-CP23    NOT = SEQ-CP20
+                        MOVE "10" TO ST-CPD023
+                     ELSE
+                        ADD VALOR-PAGO-CP23 TO SOMA-BAIXAS-W
+                     END-IF
+                END-READ
+           END-PERFORM.
        DIAS-ATRASO SECTION.
            IF DATA-PGTO-CP20 NOT = ZEROS
               MOVE DATA-VENCTO-CP20      TO GRDIAS-AAMMDD-INICIAL
               MOVE DATA-PGTO-CP20        TO GRDIAS-AAMMDD-FINAL
               CALL "GRDIAS1" USING PARAMETROS-GRDIAS
               MOVE GRDIAS-NUM-DIAS       TO DIAS-ATRAS-WK
-              COMPUTE VALOR-ACUM = DIAS-ATRAS-WK * VALOR-LIQ-CP20
+              COMPUTE VALOR-ACUM = DIAS-ATRAS-WK * VALOR-PAGO-WK
               ADD VALOR-ACUM             TO TOTAL-ACUM
            ELSE MOVE ZEROS TO DIAS-ATRAS-WK TOTAL-ACUM.
        CARREGA-LISTA SECTION.
@@ -505,6 +894,55 @@
       *    MOVE DIAS-ATRAS-WK     TO CPP052-LINDET(104: 03).
            MOVE SEQ-CAIXA-WK      TO CPP052-LINDET(104: 03).
            MOVE SEQ-WK            TO CPP052-LINDET(108: 05).
+       GRAVA-RETIRADA-HIST SECTION.
+      *    Grava, em CPD024, um registro permanente do evento de
+      *    retirada/reaplicacao (taxa, dias, principal, juros e
+      *    operador) - requisito 023. Este registro nao e alterado
+      *    nem apagado pelo desfazer do requisito 024, que em vez
+      *    disso marca DESFEITO-CP24 = 1.
+           MOVE FORNEC-CP20     TO FORNEC-CP24.
+           MOVE SEQ-CP20-ORIG-W TO SEQ-CP24.
+           MOVE ZEROS           TO SEQ-RETIR-W SEQ-RETIR-CP24.
+           START CPD024 KEY IS NOT < CHAVE-CP24 INVALID KEY
+                MOVE "10" TO ST-CPD024.
+           PERFORM UNTIL ST-CPD024 = "10"
+                READ CPD024 NEXT RECORD AT END
+                     MOVE "10" TO ST-CPD024
+                NOT AT END
+                     IF FORNEC-CP24 NOT = FORNEC-CP20 OR
+                        SEQ-CP24    NOT = SEQ-CP20-ORIG-W
+                        MOVE "10" TO ST-CPD024
+                     ELSE
+                        MOVE SEQ-RETIR-CP24 TO SEQ-RETIR-W
+                     END-IF
+                END-READ
+           END-PERFORM.
+           MOVE FORNEC-CP20     TO FORNEC-CP24.
+           MOVE SEQ-CP20-ORIG-W TO SEQ-CP24.
+           ADD 1 TO SEQ-RETIR-W.
+           MOVE SEQ-RETIR-W     TO SEQ-RETIR-CP24.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS.
+           MOVE WS-DATA-CPU     TO DATA-RETIR-CP24.
+           ACCEPT WS-HORA-SYS FROM TIME.
+           MOVE WS-HORA-SYS     TO HORA-RETIR-CP24.
+           MOVE USUARIO-W       TO USUARIO-CP24.
+           MOVE CPP052-VALOR1      TO VALOR-PRINCIPAL-CP24.
+           MOVE CPP052-VLR-RETIR2  TO VALOR-RETIRADO-CP24.
+           MOVE CPP052-TAXA2       TO TAXA-CP24.
+           MOVE CPP052-DIAS2       TO DIAS-CP24.
+           MOVE CPP052-VLR-JUROS2  TO JUROS-CP24.
+           MOVE CPP052-NOVO-VALOR3 TO NOVO-VALOR-CP24.
+           MOVE SEQ-CP21           TO SEQ-CP20-GERADO-CP24.
+           MOVE VENCTO-ANTES-W     TO VENCTO-ANTES-CP24.
+           MOVE EMISSAO-ANTES-W    TO EMISSAO-ANTES-CP24.
+           MOVE TAXA-ANTES-W       TO TAXA-ANTES-CP24.
+           MOVE VALOR-TOT-ANTES-W  TO VALOR-TOT-ANTES-CP24.
+           MOVE 0                  TO DESFEITO-CP24.
+           WRITE REG-CPD024 INVALID KEY
+                MOVE "ERRO GRAVACAO CPD024: " TO CPP052-MENSAGEM-ERRO
+                MOVE ST-CPD024 TO CPP052-MENSAGEM-ERRO(23: 02)
+                PERFORM CARREGA-MENSAGEM-ERRO
+           END-WRITE.
        ORDEM SECTION.
            EVALUATE CPP052-ORDEM
              WHEN 1
@@ -535,16 +973,22 @@
            END-EVALUATE.
        TOTALIZA SECTION.
            MOVE SPACES TO CPP052-LINTOT.
-           MOVE TOT-TITULO        TO CPP052-LINTOT(01: 14)
-           MOVE TOT-VALOR         TO VALOR-E
-           MOVE VALOR-E           TO CPP052-LINTOT(18: 13)
-           MOVE TOT-VALOR-PAGO    TO VALOR-E
-           MOVE VALOR-E           TO CPP052-LINTOT(36: 13)
-           DIVIDE TOTAL-ACUM BY TOT-VALOR GIVING TOT-ATRAS-MEDIO
-           MOVE TOT-ATRAS-MEDIO   TO ATRASO-MEDIO-E
-           MOVE ATRASO-MEDIO-E    TO CPP052-LINTOT(54: 10)
-           MOVE TOT-VALOR-A-PAGAR TO VALOR-E
-           MOVE VALOR-E           TO CPP052-LINTOT(66: 13)
+           IF TOT-VALOR = ZEROS
+      *       Sem titulo no periodo: evita DIVIDE por ZEROS (requisito
+      *       026) e avisa em vez de mostrar um atraso medio de zero.
+              MOVE "SEM MOVIMENTO NO PERIODO" TO CPP052-LINTOT(01: 25)
+           ELSE
+              MOVE TOT-TITULO        TO CPP052-LINTOT(01: 14)
+              MOVE TOT-VALOR         TO VALOR-E
+              MOVE VALOR-E           TO CPP052-LINTOT(18: 13)
+              MOVE TOT-VALOR-PAGO    TO VALOR-E
+              MOVE VALOR-E           TO CPP052-LINTOT(36: 13)
+              DIVIDE TOTAL-ACUM BY TOT-VALOR GIVING TOT-ATRAS-MEDIO
+              MOVE TOT-ATRAS-MEDIO   TO ATRASO-MEDIO-E
+              MOVE ATRASO-MEDIO-E    TO CPP052-LINTOT(54: 10)
+              MOVE TOT-VALOR-A-PAGAR TO VALOR-E
+              MOVE VALOR-E           TO CPP052-LINTOT(66: 13)
+           END-IF.
            MOVE "INSERE-LINTOT"   TO DS-PROCEDURE.
            PERFORM CALL-DIALOG-SYSTEM.
        RETIRADA SECTION.
@@ -552,6 +996,12 @@
            MOVE CPP052-LINDET(108:5) TO SEQ-CP20.
            START CPD020 KEY IS = CHAVE-CP20 INVALID KEY CONTINUE.
            READ CPD020 INVALID KEY INITIALIZE REG-CPD020.
+           MOVE DATA-VENCTO-CP20    TO VENCTO-ANTES-W.
+           MOVE DATA-EMISSAO-CP20   TO EMISSAO-ANTES-W.
+           MOVE TAXA-APLIC-CP20     TO TAXA-ANTES-W.
+           MOVE VALOR-TOT-CP20      TO VALOR-TOT-ANTES-W.
+      *    Snapshot do titulo antes da retirada, p/ DESFAZ-RETIRADA
+      *    (requisito 024) restaurar exatamente o que havia antes.
            MOVE TIPO-FORN-CP20      TO CPP052-TIPO-FORN.
            MOVE DATA-VENCTO-CP20    TO DATA-INV.
            CALL "GRIDAT1" USING DATA-INV.
@@ -596,6 +1046,7 @@
            CLOSE    CPD020 CPD021
            OPEN I-O CPD020 CPD021 LOG003 LOG001
 
+           MOVE SEQ-CP20 TO SEQ-CP20-ORIG-W.
            MOVE DATA-MOVTO-W  TO DATA-INV.
            CALL "GRIDAT2" USING DATA-INV.
            MOVE DATA-INV TO DATA-MOVTO-I.
@@ -683,6 +1134,7 @@
             END-READ
            END-PERFORM.
            MOVE SEQ-CP21          TO SEQ-CP20 SEQ-WK.
+           PERFORM GRAVA-RETIRADA-HIST.
            WRITE REG-WORK.
            WRITE REG-CPD020 NOT INVALID KEY
                MOVE USUARIO-W   TO LOG3-USUARIO
@@ -704,6 +1156,106 @@
       *    PERFORM MOVER-DADOS-LINDET.
       *    MOVE "INSERE-LIST" TO DS-PROCEDURE
       *    PERFORM CALL-DIALOG-SYSTEM.
+       DESFAZ-RETIRADA SECTION.
+      *    Desfaz a ultima retirada/reaplicacao vigente do titulo
+      *    selecionado (requisito 024): restaura o CPD020 do titulo
+      *    de reaplicacao com o "antes" gravado em CPD024 pela
+      *    GRAVA-RETIRADA-HIST, apaga o titulo de PAGTO EMPRESTIMO
+      *    gerado na epoca e marca DESFEITO-CP24 = 1. Exclusao do
+      *    titulo gerado segue o mesmo padrao delete+LOG003 "E" da
+      *    EXCLUI SECTION do CPP020A.
+           MOVE CPP052-FORNECEDOR    TO FORNEC-CP20 FORNEC-CP24.
+           MOVE CPP052-LINDET(108:5) TO SEQ-CP20 SEQ-CP24.
+           MOVE SEQ-CP20             TO SEQ-CP20-ORIG-W.
+           MOVE "N"                  TO ACHOU-RETIR-W.
+           MOVE ZEROS                TO SEQ-RETIR-DESFAZ-W.
+
+           START CPD024 KEY IS NOT < CHAVE-CP24 INVALID KEY
+                MOVE "10" TO ST-CPD024.
+           PERFORM UNTIL ST-CPD024 = "10"
+                READ CPD024 NEXT RECORD AT END
+                     MOVE "10" TO ST-CPD024
+                NOT AT END
+                     IF FORNEC-CP24 NOT = FORNEC-CP20 OR
+                        SEQ-CP24    NOT = SEQ-CP20-ORIG-W
+                        MOVE "10" TO ST-CPD024
+                     ELSE
+                        IF DESFEITO-CP24 = 0
+                           MOVE SEQ-RETIR-CP24 TO SEQ-RETIR-DESFAZ-W
+                           MOVE "S"            TO ACHOU-RETIR-W
+                        END-IF
+                     END-IF
+                END-READ
+           END-PERFORM.
+
+           IF ACHOU-RETIR-W NOT = "S"
+              MOVE "NENHUMA RETIRADA PARA DESFAZER" TO
+                                              CPP052-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+              MOVE FORNEC-CP20          TO FORNEC-CP24
+              MOVE SEQ-CP20-ORIG-W      TO SEQ-CP24
+              MOVE SEQ-RETIR-DESFAZ-W   TO SEQ-RETIR-CP24
+              READ CPD024 INVALID KEY CONTINUE.
+
+              CLOSE    CPD020 CPD024
+              OPEN I-O CPD020 CPD024 LOG003
+
+      *       Restaura o titulo de reaplicacao para o "antes".
+              MOVE SEQ-CP20-ORIG-W      TO SEQ-CP20
+              READ CPD020 INVALID KEY CONTINUE.
+              MOVE VENCTO-ANTES-CP24    TO DATA-VENCTO-CP20.
+              MOVE EMISSAO-ANTES-CP24   TO DATA-EMISSAO-CP20.
+              MOVE TAXA-ANTES-CP24      TO TAXA-APLIC-CP20.
+              MOVE VALOR-TOT-ANTES-CP24 TO VALOR-TOT-CP20.
+              REWRITE REG-CPD020 NOT INVALID KEY
+                  MOVE USUARIO-W   TO LOG3-USUARIO
+                  MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                  MOVE WS-DATA-CPU TO LOG3-DATA
+                  ACCEPT WS-HORA-SYS FROM TIME
+                  MOVE WS-HORA-SYS TO LOG3-HORAS
+                  MOVE "A"         TO LOG3-OPERACAO
+                  MOVE "CPD020"    TO LOG3-ARQUIVO
+                  MOVE "CPP052"    TO LOG3-PROGRAMA
+                  MOVE REG-CPD020  TO LOG3-REGISTRO
+                  WRITE REG-LOG003
+                  END-WRITE.
+
+      *       Apaga o titulo de PAGTO EMPRESTIMO gerado na epoca.
+              MOVE SEQ-CP20-GERADO-CP24    TO SEQ-CP20
+              READ CPD020 INVALID KEY CONTINUE
+                  NOT INVALID KEY
+                  DELETE CPD020 NOT INVALID KEY
+                      MOVE USUARIO-W   TO LOG3-USUARIO
+                      MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                      MOVE WS-DATA-CPU TO LOG3-DATA
+                      ACCEPT WS-HORA-SYS FROM TIME
+                      MOVE WS-HORA-SYS TO LOG3-HORAS
+                      MOVE "E"         TO LOG3-OPERACAO
+                      MOVE "CPD020"    TO LOG3-ARQUIVO
+                      MOVE "CPP052"    TO LOG3-PROGRAMA
+                      MOVE REG-CPD020  TO LOG3-REGISTRO
+                      WRITE REG-LOG003
+                      END-WRITE
+              END-READ.
+
+      *       Marca a trilha de auditoria como desfeita (nao apaga).
+              MOVE FORNEC-CP20          TO FORNEC-CP24
+              MOVE SEQ-CP20-ORIG-W      TO SEQ-CP24
+              MOVE SEQ-RETIR-DESFAZ-W   TO SEQ-RETIR-CP24
+              READ CPD024 INVALID KEY CONTINUE.
+              MOVE 1 TO DESFEITO-CP24.
+              REWRITE REG-CPD024 INVALID KEY
+                  MOVE "ERRO REGRAVACAO CPD024: " TO
+                                                  CPP052-MENSAGEM-ERRO
+                  MOVE ST-CPD024 TO CPP052-MENSAGEM-ERRO(25: 02)
+                  PERFORM CARREGA-MENSAGEM-ERRO
+              END-REWRITE.
+
+              CLOSE CPD020 CPD024 LOG003
+              OPEN I-O   CPD020
+              OPEN INPUT CPD024
+           END-IF.
       *CHAMA-ALTERACAO SECTION.
       *    MOVE CPP052-FORNECEDOR   TO FORNEC-CP20.
       *    MOVE CPP052-LINDET(108:5) TO SEQ-CP20.
@@ -799,22 +1351,79 @@
 
        IMPRIME-RELATORIO SECTION.
               MOVE ZEROS TO PAG-W
+              MOVE ZEROS TO FORNEC-ANT-REL-W
 
-              copy condensa.
+              MOVE 110 TO LARGURA-RELATORIO-W.
+              PERFORM AJUSTA-LARGURA-IMPRESSORA.
 
               PERFORM ORDEM
               MOVE ZEROS TO LIN
-              PERFORM CABECALHO
+              MOVE ZEROS TO TOT-VALOR TOT-VALOR-PAGO TOT-VALOR-A-PAGAR
+                            TOTAL-ACUM TOT-TITULO
               PERFORM UNTIL ST-WORK = "10"
                  READ WORK NEXT RECORD AT END
                       MOVE "10" TO ST-WORK
                  NOT AT END
+      *               Faixa de fornecedores: cada troca de FORNEC-WK
+      *               fecha o subtotal do fornecedor anterior e abre
+      *               cabecalho/pagina novos, do jeito que o extrato
+      *               de um s� fornecedor sempre abriu a p�gina uma
+      *               unica vez.
+                      IF FORNEC-WK NOT = FORNEC-ANT-REL-W
+                         IF FORNEC-ANT-REL-W NOT = ZEROS
+                            PERFORM TOTALIZA-REL
+                            MOVE ZEROS TO TOT-VALOR TOT-VALOR-PAGO
+                                     TOT-VALOR-A-PAGAR TOTAL-ACUM
+                                     TOT-TITULO
+                         END-IF
+                         MOVE FORNEC-WK TO FORNEC-ANT-REL-W
+                         PERFORM CABECALHO
+                      END-IF
                       PERFORM MOVER-DADOS-RELATORIO
                  END-READ
               END-PERFORM
-              PERFORM TOTALIZA-REL
+              IF FORNEC-ANT-REL-W NOT = ZEROS
+                 PERFORM TOTALIZA-REL
+              END-IF
 
-              copy descondensa.
+              PERFORM RESTAURA-LARGURA-IMPRESSORA.
+
+       GERA-ARQUIVO-RECONCILIACAO SECTION.
+      *    Grava o mesmo WORK que alimenta o extrato impresso num
+      *    arquivo texto delimitado por ";", p/ conciliar o extrato
+      *    do fornecedor contra o ERP sem retypar numeros de papel.
+           MOVE "EXTRATO.TXT" TO ARQ-REC.
+           MOVE EMPRESA-REF   TO WS-ARQ-EXPORT.
+
+           PERFORM ORDEM.
+           OPEN OUTPUT ARQ-EXPORT.
+           IF ST-EXPORT <> "00"
+              MOVE "ERRO ABERTURA ARQUIVO EXPORTACAO: " TO
+                                                  CPP052-MENSAGEM-ERRO
+              MOVE ST-EXPORT TO CPP052-MENSAGEM-ERRO(35: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+              PERFORM UNTIL ST-WORK = "10"
+                 READ WORK NEXT RECORD AT END
+                      MOVE "10" TO ST-WORK
+                 NOT AT END
+                      MOVE SPACES TO LINHA-EXPORT
+                      STRING FORNEC-WK      DELIMITED BY SIZE ";"
+                             DOCUMENTO-WK   DELIMITED BY SIZE ";"
+                             DESCRICAO-WK   DELIMITED BY SIZE ";"
+                             PORTADOR-WK    DELIMITED BY SIZE ";"
+                             DATA-MOVTO-WK  DELIMITED BY SIZE ";"
+                             VENCTO-WK      DELIMITED BY SIZE ";"
+                             DATA-PAGTO-WK  DELIMITED BY SIZE ";"
+                             VALOR-WK       DELIMITED BY SIZE ";"
+                             VALOR-PAGO-WK  DELIMITED BY SIZE ";"
+                             SITUACAO-WK    DELIMITED BY SIZE
+                        INTO LINHA-EXPORT
+                      WRITE LINHA-EXPORT
+                 END-READ
+              END-PERFORM
+              CLOSE ARQ-EXPORT
+           END-IF.
 
        MOVER-DADOS-RELATORIO SECTION.
            MOVE SPACES            TO LINDET-REL
@@ -839,40 +1448,328 @@
            MOVE VALOR-E           TO LINDET-REL(92: 12)
            MOVE SEQ-CAIXA-WK      TO LINDET-REL(104: 03)
       *    MOVE DIAS-ATRAS-WK     TO LINDET-REL(104: 03)
-           WRITE REG-RELAT FROM LINDET
+           MOVE LINDET TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
            ADD 1 TO LIN
            IF LIN > 56 PERFORM CABECALHO.
 
 
        TOTALIZA-REL SECTION.
            MOVE SPACES TO LINTOT-REL.
-           MOVE TOT-TITULO        TO LINTOT-REL(01: 14)
-           MOVE TOT-VALOR         TO VALOR-E
-           MOVE VALOR-E           TO LINTOT-REL(15: 13)
-           MOVE TOT-VALOR-PAGO    TO VALOR-E
-           MOVE VALOR-E           TO LINTOT-REL(33: 13)
-           DIVIDE TOTAL-ACUM BY TOT-VALOR GIVING TOT-ATRAS-MEDIO
-           MOVE TOT-ATRAS-MEDIO   TO ATRASO-MEDIO-E
-           MOVE ATRASO-MEDIO-E    TO LINTOT-REL(51: 10)
-           MOVE TOT-VALOR-A-PAGAR TO VALOR-E
-           MOVE VALOR-E           TO LINTOT-REL(63: 13)
-           WRITE REG-RELAT FROM CAB05 AFTER 2.
-           WRITE REG-RELAT FROM LINTOT.
+           IF TOT-VALOR = ZEROS
+      *       Sem titulo no periodo p/ este fornecedor (faixa/todos do
+      *       requisito 022): evita DIVIDE por ZEROS (requisito 026).
+              MOVE "SEM MOVIMENTO NO PERIODO" TO LINTOT-REL(01: 25)
+           ELSE
+              MOVE TOT-TITULO        TO LINTOT-REL(01: 14)
+              MOVE TOT-VALOR         TO VALOR-E
+              MOVE VALOR-E           TO LINTOT-REL(15: 13)
+              MOVE TOT-VALOR-PAGO    TO VALOR-E
+              MOVE VALOR-E           TO LINTOT-REL(33: 13)
+              DIVIDE TOTAL-ACUM BY TOT-VALOR GIVING TOT-ATRAS-MEDIO
+              MOVE TOT-ATRAS-MEDIO   TO ATRASO-MEDIO-E
+              MOVE ATRASO-MEDIO-E    TO LINTOT-REL(51: 10)
+              MOVE TOT-VALOR-A-PAGAR TO VALOR-E
+              MOVE VALOR-E           TO LINTOT-REL(63: 13)
+           END-IF.
+           MOVE CAB05 TO REG-RELAT.
+           IF VISUALIZAR-W = "N"
+              WRITE REG-RELAT AFTER 2
+           ELSE
+              PERFORM GRAVA-LINHA-RELATORIO
+           END-IF.
+           MOVE LINTOT TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
        CABECALHO SECTION.
-           MOVE CPP052-FORNECEDOR  TO FORNECEDOR-REL.
-           MOVE CPP052-NOME-FORNECEDOR TO NOME-FORNEC-REL.
+      *    Le o nome do fornecedor do proprio FORNEC-ANT-REL-W (n�o
+      *    mais so do fornecedor unico digitado em tela) p/ funcionar
+      *    tanto no extrato de um fornecedor quanto numa faixa/todos.
+           MOVE FORNEC-ANT-REL-W   TO FORNECEDOR-REL CODIGO-CG01.
+           READ CGD001 INVALID KEY MOVE "****" TO NOME-CG01.
+           MOVE NOME-CG01          TO NOME-FORNEC-REL.
            MOVE CPP052-DESCR-ORDEM TO ORDEM-REL.
            ADD 1 TO LIN PAG-W.
-           MOVE PAG-W TO PG-REL.
-           IF LIN = 1
-              WRITE REG-RELAT FROM CAB01
-           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
-           WRITE REG-RELAT FROM CAB02.
-           WRITE REG-RELAT FROM CAB02A AFTER 2.
-           WRITE REG-RELAT FROM CAB03.
-           WRITE REG-RELAT FROM CAB04.
-           WRITE REG-RELAT FROM CAB03.
+           MOVE "EXTRATO DE FORNECEDOR" TO TITULO-CAB-REL-W.
+           PERFORM CARREGA-CABECALHO-PADRAO.
+           MOVE DET-CABECALHO1-p TO REG-RELAT.
+           IF LIN = 1 OR VISUALIZAR-W = "S"
+              PERFORM GRAVA-LINHA-RELATORIO
+           ELSE
+              WRITE REG-RELAT AFTER PAGE
+           END-IF.
+           MOVE DET-CABECALHO2-p TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           MOVE CAB02 TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           MOVE CAB02A TO REG-RELAT.
+           IF VISUALIZAR-W = "N"
+              WRITE REG-RELAT AFTER 2
+           ELSE
+              PERFORM GRAVA-LINHA-RELATORIO
+           END-IF.
+           MOVE CAB03 TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           MOVE CAB04 TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           MOVE CAB03 TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           MOVE 7 TO LIN.
+
+       GRAVA-LINHA-RELATORIO SECTION.
+      *    Requisito 043 - centraliza a gravacao de uma linha do
+      *    relatorio (extrato, perfil de risco ou simulacao): com
+      *    VISUALIZAR-W = "S" (CPP052-VISUALIZAR-FLG-TRUE/-PERFIL/
+      *    -SIMULACAO) manda a mesma linha p/ a list box de preview em
+      *    vez de gravar em RELAT, assim a tela mostra exatamente o
+      *    que seria impresso.
+           IF VISUALIZAR-W = "S"
+              MOVE REG-RELAT      TO CPP052-LINDET(1: 144)
+              MOVE "INSERE-LIST"  TO DS-PROCEDURE
+              PERFORM CALL-DIALOG-SYSTEM
+           ELSE
+              WRITE REG-RELAT
+           END-IF.
+
+       CARREGA-CABECALHO-PADRAO SECTION.
+      *    Requisito 047 - preenche o cabecalho compartilhado
+      *    DET-CABECALHO1-p/DET-CABECALHO2-p (empresa/razao/pagina ja
+      *    vem de INICIALIZA-PROGRAMA): titulo (de TITULO-CAB-REL-W,
+      *    definido pela secao chamadora) e emissao data/hora, iguais
+      *    p/ extrato, perfil de risco e simulacao.
+           MOVE TITULO-CAB-REL-W TO DET-TITULO-CAB-p.
+           MOVE PAG-W            TO DET-PAGINA-p.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS.
+           ACCEPT WS-HORA-SYS FROM TIME.
+           MOVE WS-DIA-CPU TO DET-DIA-EMIS-p.
+           MOVE WS-MES-CPU TO DET-MES-EMIS-p.
+           MOVE WS-ANO-CPU TO DET-ANO-EMIS-p.
+           MOVE WS-HO-SYS  TO DET-HO-EMIS-p.
+           MOVE WS-MI-SYS  TO DET-MI-EMIS-p.
+
+       AJUSTA-LARGURA-IMPRESSORA SECTION.
+      *    Requisito 044 - resolve LARGURA-RELATORIO-W (a largura que
+      *    o relatorio precisa) contra a impressora selecionada em
+      *    IMPRESSORA.CHAMA: so envia o escape de modo condensado
+      *    quando a largura pedida excede LARGURA-NORMAL-REL, em vez
+      *    de toda IMPRIME-* mandar o mesmo escape incondicionalmente.
+           IF LARGURA-RELATORIO-W > LARGURA-NORMAL-REL
+              copy condensa.
+           END-IF.
+
+       RESTAURA-LARGURA-IMPRESSORA SECTION.
+           IF LARGURA-RELATORIO-W > LARGURA-NORMAL-REL
+              copy descondensa.
+           END-IF.
+           MOVE LARGURA-NORMAL-REL TO LARGURA-RELATORIO-W.
+
+       IMPRIME-PERFIL-RISCO SECTION.
+      *    "Perfil de risco" (requisito 025) - varre todo o hist�rico
+      *    de CPD020 do fornecedor (n�o s� a janela VECTO-INI/FIM do
+      *    extrato) nos ultimos 12 meses, aplicando o mesmo calculo
+      *    de dias de atraso do DIAS-ATRASO/TOTALIZA, mas acumulado em
+      *    variaveis proprias p/ n�o interferir no extrato normal.
+           MOVE ZEROS TO PAG-W LIN.
+           MOVE ZEROS TO TOT-TITULO-PERFIL-W TOT-VALOR-PERFIL-W
+                         TOTAL-ACUM-PERFIL-W.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS.
+           MOVE WS-DATA-CPU     TO DATA-LIMITE-PERFIL-W.
+           SUBTRACT 1 FROM ANO-LIMITE-PERFIL-W.
+
+           MOVE 110 TO LARGURA-RELATORIO-W.
+           PERFORM AJUSTA-LARGURA-IMPRESSORA.
+
+           PERFORM CABECALHO-PERFIL.
+
+           MOVE CPP052-FORNECEDOR TO FORNEC-CP20.
+           START CPD020 KEY IS NOT < ALT1-CP20 INVALID KEY
+                 MOVE "10" TO ST-CPD020.
+           PERFORM UNTIL ST-CPD020 = "10"
+              READ CPD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CPD020
+              NOT AT END
+                   IF FORNEC-CP20 NOT = CPP052-FORNECEDOR
+                      MOVE "10" TO ST-CPD020
+                   ELSE
+                      IF DATA-PGTO-CP20 NOT = ZEROS AND
+                         DATA-VENCTO-CP20 >= DATA-LIMITE-PERFIL-W
+                         PERFORM SOMA-BAIXAS-PARCIAIS
+                         IF SOMA-BAIXAS-W > ZEROS
+                            MOVE SOMA-BAIXAS-W  TO VALOR-PAGO-WK
+                         ELSE
+                            MOVE VALOR-LIQ-CP20 TO VALOR-PAGO-WK
+                         END-IF
+                         MOVE DATA-VENCTO-CP20  TO GRDIAS-AAMMDD-INICIAL
+                         MOVE DATA-PGTO-CP20    TO GRDIAS-AAMMDD-FINAL
+                         CALL "GRDIAS1" USING PARAMETROS-GRDIAS
+                         MOVE GRDIAS-NUM-DIAS   TO DIAS-ATRASO-PERFIL-W
+                         COMPUTE VALOR-ACUM = DIAS-ATRASO-PERFIL-W *
+                                               VALOR-PAGO-WK
+                         ADD VALOR-ACUM         TO TOTAL-ACUM-PERFIL-W
+                         ADD 1                  TO TOT-TITULO-PERFIL-W
+                         ADD VALOR-PAGO-WK      TO TOT-VALOR-PERFIL-W
+                         PERFORM MOVER-DADOS-PERFIL
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM TOTALIZA-PERFIL.
+
+           PERFORM RESTAURA-LARGURA-IMPRESSORA.
+
+       CABECALHO-PERFIL SECTION.
+           MOVE CPP052-FORNECEDOR  TO FORNECEDOR-PERFIL-REL CODIGO-CG01.
+           READ CGD001 INVALID KEY MOVE "****" TO NOME-CG01.
+           MOVE NOME-CG01          TO NOME-FORNEC-PERFIL-REL.
+           ADD 1 TO LIN PAG-W.
+           MOVE "PERFIL DE RISCO - ULTIMOS 12 MESES" TO TITULO-CAB-REL-W.
+           PERFORM CARREGA-CABECALHO-PADRAO.
+           MOVE DET-CABECALHO1-p TO REG-RELAT.
+           IF LIN = 1 OR VISUALIZAR-W = "S"
+              PERFORM GRAVA-LINHA-RELATORIO
+           ELSE
+              WRITE REG-RELAT AFTER PAGE
+           END-IF.
+           MOVE DET-CABECALHO2-p TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           MOVE CAB02-PERFIL TO REG-RELAT.
+           IF VISUALIZAR-W = "N"
+              WRITE REG-RELAT AFTER 2
+           ELSE
+              PERFORM GRAVA-LINHA-RELATORIO
+           END-IF.
+           MOVE CAB03 TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           MOVE CAB04-PERFIL TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           MOVE CAB03 TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
            MOVE 7 TO LIN.
+
+       MOVER-DADOS-PERFIL SECTION.
+           MOVE SPACES            TO LINDET-PERFIL-REL.
+           MOVE NR-DOCTO-CP20     TO LINDET-PERFIL-REL(01: 11).
+           MOVE DESCRICAO-CP20    TO LINDET-PERFIL-REL(12: 29).
+           MOVE DATA-VENCTO-CP20  TO DATA-INV.
+           CALL "GRIDAT1" USING DATA-INV.
+           MOVE DATA-INV          TO DATA-E.
+           MOVE DATA-E            TO LINDET-PERFIL-REL(41: 11).
+           MOVE DATA-PGTO-CP20    TO DATA-INV.
+           CALL "GRIDAT1" USING DATA-INV.
+           MOVE DATA-INV          TO DATA-E.
+           MOVE DATA-E            TO LINDET-PERFIL-REL(52: 11).
+           MOVE VALOR-PAGO-WK     TO VALOR-E.
+           MOVE VALOR-E           TO LINDET-PERFIL-REL(63: 12).
+           MOVE DIAS-ATRASO-PERFIL-W TO DIAS-ATRASO-PERFIL-E.
+           MOVE DIAS-ATRASO-PERFIL-E TO LINDET-PERFIL-REL(76: 4).
+           MOVE LINDET-PERFIL TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           ADD 1 TO LIN.
+           IF LIN > 56 PERFORM CABECALHO-PERFIL.
+
+       IMPRIME-SIMULACAO SECTION.
+      *    "Imprimir simulacao" (requisito 027) - imprime a proposta
+      *    calculada por CALCULA-DIAS/CALCULA-JUROS/CALCULA-REAPLICAR
+      *    (titulo original, retirada, novo titulo de reaplicacao e
+      *    novo titulo de PAGTO EMPRESTIMO) sem gravar nada; a gravacao
+      *    continua exigindo o disparo separado de ATUALIZA-RETIRADA.
+           MOVE ZEROS TO PAG-W LIN.
+
+           MOVE 110 TO LARGURA-RELATORIO-W.
+           PERFORM AJUSTA-LARGURA-IMPRESSORA.
+
+           MOVE CPP052-FORNECEDOR  TO FORNECEDOR-SIMUL-REL CODIGO-CG01.
+           READ CGD001 INVALID KEY MOVE "****" TO NOME-CG01.
+           MOVE NOME-CG01          TO NOME-FORNEC-SIMUL-REL.
+           ADD 1 TO LIN PAG-W.
+           MOVE "SIMULACAO DE RETIRADA/REAPLICACAO" TO TITULO-CAB-REL-W.
+           PERFORM CARREGA-CABECALHO-PADRAO.
+           MOVE DET-CABECALHO1-p TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           MOVE DET-CABECALHO2-p TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           MOVE CAB02-SIMULACAO TO REG-RELAT.
+           IF VISUALIZAR-W = "N"
+              WRITE REG-RELAT AFTER 2
+           ELSE
+              PERFORM GRAVA-LINHA-RELATORIO
+           END-IF.
+           MOVE CAB03 TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+
+           MOVE SPACES              TO LINDET-SIMUL-REL.
+           MOVE "TITULO ORIGINAL - VENCTO: " TO LINDET-SIMUL-REL(01:27).
+           MOVE CPP052-VENCTO1      TO LINDET-SIMUL-REL(28: 11).
+           MOVE "VALOR: "           TO LINDET-SIMUL-REL(40: 7).
+           MOVE CPP052-VALOR1-PROG  TO VALOR-E.
+           MOVE VALOR-E             TO LINDET-SIMUL-REL(47: 12).
+           MOVE "TAXA: "            TO LINDET-SIMUL-REL(60: 6).
+           MOVE CPP052-TAXA1        TO LINDET-SIMUL-REL(66: 8).
+           MOVE LINDET-SIMULACAO    TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           ADD 1 TO LIN.
+
+           MOVE SPACES              TO LINDET-SIMUL-REL.
+           MOVE "RETIRADA - DATA: "  TO LINDET-SIMUL-REL(01: 17).
+           MOVE CPP052-VENCTO2      TO LINDET-SIMUL-REL(18: 11).
+           MOVE "DIAS: "            TO LINDET-SIMUL-REL(30: 6).
+           MOVE CPP052-DIAS2        TO LINDET-SIMUL-REL(36: 5).
+           MOVE "VALOR RETIRADO: "  TO LINDET-SIMUL-REL(42: 16).
+           MOVE CPP052-VLR-RETIR2   TO VALOR-E.
+           MOVE VALOR-E             TO LINDET-SIMUL-REL(58: 12).
+           MOVE "JUROS: "           TO LINDET-SIMUL-REL(71: 7).
+           MOVE CPP052-VLR-JUROS2   TO VALOR-E.
+           MOVE VALOR-E             TO LINDET-SIMUL-REL(78: 12).
+           MOVE LINDET-SIMULACAO    TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           ADD 1 TO LIN.
+
+           MOVE SPACES              TO LINDET-SIMUL-REL.
+           MOVE "NOVO TITULO REAPLICACAO - VENCTO: " TO
+                                    LINDET-SIMUL-REL(01: 35).
+           MOVE CPP052-VENCTO3      TO LINDET-SIMUL-REL(36: 11).
+           MOVE "VALOR: "           TO LINDET-SIMUL-REL(48: 7).
+           MOVE CPP052-NOVO-VALOR3  TO VALOR-E.
+           MOVE VALOR-E             TO LINDET-SIMUL-REL(55: 12).
+           MOVE LINDET-SIMULACAO    TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           ADD 1 TO LIN.
+
+           MOVE SPACES              TO LINDET-SIMUL-REL.
+           MOVE "NOVO TITULO PAGTO EMPRESTIMO - VENCTO: " TO
+                                    LINDET-SIMUL-REL(01: 40).
+           MOVE CPP052-VENCTO2      TO LINDET-SIMUL-REL(41: 11).
+           MOVE "VALOR: "           TO LINDET-SIMUL-REL(53: 7).
+           MOVE CPP052-VLR-RETIR2   TO VALOR-E.
+           MOVE VALOR-E             TO LINDET-SIMUL-REL(60: 12).
+           MOVE LINDET-SIMULACAO    TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+
+           PERFORM RESTAURA-LARGURA-IMPRESSORA.
+
+       TOTALIZA-PERFIL SECTION.
+           MOVE SPACES TO LINTOT-PERFIL-REL.
+           MOVE TOT-TITULO-PERFIL-W TO LINTOT-PERFIL-REL(01: 14).
+           MOVE TOT-VALOR-PERFIL-W  TO VALOR-E.
+           MOVE VALOR-E             TO LINTOT-PERFIL-REL(15: 13).
+           IF TOT-VALOR-PERFIL-W = ZEROS
+              MOVE ZEROS            TO TOT-ATRASO-MEDIO-PERFIL-W
+           ELSE
+              DIVIDE TOTAL-ACUM-PERFIL-W BY TOT-VALOR-PERFIL-W
+                    GIVING TOT-ATRASO-MEDIO-PERFIL-W
+           END-IF.
+           MOVE TOT-ATRASO-MEDIO-PERFIL-W TO ATRASO-MEDIO-E.
+           MOVE ATRASO-MEDIO-E      TO LINTOT-PERFIL-REL(33: 10).
+           MOVE CAB05-PERFIL TO REG-RELAT.
+           IF VISUALIZAR-W = "N"
+              WRITE REG-RELAT AFTER 2
+           ELSE
+              PERFORM GRAVA-LINHA-RELATORIO
+           END-IF.
+           MOVE LINTOT-PERFIL TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+
        CALL-DIALOG-SYSTEM SECTION.
            CALL "DSRUN" USING DS-CONTROL-BLOCK, CPP052-DATA-BLOCK.
            IF NOT DS-NO-ERROR
@@ -903,7 +1800,8 @@
 
            close logacess
 
-           CLOSE CGD001 CPD020 CPD021 WORK CAD004
+           CLOSE CGD001 CPD020 CPD021 WORK CAD004 GED001 GED002
+                 CPD023 CPD024
 
            DELETE FILE WORK.
            MOVE DS-QUIT-SET TO DS-CONTROL
