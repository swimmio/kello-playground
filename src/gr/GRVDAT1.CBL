@@ -7,8 +7,10 @@
                       *   Verifica validade de uma data               *
                       *                                               *
                       *   Formato: CALL "GRVDAT" USING DDMMAA         *
+                      *                          GRVDAT-STATUS        *
                       *                                               *
                       *   Se a data invalida DDMMAA sera zerada       *
+                      *   GRVDAT-STATUS: 0 data valida, 1 invalida   *
                       *                                               *
                       *                                               *
                       *                                               *
@@ -34,10 +36,16 @@
            05 MM                   PIC 9(02).
            05 AA                   PIC 9(04).
 
-       PROCEDURE DIVISION USING DDMMAA.
+       01  GRVDAT-STATUS           PIC 9.
+
+       PROCEDURE DIVISION USING DDMMAA, OPTIONAL GRVDAT-STATUS.
 
        000-INICIO.
 
+           IF   GRVDAT-STATUS IS NOT OMITTED
+                MOVE ZERO TO GRVDAT-STATUS
+           END-IF
+
            DIVIDE AA BY 4 GIVING POR-4 REMAINDER RESTO
 
            IF   RESTO EQUAL ZERO
@@ -48,6 +56,9 @@
            IF   ((DDMMAA NOT NUMERIC)
            OR   (MM EQUAL ZEROS) OR (MM GREATER 12)
            OR   (DD EQUAL ZEROS) OR (DD GREATER FIM-MES (MM)))
+                IF   GRVDAT-STATUS IS NOT OMITTED
+                     MOVE 1 TO GRVDAT-STATUS
+                END-IF
                 MOVE ZEROS TO DDMMAA.
 
        000-99-FIM. EXIT PROGRAM.
