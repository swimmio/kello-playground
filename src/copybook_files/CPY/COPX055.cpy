@@ -0,0 +1,19 @@
+      *    Requisito 035 - clausula SELECT p/ COD055, seguindo a
+      *    mesma convencao XXD0nn/XXPX0nn/XXPW0nn ja usada por
+      *    CHD013/CHPX013/CHPW013 - unica chave e contrato+item, ja
+      *    que o cadastro e mantido por contrato de formatura.
+      *    ALTERNATE KEY p/ CURSO/TURMA (requisito 036) - permite ao
+      *    relatorio de brindes pendentes de envio percorrer COD055
+      *    em ordem de curso/turma e quebrar totais por grupo, sem
+      *    precisar de um SORT a parte.
+           SELECT COD055 ASSIGN TO PATH-COD055
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-COD055
+                  RECORD KEY IS CHAVE-CO55 = NR-CONTRATO-CO55
+                                             ITEM-CO55
+                  ALTERNATE RECORD KEY IS CHAVE2-CO55 = CURSO-CO55
+                                             TURMA-CO55
+                                             NR-CONTRATO-CO55
+                                             ITEM-CO55
+                                             WITH DUPLICATES.
