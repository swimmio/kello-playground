@@ -16,6 +16,18 @@
            COPY CHPX013.
            COPY CHPX010B.
 
+           SELECT ARQ-CHECKPOINT ASSIGN TO PATH-CHECKPOINT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ST-CHECKPOINT.
+
+           SELECT ARQ-RESUMO ASSIGN TO PATH-RESUMO
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ST-RESUMO.
+
+           SELECT ARQ-EXCECAO ASSIGN TO PATH-EXCECAO
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ST-EXCECAO.
+
        DATA DIVISION.
        FILE SECTION.
        COPY CAPW001.
@@ -23,22 +35,61 @@
        COPY CHPW013.
        COPY CHPW010B.
 
+       FD  ARQ-CHECKPOINT.
+       01  REG-CHECKPOINT           PIC X(20).
+
+       FD  ARQ-RESUMO.
+       01  REG-RESUMO               PIC X(80).
+
+       FD  ARQ-EXCECAO.
+       01  REG-EXCECAO              PIC X(80).
+
        WORKING-STORAGE SECTION.
        77  DISPLAY-ERROR-NO          PIC 9(4).
        01  VARIAVEIS.
            05  ST-CHD010             PIC XX       VALUE SPACES.
            05  ST-CHD013             PIC XX       VALUE SPACES.
            05  ST-CHD010B            PIC XX       VALUE SPACES.
+           05  ST-CHECKPOINT         PIC XX       VALUE SPACES.
+           05  ST-RESUMO             PIC XX       VALUE SPACES.
+           05  ST-EXCECAO            PIC XX       VALUE SPACES.
            05  ERRO-W                PIC 9        VALUE ZEROS.
       *    ERRO-W - flag que controla se houve erro de abertura arquivo
            05  HORA-W                PIC 9(8)     VALUE ZEROS.
            05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+      *    Requisito 045 - PATH-BASE-EMP-W vem do PATH-BASE-EMP lido de
+      *    CONTROLE p/ a empresa corrente; se a empresa nao tiver path
+      *    proprio cadastrado (PATH-BASE-EMP = SPACES), RAIZ-EMP fica
+      *    em branco e o caminho continua relativo, como sempre foi.
+           05  PATH-BASE-EMP-W       PIC X(15) VALUE SPACES.
            05  EMP-REFERENCIA.
+               10  RAIZ-EMP          PIC X(15).
                10  VAR1              PIC X VALUE "\".
                10  EMP-REC           PIC XXX.
                10  VAR2              PIC X VALUE "\".
                10  ARQ-REC           PIC X(7).
-           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(27).
+           05  PATH-CHECKPOINT       PIC X(30)    VALUE SPACES.
+           05  PATH-RESUMO           PIC X(30)    VALUE SPACES.
+           05  PATH-EXCECAO          PIC X(30)    VALUE SPACES.
+           05  FIM-CONTROLE-W        PIC X        VALUE "N".
+      *    Controla o loop sobre todas as empresas de CONTROLE
+      *    (requisito 030); antes so a 1a. empresa era processada.
+           05  DATA-MOVTO-CKPT-W     PIC 9(8)     VALUE ZEROS.
+           05  SEQ-CKPT-W            PIC 9(5)     VALUE ZEROS.
+      *    Ultima CHAVE-CH13 regravada com sucesso, recuperada do
+      *    ARQ-CHECKPOINT (requisito 028).
+           05  CONT-LIDOS-W          PIC 9(6)     VALUE ZEROS.
+           05  CONT-ATUALIZ-W        PIC 9(6)     VALUE ZEROS.
+           05  CONT-SEM-MATCH-W      PIC 9(6)     VALUE ZEROS.
+           05  TOT-LIDOS-W           PIC 9(6)     VALUE ZEROS.
+           05  TOT-ATUALIZ-W         PIC 9(6)     VALUE ZEROS.
+           05  TOT-SEM-MATCH-W       PIC 9(6)     VALUE ZEROS.
+      *    Contadores do resumo escrito em ARQ-RESUMO (requisito 029):
+      *    lidos, atualizados a partir de CHD010B e sem correspondencia
+      *    (CONT-*-W por empresa, TOT-*-W acumulado no total do lote).
+           05  CONTADOR-E            PIC ZZZ.ZZ9.
+           05  VALOR-CH13-E          PIC ZZZ.ZZZ,ZZ.
            05  DATA-MOVTO-W          PIC 9(8)     VALUE ZEROS.
            05  DATA-MOVTO-I          PIC 9(8)     VALUE ZEROS.
            05  CLIENTE-E             PIC ZZZZ.ZZZZ VALUE ZEROS.
@@ -79,19 +130,78 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCESS SECTION.
-           MOVE ZEROS TO PAG-W ERRO-W.
+      *    Requisito 030: percorre todas as empresas cadastradas em
+      *    CONTROLE (antes so a 1a. era lida), repetindo p/ cada uma
+      *    a reconciliacao CHD013/CHD010B com seus proprios paths.
+           MOVE ZEROS TO PAG-W ERRO-W TOT-LIDOS-W TOT-ATUALIZ-W
+                         TOT-SEM-MATCH-W.
+           MOVE "N" TO FIM-CONTROLE-W.
+
+      *    Resumo (requisito 029) e lista de excecao (requisito 031)
+      *    do lote inteiro, para o operador conferir depois sem
+      *    precisar acompanhar a execucao ao vivo. Independentes de
+      *    qualquer empresa (RAIZ-EMP/EMP-REC so sao montados dentro
+      *    de PROCESSA-EMPRESA, empresa por empresa), usam a mesma
+      *    raiz fixa usada como default quando a empresa nao tem
+      *    PATH-BASE-EMP proprio cadastrado (ver cpp020a.cbl).
+           MOVE "\PROGRAMA\KELLO\RESCH13" TO PATH-RESUMO.
+           MOVE "\PROGRAMA\KELLO\EXCCH13" TO PATH-EXCECAO.
+           OPEN OUTPUT ARQ-RESUMO
+           OPEN OUTPUT ARQ-EXCECAO
+           MOVE SPACES TO REG-RESUMO
+           MOVE "RESUMO GALHOCHD013" TO REG-RESUMO(01: 20)
+           WRITE REG-RESUMO
+           MOVE SPACES TO REG-EXCECAO
+           MOVE "CONTRATO   ITEM   VALOR" TO REG-EXCECAO(01: 30)
+           WRITE REG-EXCECAO
+
            OPEN INPUT CONTROLE
-           READ CONTROLE
+           PERFORM UNTIL FIM-CONTROLE-W = "S"
+                READ CONTROLE AT END
+                     MOVE "S" TO FIM-CONTROLE-W
+                NOT AT END
+                     PERFORM PROCESSA-EMPRESA
+                END-READ
+           END-PERFORM
+           CLOSE CONTROLE
+
+           MOVE SPACES TO REG-RESUMO
+           MOVE "TOTAL  LIDOS: " TO REG-RESUMO(01: 14)
+           MOVE TOT-LIDOS-W      TO CONTADOR-E
+           MOVE CONTADOR-E       TO REG-RESUMO(15: 7)
+           MOVE "ATUALIZADOS: "  TO REG-RESUMO(23: 13)
+           MOVE TOT-ATUALIZ-W    TO CONTADOR-E
+           MOVE CONTADOR-E       TO REG-RESUMO(36: 7)
+           MOVE "SEM CORRESPONDENCIA: " TO REG-RESUMO(44: 21)
+           MOVE TOT-SEM-MATCH-W  TO CONTADOR-E
+           MOVE CONTADOR-E       TO REG-RESUMO(65: 7)
+           WRITE REG-RESUMO
+           CLOSE ARQ-RESUMO ARQ-EXCECAO
+
+           DISPLAY "ACABOU"
+           EXIT PROGRAM
+           STOP RUN.
+
+       PROCESSA-EMPRESA SECTION.
+      *    Reconciliacao de CHD013 x CHD010B p/ a empresa do registro
+      *    corrente de CONTROLE (requisito 030).
+           MOVE ZEROS TO CONT-LIDOS-W CONT-ATUALIZ-W CONT-SEM-MATCH-W.
+           MOVE SPACES TO PATH-BASE-EMP-W
+           IF PATH-BASE-EMP NOT = SPACES
+              MOVE PATH-BASE-EMP TO PATH-BASE-EMP-W
+           END-IF
+           MOVE PATH-BASE-EMP-W    TO RAIZ-EMP
            MOVE EMPRESA            TO EMP-REC
            MOVE "CHD010"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CHD010
            MOVE "CHD013"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CHD013
            MOVE "CHD010B" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CHD010B
+           MOVE "CKPCH13" TO ARQ-REC.
+           MOVE EMPRESA-REF TO PATH-CHECKPOINT
 
            OPEN I-O CHD010   CHD013 CHD010B
            CLOSE    CHD010   CHD013 CHD010B
            OPEN I-O CHD010   CHD013 CHD010B
 
-           CLOSE    CONTROLE
            IF ST-CHD010 = "35"
               CLOSE CHD010      OPEN OUTPUT  CHD010
               CLOSE CHD010      OPEN I-O     CHD010
@@ -107,16 +217,39 @@
               CLOSE CHD010B      OPEN I-O    CHD010B
            END-IF.
 
-           display "vou comecar" stop " "
+      *    Requisito 028: recupera a ultima CHAVE-CH13 regravada com
+      *    sucesso na execucao anterior desta empresa (se houver) p/
+      *    reiniciar dali em vez de reprocessar o lote inteiro.
+           MOVE ZEROS TO DATA-MOVTO-CKPT-W SEQ-CKPT-W.
+           OPEN INPUT ARQ-CHECKPOINT
+           IF ST-CHECKPOINT = "00"
+              READ ARQ-CHECKPOINT INTO REG-CHECKPOINT
+                   AT END CONTINUE
+                   NOT AT END
+                        MOVE REG-CHECKPOINT(01: 08) TO DATA-MOVTO-CKPT-W
+                        MOVE REG-CHECKPOINT(09: 05) TO SEQ-CKPT-W
+              END-READ
+              CLOSE ARQ-CHECKPOINT
+           END-IF.
 
-           INITIALIZE REG-CHD013
-           START CHD013 KEY IS NOT LESS CHAVE-CH13 INVALID KEY
-                MOVE "10" TO ST-CHD013.
+           INITIALIZE REG-CHD013.
+           IF DATA-MOVTO-CKPT-W = ZEROS AND SEQ-CKPT-W = ZEROS
+              START CHD013 KEY IS NOT LESS CHAVE-CH13 INVALID KEY
+                    MOVE "10" TO ST-CHD013
+              END-START
+           ELSE
+              MOVE DATA-MOVTO-CKPT-W TO DATA-MOVTO-CH13
+              MOVE SEQ-CKPT-W        TO SEQ-CH13
+              START CHD013 KEY IS > CHAVE-CH13 INVALID KEY
+                    MOVE "10" TO ST-CHD013
+              END-START
+           END-IF.
 
            PERFORM UNTIL ST-CHD013 = "10"
                 READ CHD013 NEXT AT END
                      MOVE "10" TO ST-CHD013
                 NOT AT END
+                     ADD 1 TO CONT-LIDOS-W
                      INITIALIZE REG-CHD010B
                      MOVE DATA-MOVTO-CH13   TO DATA-MOVTO-CH10B
                      MOVE SEQ-CH13          TO SEQ-CH10B
@@ -139,18 +272,78 @@
                           END-READ
                      END-PERFORM
 
-                     DISPLAY "REG-CHD013 = " REG-CHD013
+                     IF DATA-RECTO-CH13 = ZEROS
+                        ADD 1 TO CONT-SEM-MATCH-W
+      *                 Requisito 031: nenhum CHD010B correspondente -
+      *                 registra na lista de excecao (contrato, item,
+      *                 valor) p/ nao ficar identico a um titulo
+      *                 ainda nao recebido. CONTRATO-CH13/ITEM-CH13/
+      *                 VALOR-CH13 sao campos de REG-CHD013 definidos
+      *                 na copybook CHPW013 (ausente neste checkout).
+                        MOVE SPACES TO REG-EXCECAO
+                        MOVE CONTRATO-CH13 TO REG-EXCECAO(01: 10)
+                        MOVE ITEM-CH13     TO REG-EXCECAO(12: 6)
+                        MOVE VALOR-CH13    TO VALOR-CH13-E
+                        MOVE VALOR-CH13-E  TO REG-EXCECAO(19: 12)
+                        WRITE REG-EXCECAO
+                     ELSE
+                        ADD 1 TO CONT-ATUALIZ-W
+                     END-IF
 
-                     REWRITE REG-CHD013 INVALID KEY
-                         DISPLAY "Erro de Regrava��o...CHD013"
-                            STOP " "
+                     REWRITE REG-CHD013
+                         INVALID KEY
+                            DISPLAY "Erro de Regravacao...CHD013"
+                            DISPLAY "Empresa: " EMP-REC
+                            CLOSE ARQ-RESUMO ARQ-EXCECAO CONTROLE
+                            CLOSE CHD010 CHD010B CHD013
+                            STOP RUN
+                         NOT INVALID KEY
+      *                    Requisito 028: grava o checkpoint com a
+      *                    ultima chave regravada com sucesso, para
+      *                    que uma nova execucao apos falha retome
+      *                    daqui em vez de repetir o lote inteiro.
+                            OPEN OUTPUT ARQ-CHECKPOINT
+                            MOVE SPACES TO REG-CHECKPOINT
+                            MOVE DATA-MOVTO-CH13 TO
+                                              REG-CHECKPOINT(01: 08)
+                            MOVE SEQ-CH13        TO
+                                              REG-CHECKPOINT(09: 05)
+                            WRITE REG-CHECKPOINT
+                            CLOSE ARQ-CHECKPOINT
                      END-REWRITE
                 END-READ
            END-PERFORM
 
-           DISPLAY "ACABOU"
-           DISPLAY "ACABOU" STOP "  ".
+      *    Empresa concluida sem interrupcao: zera o checkpoint p/ a
+      *    proxima execucao normal comecar do inicio (requisito 028).
+      *    Os campos DATA-MOVTO-CKPT-W/SEQ-CKPT-W (PIC 9) sao lidos de
+      *    volta destas mesmas posicoes (linhas 229-230); grava "0"
+      *    explicitamente em vez de depender de MOVE SPACES virar zero
+      *    num campo numerico, o que nao e garantido pelo dialeto.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE SPACES TO REG-CHECKPOINT
+           MOVE ZEROS  TO REG-CHECKPOINT(01: 08)
+           MOVE ZEROS  TO REG-CHECKPOINT(09: 05)
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
 
-           CLOSE CHD010 CHD010B CHD013
-           EXIT PROGRAM
-           STOP RUN.
+           CLOSE CHD010 CHD010B CHD013.
+
+      *    Resumo por empresa (requisito 029).
+           MOVE SPACES TO REG-RESUMO.
+           MOVE "EMPRESA "        TO REG-RESUMO(01: 8).
+           MOVE EMP-REC           TO REG-RESUMO(09: 3).
+           MOVE "LIDOS: "         TO REG-RESUMO(13: 7).
+           MOVE CONT-LIDOS-W      TO CONTADOR-E.
+           MOVE CONTADOR-E        TO REG-RESUMO(20: 7).
+           MOVE "ATUALIZADOS: "   TO REG-RESUMO(28: 13).
+           MOVE CONT-ATUALIZ-W    TO CONTADOR-E.
+           MOVE CONTADOR-E        TO REG-RESUMO(41: 7).
+           MOVE "SEM CORRESPONDENCIA: " TO REG-RESUMO(49: 21).
+           MOVE CONT-SEM-MATCH-W  TO CONTADOR-E.
+           MOVE CONTADOR-E        TO REG-RESUMO(70: 7).
+           WRITE REG-RESUMO.
+
+           ADD CONT-LIDOS-W     TO TOT-LIDOS-W.
+           ADD CONT-ATUALIZ-W   TO TOT-ATUALIZ-W.
+           ADD CONT-SEM-MATCH-W TO TOT-SEM-MATCH-W.
