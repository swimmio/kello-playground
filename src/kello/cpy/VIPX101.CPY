@@ -0,0 +1,16 @@
+      *    Requisito 038 - clausula SELECT p/ VID101 (o FD ja existia
+      *    em VIPW101.CPY, sem programa nenhum que gravasse nele).
+      *    NR-FITAS-V101 ja e o grupo CONTRATO-V101+NR-FITA-V101, e
+      *    serve direto de chave primaria. Chave alternada por
+      *    REVISOR-V101/DATA-REVISAO-V101 (WITH DUPLICATES) p/ o
+      *    relatorio de media de avaliacao por revisor andar em ordem
+      *    sem precisar de SORT a parte.
+           SELECT VID101 ASSIGN TO PATH-VID101
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-VID101
+                  RECORD KEY IS NR-FITAS-V101
+                  ALTERNATE RECORD KEY IS CHAVE2-V101 = REVISOR-V101
+                                             DATA-REVISAO-V101
+                                             NR-FITAS-V101
+                                             WITH DUPLICATES.
