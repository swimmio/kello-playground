@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPB022.
+      *AUTOR: EQUIPE KELLO
+      *DATA: 08/08/2026
+      *FUN��O: Batch de fechamento de periodo - percorre CPD020
+      * inteiro procurando titulo de conta temporaria (TIPO-CONTA-CP20
+      * = 0) ainda em aberto (SITUACAO-CP20 = 0) com DATA-VENCTO-CP20
+      * ou DATA-MOVTO-CP20 dentro de um periodo ja fechado, e grava
+      * uma lista de excecao p/ a contabilidade cobrar o acerto/
+      * reclassificacao antes de fechar o mes seguinte.
+      *
+      * Este checkout nao tem nenhum cadastro de "periodo fechado"
+      * (nenhum arquivo/copybook/campo do tipo em todo o tree) - o
+      * unico limite de fechamento que da p/ inferir sem inventar uma
+      * tabela nova e o 1o dia do mes corrente: so o mes corrente pode
+      * ainda estar aberto, entao qualquer titulo temporario aberto
+      * datado antes disso ja esta necessariamente em periodo fechado.
+      * DATA-FECHAMENTO-W e computado a partir de FUNCTION CURRENT-DATE
+      * a cada execucao, do mesmo jeito que COP056/CPP052 calculam
+      * DATA-HOJE-W/WS-DATA-CPU - nao ha parametro externo aqui porque
+      * nenhum outro batch deste checkout (CPB020/CPB021/GALHOCHD013)
+      * recebe parametro via LINKAGE.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAPX001.
+           COPY CGPX001.
+           COPY CPPX020.
+
+           SELECT ARQ-EXCECAO ASSIGN TO PATH-EXCECAO
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS IS ST-EXCECAO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CAPW001.
+       COPY CGPW001.
+       COPY CPPW020.
+
+       FD  ARQ-EXCECAO.
+       01  REG-EXCECAO              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO             PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-CPD020             PIC XX       VALUE SPACES.
+           05  ST-EXCECAO            PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  WS-DATA-SYS.
+               10  WS-DATA-CPU.
+                   15  ANO-CPU       PIC 9(4).
+                   15  MES-CPU       PIC 99.
+                   15  DIA-CPU       PIC 99.
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  PATH-EXCECAO          PIC X(30)    VALUE SPACES.
+
+      *    Data-limite do fechamento: 1o dia do mes corrente, ver
+      *    comentario do cabecalho.
+           05  DATA-FECHAMENTO-W.
+               10  ANO-FECH-W        PIC 9(4).
+               10  MES-FECH-W        PIC 99.
+               10  DIA-FECH-W        PIC 99  VALUE 01.
+
+           05  DATA-E                PIC 99/99/9999.
+           05  VALOR-E               PIC ZZZ.ZZZ,ZZ.
+
+           05  QT-LIDOS-W            PIC 9(6)     VALUE ZEROS.
+           05  QT-EXCECOES-W         PIC 9(6)     VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           MOVE ZEROS TO ERRO-W QT-LIDOS-W QT-EXCECOES-W.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+           MOVE ANO-CPU TO ANO-FECH-W
+           MOVE MES-CPU TO MES-FECH-W
+
+           OPEN INPUT CONTROLE
+           READ CONTROLE
+           MOVE EMPRESA            TO EMP-REC
+           MOVE "CGD001"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD001
+           MOVE "CPD020"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD020
+           MOVE "EXCCP22" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-EXCECAO
+           CLOSE CONTROLE
+
+           OPEN INPUT CGD001
+           OPEN INPUT CPD020
+           OPEN OUTPUT ARQ-EXCECAO
+
+           IF ST-CPD020 <> "00"
+              DISPLAY "ERRO ABERTURA CPD020: " ST-CPD020
+              MOVE 1 TO ERRO-W
+           END-IF.
+
+      *    CGD001 e usado apenas p/ o nome do fornecedor na excecao;
+      *    se ainda nao existir no ambiente, o batch segue sem ele,
+      *    igual ao GRAVA-CIE-BATCH de CPB021.
+           IF ST-CGD001 <> "00" AND ST-CGD001 <> "05"
+              DISPLAY "ERRO ABERTURA CGD001: " ST-CGD001
+              MOVE 1 TO ERRO-W
+           END-IF.
+
+           MOVE SPACES TO REG-EXCECAO
+           MOVE "FORNEC DOCUMENTO   VENCIMENTO   MOVIMENTO"
+                                   TO REG-EXCECAO(01: 42)
+           MOVE "     VALOR NOME"  TO REG-EXCECAO(43: 15)
+           WRITE REG-EXCECAO
+
+           IF ERRO-W = 0
+              PERFORM VARRE-CPD020
+           END-IF.
+
+           MOVE SPACES TO REG-EXCECAO
+           MOVE "TOTAL LIDOS......: " TO REG-EXCECAO(01: 19)
+           MOVE QT-LIDOS-W            TO VALOR-E
+           MOVE QT-LIDOS-W            TO REG-EXCECAO(20: 6)
+           MOVE "TOTAL EXCECOES...: " TO REG-EXCECAO(30: 19)
+           MOVE QT-EXCECOES-W         TO REG-EXCECAO(49: 6)
+           WRITE REG-EXCECAO
+
+           CLOSE CGD001 CPD020 ARQ-EXCECAO.
+
+           DISPLAY "TITULOS TEMPORARIOS LIDOS........: " QT-LIDOS-W.
+           DISPLAY "EXCECOES DE PERIODO FECHADO......: " QT-EXCECOES-W.
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+       VARRE-CPD020 SECTION.
+      *    Varre CPD020 inteiro em ordem de chave primaria (mesma
+      *    tecnica de PROCESSA-CONTAS-PERMANENTES em CPB021); toda
+      *    conta temporaria aberta cujo vencto ou movto caia antes do
+      *    fechamento vira uma linha na lista de excecao.
+           START CPD020 KEY IS NOT < CHAVE-CP20 INVALID KEY
+                 MOVE "10" TO ST-CPD020.
+           PERFORM UNTIL ST-CPD020 = "10"
+              READ CPD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CPD020
+              NOT AT END
+                   IF TIPO-CONTA-CP20 = 0 AND SITUACAO-CP20 = 0
+                      ADD 1 TO QT-LIDOS-W
+                      IF DATA-VENCTO-CP20 < DATA-FECHAMENTO-W OR
+                         DATA-MOVTO-CP20  < DATA-FECHAMENTO-W
+                         ADD 1 TO QT-EXCECOES-W
+                         PERFORM GRAVA-EXCECAO-BATCH
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       GRAVA-EXCECAO-BATCH SECTION.
+           MOVE FORNEC-CP20         TO CODIGO-CG01.
+           READ CGD001 INVALID KEY
+                MOVE "********"     TO NOME-CG01.
+           MOVE SPACES              TO REG-EXCECAO.
+           MOVE FORNEC-CP20         TO REG-EXCECAO(01: 06)
+           MOVE NR-DOCTO-CP20       TO REG-EXCECAO(08: 10)
+           MOVE DATA-VENCTO-CP20    TO DATA-E
+           MOVE DATA-E              TO REG-EXCECAO(19: 10)
+           MOVE DATA-MOVTO-CP20     TO DATA-E
+           MOVE DATA-E              TO REG-EXCECAO(30: 10)
+           MOVE VALOR-TOT-CP20      TO VALOR-E
+           MOVE VALOR-E             TO REG-EXCECAO(41: 11)
+           MOVE NOME-CG01           TO REG-EXCECAO(53: 20)
+           WRITE REG-EXCECAO.
