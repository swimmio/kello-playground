@@ -0,0 +1,324 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPB020.
+      *AUTOR: EQUIPE KELLO
+      *DATA: 08/08/2026
+      *FUN��O: Importa��o em lote de contas a pagar (CPD020/CPD021/
+      * CPD022) a partir de um extrato de fornecedor (CSV), usando o
+      * mesmo mapeamento de campos que CPP020A/SALVAR-DADOS grava na
+      * tela e a mesma trilha de auditoria LOG001/LOG003 que CPP020A
+      * escreve.
+      *
+      * Layout do arquivo de entrada (ARQ-IMPORTACAO), um t�tulo por
+      * linha, campos separados por ";", na ordem:
+      *   FORNEC(6);TIPO-FORN(2);PORTADOR(2);NR-DOCTO(10);
+      *   DATA-EMISSAO(AAAAMMDD);DATA-VENCTO(AAAAMMDD);DESCRICAO(30);
+      *   TIPO-MOEDA(1: 0-Real 1-Dolar);COD-APURACAO(6);
+      *   VALOR-TOTAL(9v2, sem separadores);JUROS-MORA(3v2);
+      *   MULTA-ATRASO(3v2);TAXA(3v2);RESPONSAVEL(20);OBSERVACAO(60)
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAPX001.
+           COPY CPPX020.
+           COPY CPPX021.
+           COPY CPPX022.
+           COPY LOGX001.
+           COPY LOGX003.
+
+           SELECT ARQ-IMPORTACAO ASSIGN TO WS-ARQ-IMPORTACAO
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS IS ST-IMPORTACAO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CAPW001.
+       COPY CPPW020.
+       COPY CPPW021.
+       COPY CPPW022.
+       COPY LOGW001.
+       COPY LOGW003.
+
+       FD  ARQ-IMPORTACAO.
+       01  LINHA-IMPORTACAO             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO             PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CPD020             PIC XX       VALUE SPACES.
+           05  ST-CPD021             PIC XX       VALUE SPACES.
+           05  ST-CPD022             PIC XX       VALUE SPACES.
+           05  ST-LOG001             PIC XX       VALUE SPACES.
+           05  ST-LOG003             PIC XX       VALUE SPACES.
+           05  ST-IMPORTACAO         PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  USUARIO-W             PIC X(08)    VALUE "BATCH".
+           05  WS-DATA-SYS.
+               10  WS-DATA-CPU       PIC 9(8).
+           05  WS-HORA-SYS           PIC 9(8)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  WS-ARQ-IMPORTACAO     PIC X(60)    VALUE SPACES.
+
+           05  QT-LIDOS-W            PIC 9(6)     VALUE ZEROS.
+           05  QT-GRAVADOS-W         PIC 9(6)     VALUE ZEROS.
+           05  QT-REJEITADOS-W       PIC 9(6)     VALUE ZEROS.
+
+           05  CAMPOS-IMPORTACAO.
+               10  IMP-FORNEC            PIC X(06).
+               10  IMP-TIPO-FORN         PIC X(02).
+               10  IMP-PORTADOR          PIC X(02).
+               10  IMP-NR-DOCTO          PIC X(10).
+               10  IMP-DATA-EMISSAO      PIC X(08).
+               10  IMP-DATA-VENCTO       PIC X(08).
+               10  IMP-DESCRICAO         PIC X(30).
+               10  IMP-TIPO-MOEDA        PIC X(01).
+               10  IMP-COD-APURACAO      PIC X(06).
+               10  IMP-VALOR-TOTAL       PIC X(12).
+               10  IMP-JUROS-MORA        PIC X(06).
+               10  IMP-MULTA-ATRASO      PIC X(06).
+               10  IMP-TAXA              PIC X(06).
+               10  IMP-RESPONSAVEL       PIC X(20).
+               10  IMP-OBSERVACAO        PIC X(60).
+
+           05  IMP-VALOR-TOTAL-N     PIC 9(9)V99  VALUE ZEROS.
+           05  IMP-JUROS-MORA-N      PIC 9(3)V99  VALUE ZEROS.
+           05  IMP-MULTA-ATRASO-N    PIC 9(3)V99  VALUE ZEROS.
+           05  IMP-TAXA-N            PIC 9(3)V99  VALUE ZEROS.
+
+           COPY "PARAMETR".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           MOVE ZEROS TO ERRO-W QT-LIDOS-W QT-GRAVADOS-W
+                         QT-REJEITADOS-W.
+           OPEN INPUT CONTROLE
+           READ CONTROLE
+           MOVE EMPRESA            TO EMP-REC
+           MOVE "CPD020"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD020
+           MOVE "CPD021"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD021
+           MOVE "CPD022"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD022
+           MOVE "LOG001"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LOG001
+           MOVE "LOG003"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LOG003
+           CLOSE    CONTROLE
+
+           MOVE "IMPCXP.TXT" TO WS-ARQ-IMPORTACAO.
+
+           OPEN I-O    CPD020 CPD021 CPD022 LOG001 LOG003
+           OPEN INPUT  ARQ-IMPORTACAO.
+
+           IF ST-CPD020 <> "00" OR ST-CPD021 <> "00" OR
+              ST-CPD022 <> "00" OR ST-LOG001 <> "00" OR
+              ST-LOG003 <> "00"
+              DISPLAY "ERRO ABERTURA ARQUIVOS CPD020/021/022/LOG001/"
+                      "LOG003" STOP " "
+              MOVE 1 TO ERRO-W
+           END-IF.
+
+           IF ST-IMPORTACAO <> "00"
+              DISPLAY "ERRO ABERTURA ARQUIVO DE IMPORTACAO: "
+                      ST-IMPORTACAO STOP " "
+              MOVE 1 TO ERRO-W
+           END-IF.
+
+           IF ERRO-W = 0
+              PERFORM PROCESSA-IMPORTACAO
+           END-IF.
+
+           IF ERRO-W = 0
+              CLOSE ARQ-IMPORTACAO
+           END-IF.
+           CLOSE CPD020 CPD021 CPD022 LOG001 LOG003.
+
+           DISPLAY "TITULOS LIDOS......: " QT-LIDOS-W.
+           DISPLAY "TITULOS GRAVADOS...: " QT-GRAVADOS-W.
+           DISPLAY "TITULOS REJEITADOS.: " QT-REJEITADOS-W.
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+       PROCESSA-IMPORTACAO SECTION.
+           PERFORM UNTIL ST-IMPORTACAO = "10"
+              READ ARQ-IMPORTACAO AT END
+                   MOVE "10" TO ST-IMPORTACAO
+              NOT AT END
+                   ADD 1 TO QT-LIDOS-W
+                   PERFORM QUEBRA-LINHA-IMPORTACAO
+                   PERFORM VALIDA-LINHA-IMPORTACAO
+                   IF ERRO-W = 0
+                      PERFORM GRAVA-TITULO-IMPORTADO
+                      ADD 1 TO QT-GRAVADOS-W
+                   ELSE
+                      ADD 1 TO QT-REJEITADOS-W
+                      MOVE 0 TO ERRO-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       QUEBRA-LINHA-IMPORTACAO SECTION.
+           MOVE SPACES TO CAMPOS-IMPORTACAO.
+           UNSTRING LINHA-IMPORTACAO DELIMITED BY ";"
+                INTO IMP-FORNEC       IMP-TIPO-FORN
+                     IMP-PORTADOR     IMP-NR-DOCTO
+                     IMP-DATA-EMISSAO IMP-DATA-VENCTO
+                     IMP-DESCRICAO    IMP-TIPO-MOEDA
+                     IMP-COD-APURACAO IMP-VALOR-TOTAL
+                     IMP-JUROS-MORA   IMP-MULTA-ATRASO
+                     IMP-TAXA         IMP-RESPONSAVEL
+                     IMP-OBSERVACAO
+           END-UNSTRING.
+           MOVE ZEROS TO IMP-VALOR-TOTAL-N IMP-JUROS-MORA-N
+                         IMP-MULTA-ATRASO-N IMP-TAXA-N.
+           IF IMP-VALOR-TOTAL IS NUMERIC
+              MOVE IMP-VALOR-TOTAL  TO IMP-VALOR-TOTAL-N.
+           IF IMP-JUROS-MORA IS NUMERIC
+              MOVE IMP-JUROS-MORA   TO IMP-JUROS-MORA-N.
+           IF IMP-MULTA-ATRASO IS NUMERIC
+              MOVE IMP-MULTA-ATRASO TO IMP-MULTA-ATRASO-N.
+           IF IMP-TAXA IS NUMERIC
+              MOVE IMP-TAXA         TO IMP-TAXA-N.
+
+       VALIDA-LINHA-IMPORTACAO SECTION.
+      *    Mesmas valida��es que SALVAR-DADOS aplica na tela: fornec/
+      *    docto/vencto obrigat�rios, portador 49 nunca permitido
+      *    (vide requisito de bloqueio do portador 49).
+           MOVE 0 TO ERRO-W.
+           IF IMP-FORNEC = SPACES OR IMP-FORNEC = ZEROS
+              DISPLAY "LINHA REJEITADA - FORNECEDOR EM BRANCO"
+              MOVE 1 TO ERRO-W
+           END-IF.
+           IF IMP-NR-DOCTO = SPACES
+              DISPLAY "LINHA REJEITADA - NR-DOCTO EM BRANCO"
+              MOVE 1 TO ERRO-W
+           END-IF.
+           IF IMP-DATA-VENCTO NOT NUMERIC OR IMP-DATA-VENCTO = ZEROS
+              DISPLAY "LINHA REJEITADA - DATA VENCTO INVALIDA"
+              MOVE 1 TO ERRO-W
+           END-IF.
+           IF IMP-PORTADOR IS NUMERIC AND IMP-PORTADOR = 49
+              DISPLAY "LINHA REJEITADA - PORTADOR 49 NAO PERMITIDO "
+                      "NO CONTAS A PAGAR"
+              MOVE 1 TO ERRO-W
+           END-IF.
+
+       GRAVA-TITULO-IMPORTADO SECTION.
+           MOVE IMP-FORNEC          TO FORNEC-CP20 FORNEC-CP21
+                                       FORNEC-CP22.
+           PERFORM ATUALIZA-SEQ-CPD021.
+           MOVE SEQ-CP21            TO SEQ-CP20 SEQ-CP22.
+           MOVE IMP-TIPO-FORN       TO TIPO-FORN-CP20.
+           MOVE IMP-PORTADOR        TO PORTADOR-CP20.
+           MOVE IMP-NR-DOCTO        TO NR-DOCTO-CP20.
+           MOVE IMP-DATA-EMISSAO    TO DATA-EMISSAO-CP20.
+           MOVE IMP-DATA-VENCTO     TO DATA-VENCTO-CP20.
+           MOVE IMP-DESCRICAO       TO DESCRICAO-CP20.
+           IF IMP-TIPO-MOEDA = SPACES
+              MOVE "0"              TO TIPO-MOEDA-CP20
+           ELSE
+              MOVE IMP-TIPO-MOEDA   TO TIPO-MOEDA-CP20
+           END-IF.
+           MOVE IMP-COD-APURACAO    TO CODREDUZ-APUR-CP20.
+           MOVE IMP-VALOR-TOTAL-N   TO VALOR-TOT-CP20.
+           MOVE IMP-JUROS-MORA-N    TO JUROS-MORA-CP20.
+           MOVE IMP-MULTA-ATRASO-N  TO MULTA-ATRASO-CP20.
+           MOVE IMP-TAXA-N          TO TAXA-APLIC-CP20.
+           MOVE IMP-RESPONSAVEL     TO RESPONSAVEL-CP20.
+           MOVE ZEROS               TO LIBERADO-CP20 SITUACAO-CP20
+                                        SEQ-CAIXA-CP20.
+           MOVE "0"                 TO PREV-DEF-CP20 TIPO-CONTA-CP20.
+           MOVE 0101                TO NR-PARCELA-CP20.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATA-MOVTO-CP20.
+           MOVE USUARIO-W           TO DIGITADOR-CP20.
+
+           WRITE REG-CPD020 INVALID KEY
+                DISPLAY "ERRO GRAVACAO CPD020: " ST-CPD020
+                        " FORNEC=" FORNEC-CP20 " DOCTO=" NR-DOCTO-CP20
+                ADD 1 TO QT-REJEITADOS-W
+           NOT INVALID KEY
+                MOVE USUARIO-W   TO LOG3-USUARIO
+                MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                MOVE WS-DATA-CPU TO LOG3-DATA
+                ACCEPT WS-HORA-SYS FROM TIME
+                MOVE WS-HORA-SYS TO LOG3-HORAS
+                MOVE "I"         TO LOG3-OPERACAO
+                MOVE "CPD020"    TO LOG3-ARQUIVO
+                MOVE "CPB020"    TO LOG3-PROGRAMA
+                MOVE REG-CPD020  TO LOG3-REGISTRO
+                WRITE REG-LOG003
+                END-WRITE
+                IF IMP-OBSERVACAO NOT = SPACES
+                   MOVE IMP-OBSERVACAO TO OBS-CP22
+                   WRITE REG-CPD022 INVALID KEY
+                         REWRITE REG-CPD022 NOT INVALID KEY
+                             MOVE USUARIO-W   TO LOG3-USUARIO
+                             MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                             MOVE WS-DATA-CPU TO LOG3-DATA
+                             ACCEPT WS-HORA-SYS FROM TIME
+                             MOVE WS-HORA-SYS TO LOG3-HORAS
+                             MOVE "A"         TO LOG3-OPERACAO
+                             MOVE "CPD022"    TO LOG3-ARQUIVO
+                             MOVE "CPB020"    TO LOG3-PROGRAMA
+                             MOVE REG-CPD022  TO LOG3-REGISTRO
+                             WRITE REG-LOG003
+                             END-WRITE
+                         END-REWRITE
+                   NOT INVALID KEY
+                         MOVE USUARIO-W   TO LOG3-USUARIO
+                         MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                         MOVE WS-DATA-CPU TO LOG3-DATA
+                         ACCEPT WS-HORA-SYS FROM TIME
+                         MOVE WS-HORA-SYS TO LOG3-HORAS
+                         MOVE "I"         TO LOG3-OPERACAO
+                         MOVE "CPD022"    TO LOG3-ARQUIVO
+                         MOVE "CPB020"    TO LOG3-PROGRAMA
+                         MOVE REG-CPD022  TO LOG3-REGISTRO
+                         WRITE REG-LOG003
+                         END-WRITE
+                   END-WRITE
+                END-IF
+           END-WRITE.
+
+       ATUALIZA-SEQ-CPD021 SECTION.
+           READ CPD021 INVALID KEY
+                MOVE 1 TO SEQ-CP21
+                WRITE REG-CPD021 INVALID KEY
+                        DISPLAY "ERRO GRAVACAO CPD021: " ST-CPD021
+                        STOP " "
+                NOT INVALID KEY
+                        MOVE USUARIO-W   TO LOG1-USUARIO
+                        MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                        MOVE WS-DATA-CPU TO LOG1-DATA
+                        ACCEPT WS-HORA-SYS FROM TIME
+                        MOVE WS-HORA-SYS TO LOG1-HORAS
+                        MOVE "I"         TO LOG1-OPERACAO
+                        MOVE "CPD021"    TO LOG1-ARQUIVO
+                        MOVE "CPB020"    TO LOG1-PROGRAMA
+                        MOVE REG-CPD021  TO LOG1-REGISTRO
+                        WRITE REG-LOG001
+                        END-WRITE
+                END-WRITE
+              NOT INVALID KEY
+                  ADD 1 TO SEQ-CP21
+                  REWRITE REG-CPD021 INVALID KEY
+                        DISPLAY "ERRO REGRAVACAO CPD021: " ST-CPD021
+                        STOP " "
+                  NOT INVALID KEY
+                        MOVE USUARIO-W   TO LOG1-USUARIO
+                        MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                        MOVE WS-DATA-CPU TO LOG1-DATA
+                        ACCEPT WS-HORA-SYS FROM TIME
+                        MOVE WS-HORA-SYS TO LOG1-HORAS
+                        MOVE "A"         TO LOG1-OPERACAO
+                        MOVE "CPD021"    TO LOG1-ARQUIVO
+                        MOVE "CPB020"    TO LOG1-PROGRAMA
+                        MOVE REG-CPD021  TO LOG1-REGISTRO
+                        WRITE REG-LOG001
+                        END-WRITE
+                  END-REWRITE.
