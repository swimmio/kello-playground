@@ -0,0 +1,315 @@
+      *AUTORA: MARELI AMANCIO VOLPATO
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGP001.
+      *DATA: 08/08/2026
+      *DESCRICAO: Relatorio de uso do sistema a partir do LOGACESS
+      *           (requisito 040) - LOGACESS ja grava um evento
+      *           ABERTO/FECHADO cada vez que um usuario abre/fecha um
+      *           programa (CPP020A, CPP052, ...), mas nada no sistema
+      *           lia esse arquivo de volta. Este relatorio resume
+      *           LOGACESS por USUARIO e PROGRAMA num intervalo de
+      *           datas: total de sessoes (pares ABERTO/FECHADO) e
+      *           tempo total aberto.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA
+       PRINTER IS LPRINTER.
+       class-control.
+           Window             is class "wclass".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LOGACESS.SEL.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY LOGACESS.FD.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(80).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+           COPY "LGP001.CPB".
+           COPY "LGP001.CPY".
+           COPY "DS-CNTRL.MF".
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  FS-LOGACESS            PIC XX       VALUE SPACES.
+           05  LIN                    PIC 9(02)    VALUE ZEROS.
+           05  ERRO-W                 PIC 9        VALUE ZEROS.
+           05  PAG-W                  PIC 9(2)     VALUE ZEROS.
+           05  QTD-PEND-W             PIC 9(3)     VALUE ZEROS.
+           05  QTD-RES-W              PIC 9(3)     VALUE ZEROS.
+           05  IX-PEND                PIC 9(3)     VALUE ZEROS.
+           05  IX-RES                 PIC 9(3)     VALUE ZEROS.
+           05  ACHOU-W                PIC 9        VALUE ZEROS.
+           05  SEG-ABERTURA-W         PIC 9(9)     VALUE ZEROS.
+           05  SEG-FECHAMENTO-W       PIC 9(9)     VALUE ZEROS.
+           05  SEG-SESSAO-W           PIC S9(9)    VALUE ZEROS.
+           05  HORAS-TOTAL-E          PIC ZZZZ9.
+           05  MINUTOS-TOTAL-E        PIC Z9.
+           05  SESSOES-E              PIC ZZZZ9.
+           05  TB-PENDENTES.
+               10  TB-PEND-OCORRE OCCURS 100 TIMES
+                                   INDEXED BY IX-PEND-TB.
+                   15  PEND-USUARIO   PIC X(08).
+                   15  PEND-PROGRAMA  PIC X(08).
+                   15  PEND-DATA      PIC 9(08).
+                   15  PEND-SEGUNDOS  PIC 9(09).
+                   15  PEND-OCUPADO   PIC 9        VALUE ZEROS.
+           05  TB-RESUMO.
+               10  TB-RES-OCORRE  OCCURS 200 TIMES
+                                   INDEXED BY IX-RES-TB.
+                   15  RES-USUARIO    PIC X(08).
+                   15  RES-PROGRAMA   PIC X(08).
+                   15  RES-SESSOES    PIC 9(05).
+                   15  RES-SEGUNDOS   PIC 9(09).
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(63)   VALUE
+           "USO DO SISTEMA POR USUARIO E PROGRAMA (LOGACESS)".
+           05  HORA-REL            PIC X(5)    VALUE "  :  ".
+           05  FILLER              PIC XX      VALUE SPACES.
+           05  EMISSAO-REL         PIC 99/99/9999 BLANK WHEN ZEROS.
+       01  CAB03.
+           05  FILLER              PIC X(80)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(80)   VALUE
+           "USUARIO  PROGRAMA SESSOES  TEMPO-ABERTO".
+
+       01  LINDET.
+           05  LINDET-REL          PIC X(80)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL LGP001-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           INITIALIZE LGP001-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE LGP001-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO
+           MOVE LGP001-VERSION-NO  TO DS-VERSION-NO
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "LOGACESS" TO ARQ-REC.  MOVE EMPRESA-REF TO
+                                                       ARQUIVO-LOGACESS.
+           IF COD-USUARIO-W NOT NUMERIC
+              MOVE "Executar pelo MENU" TO LGP001-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ERRO-W = ZEROS
+                PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN LGP001-PRINTER-FLG-TRUE
+                    COPY IMPRESSORA.CHAMA.
+                    IF LNK-MAPEAMENTO <> SPACES
+                       PERFORM IMPRIME-RELATORIO
+                    END-IF
+           END-EVALUATE
+           PERFORM CLEAR-FLAGS
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+
+       IMPRIME-RELATORIO SECTION.
+      *    Le LOGACESS do inicio ao fim (arquivo pequeno de auditoria,
+      *    sem necessidade de START por chave), monta pares ABERTO/
+      *    FECHADO por USUARIO+PROGRAMA+DATA numa tabela de pendentes
+      *    e acumula sessoes/tempo aberto por USUARIO+PROGRAMA numa
+      *    segunda tabela, restrito ao intervalo LGP001-DATA-INICIAL/
+      *    LGP001-DATA-FINAL informado na tela (requisito 040).
+           OPEN OUTPUT RELAT.
+           OPEN INPUT LOGACESS.
+           IF FS-LOGACESS <> "00"
+              MOVE "ERRO ABERTURA LOGACESS: " TO LGP001-MENSAGEM-ERRO
+              MOVE FS-LOGACESS TO LGP001-MENSAGEM-ERRO(26: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO
+              CLOSE RELAT
+           ELSE
+              MOVE ZEROS TO LIN QTD-PEND-W QTD-RES-W
+              MOVE SPACES TO TB-PENDENTES TB-RESUMO
+              PERFORM CABECALHO
+              READ LOGACESS NEXT RECORD AT END MOVE "10" TO FS-LOGACESS
+              PERFORM UNTIL FS-LOGACESS = "10"
+                 IF (LGP001-DATA-INICIAL = ZEROS
+                     OR LOGACESS-DATA NOT < LGP001-DATA-INICIAL)
+                    AND (LGP001-DATA-FINAL = ZEROS
+                     OR LOGACESS-DATA NOT > LGP001-DATA-FINAL)
+                    PERFORM PROCESSA-EVENTO-LOGACESS
+                 END-IF
+                 READ LOGACESS NEXT RECORD
+                      AT END MOVE "10" TO FS-LOGACESS
+                 END-READ
+              END-PERFORM
+              PERFORM IMPRIME-RESUMO
+              MOVE SPACES TO REG-RELAT
+              WRITE REG-RELAT AFTER PAGE
+              CLOSE RELAT
+              CLOSE LOGACESS
+           END-IF.
+
+       PROCESSA-EVENTO-LOGACESS SECTION.
+           EVALUATE LOGACESS-STATUS
+               WHEN "ABERTO"
+                    PERFORM REGISTRA-ABERTURA
+               WHEN "FECHADO"
+                    PERFORM REGISTRA-FECHAMENTO
+           END-EVALUATE.
+
+       REGISTRA-ABERTURA SECTION.
+      *    Guarda o horario de abertura na tabela de pendentes ate que
+      *    o FECHADO correspondente apareca.
+           IF QTD-PEND-W < 100
+              ADD 1 TO QTD-PEND-W
+              SET IX-PEND-TB TO QTD-PEND-W
+              MOVE LOGACESS-USUARIO  TO PEND-USUARIO(IX-PEND-TB)
+              MOVE LOGACESS-PROGRAMA TO PEND-PROGRAMA(IX-PEND-TB)
+              MOVE LOGACESS-DATA     TO PEND-DATA(IX-PEND-TB)
+              PERFORM CONVERTE-HORA-EM-SEGUNDOS
+              MOVE SEG-ABERTURA-W    TO PEND-SEGUNDOS(IX-PEND-TB)
+              MOVE 1                 TO PEND-OCUPADO(IX-PEND-TB)
+           END-IF
+           PERFORM ACUMULA-SESSAO-RESUMO.
+
+       REGISTRA-FECHAMENTO SECTION.
+      *    Procura o ABERTO pendente mais antigo do mesmo USUARIO/
+      *    PROGRAMA/DATA e soma o tempo decorrido ao resumo; um
+      *    FECHADO sem ABERTO correspondente (ex.: log truncado antes
+      *    do inicio do periodo) e ignorado.
+           MOVE ZEROS TO ACHOU-W
+           PERFORM VARYING IX-PEND-TB FROM 1 BY 1
+                   UNTIL IX-PEND-TB > QTD-PEND-W OR ACHOU-W = 1
+              IF PEND-OCUPADO(IX-PEND-TB) = 1
+                 AND PEND-USUARIO(IX-PEND-TB)  = LOGACESS-USUARIO
+                 AND PEND-PROGRAMA(IX-PEND-TB) = LOGACESS-PROGRAMA
+                 AND PEND-DATA(IX-PEND-TB)     = LOGACESS-DATA
+                 MOVE 1 TO ACHOU-W
+                 PERFORM CONVERTE-HORA-EM-SEGUNDOS
+                 COMPUTE SEG-SESSAO-W =
+                         SEG-FECHAMENTO-W - PEND-SEGUNDOS(IX-PEND-TB)
+                 IF SEG-SESSAO-W < 0
+                    MOVE ZEROS TO SEG-SESSAO-W
+                 END-IF
+                 PERFORM SOMA-TEMPO-RESUMO
+                 MOVE ZEROS TO PEND-OCUPADO(IX-PEND-TB)
+              END-IF
+           END-PERFORM.
+
+       CONVERTE-HORA-EM-SEGUNDOS SECTION.
+      *    LOGACESS-HORAS chega no mesmo formato HHMMSSCC de
+      *    WS-HORA-SYS (ACCEPT FROM TIME); despreza os centesimos.
+           COMPUTE SEG-ABERTURA-W =
+                   (LOGACESS-HORAS(1: 2) * 3600) +
+                   (LOGACESS-HORAS(3: 2) * 60) +
+                    LOGACESS-HORAS(5: 2)
+           MOVE SEG-ABERTURA-W TO SEG-FECHAMENTO-W.
+
+       ACUMULA-SESSAO-RESUMO SECTION.
+      *    Localiza (ou cria) a linha USUARIO/PROGRAMA na tabela de
+      *    resumo e conta mais uma sessao aberta.
+           PERFORM LOCALIZA-LINHA-RESUMO
+           ADD 1 TO RES-SESSOES(IX-RES-TB).
+
+       SOMA-TEMPO-RESUMO SECTION.
+           PERFORM LOCALIZA-LINHA-RESUMO
+           ADD SEG-SESSAO-W TO RES-SEGUNDOS(IX-RES-TB).
+
+       LOCALIZA-LINHA-RESUMO SECTION.
+           MOVE ZEROS TO ACHOU-W
+           PERFORM VARYING IX-RES-TB FROM 1 BY 1
+                   UNTIL IX-RES-TB > QTD-RES-W OR ACHOU-W = 1
+              IF RES-USUARIO(IX-RES-TB)  = LOGACESS-USUARIO
+                 AND RES-PROGRAMA(IX-RES-TB) = LOGACESS-PROGRAMA
+                 MOVE 1 TO ACHOU-W
+              END-IF
+           END-PERFORM
+           IF ACHOU-W = 0
+              AND QTD-RES-W < 200
+              ADD 1 TO QTD-RES-W
+              SET IX-RES-TB TO QTD-RES-W
+              MOVE LOGACESS-USUARIO  TO RES-USUARIO(IX-RES-TB)
+              MOVE LOGACESS-PROGRAMA TO RES-PROGRAMA(IX-RES-TB)
+           END-IF.
+
+       IMPRIME-RESUMO SECTION.
+           PERFORM VARYING IX-RES-TB FROM 1 BY 1
+                   UNTIL IX-RES-TB > QTD-RES-W
+              MOVE RES-SESSOES(IX-RES-TB) TO SESSOES-E
+              COMPUTE HORAS-TOTAL-E   =
+                      RES-SEGUNDOS(IX-RES-TB) / 3600
+              COMPUTE MINUTOS-TOTAL-E =
+                      FUNCTION MOD(RES-SEGUNDOS(IX-RES-TB), 3600) / 60
+              MOVE SPACES TO LINDET-REL
+              MOVE RES-USUARIO(IX-RES-TB)  TO LINDET-REL(01: 08)
+              MOVE RES-PROGRAMA(IX-RES-TB) TO LINDET-REL(10: 08)
+              MOVE SESSOES-E               TO LINDET-REL(19: 07)
+              MOVE HORAS-TOTAL-E           TO LINDET-REL(27: 05)
+              MOVE "H"                     TO LINDET-REL(32: 01)
+              MOVE MINUTOS-TOTAL-E         TO LINDET-REL(33: 02)
+              MOVE "M"                     TO LINDET-REL(35: 01)
+              WRITE REG-RELAT FROM LINDET
+              ADD 1 TO LIN
+              IF LIN > 56 PERFORM CABECALHO END-IF
+           END-PERFORM.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           IF PAG-W = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE LGP001-FLAG-GROUP.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "LGP001" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, LGP001-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+             GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           MOVE DS-QUIT-SET TO DS-CONTROL.
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
