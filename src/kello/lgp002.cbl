@@ -0,0 +1,324 @@
+      *AUTORA: MARELI AMANCIO VOLPATO
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGP002.
+      *DATA: 08/08/2026
+      *DESCRICAO: Consulta consolidada "quem alterou o que" nos logs
+      *           de auditoria LOG001/LOG002/LOG003 (requisito 041) -
+      *           CPP020A, COP055, CXP031 e VIP101 ja gravam uma
+      *           imagem do registro a cada inclusao/alteracao/exclusao
+      *           nesses tres arquivos, mas nao existe nenhuma tela que
+      *           os leia de volta. Permite pesquisar os tres arquivos
+      *           por nome do arquivo alterado, usuario, intervalo de
+      *           datas e um trecho da chave/registro, e mostra o
+      *           registro ANTES e DEPOIS lado a lado para a linha
+      *           selecionada.
+      *
+      *           LOG-REGISTRO guarda so a imagem bruta do registro (o
+      *           mesmo layout do REG-<ARQUIVO> gravado por cada
+      *           programa), sem um campo de chave separado - por isso
+      *           a pesquisa por "chave" e feita como uma busca de
+      *           texto dentro do registro gravado (INSPECT ... FOR
+      *           ALL), em vez de decodificar a chave especifica de
+      *           cada um dos arquivos que passam por estes logs.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       class-control.
+           Window             is class "wclass".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LOGX001.
+           COPY LOGX002.
+           COPY LOGX003.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY LOGW001.
+       COPY LOGW002.
+       COPY LOGW003.
+
+       WORKING-STORAGE SECTION.
+           COPY "LGP002.CPB".
+           COPY "LGP002.CPY".
+           COPY "DS-CNTRL.MF".
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-LOG001              PIC XX       VALUE SPACES.
+           05  ST-LOG002              PIC XX       VALUE SPACES.
+           05  ST-LOG003              PIC XX       VALUE SPACES.
+           05  ERRO-W                 PIC 9        VALUE ZEROS.
+           05  CONT-W                 PIC 9(5)     VALUE ZEROS.
+           05  CONTADOR-CHAVE-W       PIC 9(5)     VALUE ZEROS.
+           05  IX-LOG-TB              PIC 9(5)     VALUE ZEROS.
+           05  IX-ANTES-TB            PIC 9(5)     VALUE ZEROS.
+           05  ACHOU-ANTES-W          PIC 9        VALUE ZEROS.
+           05  COMBINA-W              PIC 9        VALUE ZEROS.
+           05  CHECA-ARQUIVO-W        PIC X(08)    VALUE SPACES.
+           05  CHECA-USUARIO-W        PIC X(08)    VALUE SPACES.
+           05  CHECA-DATA-W           PIC 9(08)    VALUE ZEROS.
+           05  CHECA-REGISTRO-W       PIC X(300)   VALUE SPACES.
+           05  TB-LOG-ENCONTRADOS.
+               10  TB-LOG-OCORRE  OCCURS 200 TIMES
+                                   INDEXED BY IX-LOG-OCORRE.
+                   15  TLOG-ORIGEM     PIC 9.
+                   15  TLOG-ARQUIVO    PIC X(08).
+                   15  TLOG-USUARIO    PIC X(08).
+                   15  TLOG-DATA       PIC 9(08).
+                   15  TLOG-HORAS      PIC 9(08).
+                   15  TLOG-OPERACAO   PIC X(01).
+                   15  TLOG-REGISTRO   PIC X(300).
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL LGP002-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO ERRO-W.
+           INITIALIZE LGP002-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE LGP002-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO
+           MOVE LGP002-VERSION-NO  TO DS-VERSION-NO
+           IF COD-USUARIO-W NOT NUMERIC
+              MOVE "Executar pelo MENU" TO LGP002-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ERRO-W = ZEROS
+                PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN LGP002-PESQUISAR-FLG-TRUE
+                    PERFORM PESQUISAR
+               WHEN LGP002-CARREGA-LIST-BOX-TRUE
+                    PERFORM MOSTRA-ANTES-DEPOIS
+           END-EVALUATE
+           PERFORM CLEAR-FLAGS
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+
+       PESQUISAR SECTION.
+      *    Pesquisa os tres logs restritos a LGP002-ARQUIVO/-USUARIO/
+      *    -DATA-INICIAL/-DATA-FINAL/-CHAVE, monta uma linha por
+      *    registro encontrado na ordem em que foram gravados (cada
+      *    LOGnnn e sequencial de gravacao, entao entradas consecutivas
+      *    do mesmo ARQUIVO ja aparecem uma logo apos a outra) e guarda
+      *    o registro de cada uma em TB-LOG-ENCONTRADOS p/ o ANTES/
+      *    DEPOIS de MOSTRA-ANTES-DEPOIS.
+           MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM
+           MOVE ZEROS  TO CONT-W
+           MOVE SPACES TO TB-LOG-ENCONTRADOS
+           MOVE "LOG001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LOG001.
+           MOVE "LOG002" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LOG002.
+           MOVE "LOG003" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LOG003.
+           OPEN INPUT LOG001 LOG002 LOG003.
+      *    LOG001/LOG002/LOG003 sao audit trails append-only que podem
+      *    nao existir ainda p/ uma empresa nova; "35" so significa
+      *    que nao ha nada gravado ainda (cria vazio e segue a busca),
+      *    qualquer outro status e erro de verdade.
+           IF ST-LOG001 = "35"
+              OPEN OUTPUT LOG001  CLOSE LOG001  OPEN INPUT LOG001
+           END-IF
+           IF ST-LOG002 = "35"
+              OPEN OUTPUT LOG002  CLOSE LOG002  OPEN INPUT LOG002
+           END-IF
+           IF ST-LOG003 = "35"
+              OPEN OUTPUT LOG003  CLOSE LOG003  OPEN INPUT LOG003
+           END-IF
+           IF ST-LOG001 NOT = "00"
+              MOVE "ERRO ABERTURA LOG001: " TO LGP002-MENSAGEM-ERRO
+              MOVE ST-LOG001 TO LGP002-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+              PERFORM PESQUISA-LOG001
+           END-IF
+           IF ST-LOG002 NOT = "00"
+              MOVE "ERRO ABERTURA LOG002: " TO LGP002-MENSAGEM-ERRO
+              MOVE ST-LOG002 TO LGP002-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+              PERFORM PESQUISA-LOG002
+           END-IF
+           IF ST-LOG003 NOT = "00"
+              MOVE "ERRO ABERTURA LOG003: " TO LGP002-MENSAGEM-ERRO
+              MOVE ST-LOG003 TO LGP002-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+              PERFORM PESQUISA-LOG003
+           END-IF
+           IF ST-LOG001 = "00" CLOSE LOG001 END-IF
+           IF ST-LOG002 = "00" CLOSE LOG002 END-IF
+           IF ST-LOG003 = "00" CLOSE LOG003 END-IF.
+
+       PESQUISA-LOG001 SECTION.
+           READ LOG001 NEXT RECORD AT END MOVE "10" TO ST-LOG001.
+           PERFORM UNTIL ST-LOG001 = "10"
+              MOVE LOG1-ARQUIVO  TO CHECA-ARQUIVO-W
+              MOVE LOG1-USUARIO  TO CHECA-USUARIO-W
+              MOVE LOG1-DATA     TO CHECA-DATA-W
+              MOVE LOG1-REGISTRO TO CHECA-REGISTRO-W
+              PERFORM CHECA-COMBINA
+              IF COMBINA-W = 1
+                 AND CONT-W < 200
+                 ADD 1 TO CONT-W
+                 SET IX-LOG-OCORRE TO CONT-W
+                 MOVE 1             TO TLOG-ORIGEM(IX-LOG-OCORRE)
+                 MOVE LOG1-ARQUIVO  TO TLOG-ARQUIVO(IX-LOG-OCORRE)
+                 MOVE LOG1-USUARIO  TO TLOG-USUARIO(IX-LOG-OCORRE)
+                 MOVE LOG1-DATA     TO TLOG-DATA(IX-LOG-OCORRE)
+                 MOVE LOG1-HORAS    TO TLOG-HORAS(IX-LOG-OCORRE)
+                 MOVE LOG1-OPERACAO TO TLOG-OPERACAO(IX-LOG-OCORRE)
+                 MOVE LOG1-REGISTRO TO TLOG-REGISTRO(IX-LOG-OCORRE)
+                 PERFORM INSERE-LINHA-LISTA
+              END-IF
+              READ LOG001 NEXT RECORD AT END MOVE "10" TO ST-LOG001
+           END-PERFORM.
+
+       PESQUISA-LOG002 SECTION.
+           READ LOG002 NEXT RECORD AT END MOVE "10" TO ST-LOG002.
+           PERFORM UNTIL ST-LOG002 = "10"
+              MOVE LOG2-ARQUIVO  TO CHECA-ARQUIVO-W
+              MOVE LOG2-USUARIO  TO CHECA-USUARIO-W
+              MOVE LOG2-DATA     TO CHECA-DATA-W
+              MOVE LOG2-REGISTRO TO CHECA-REGISTRO-W
+              PERFORM CHECA-COMBINA
+              IF COMBINA-W = 1
+                 AND CONT-W < 200
+                 ADD 1 TO CONT-W
+                 SET IX-LOG-OCORRE TO CONT-W
+                 MOVE 2             TO TLOG-ORIGEM(IX-LOG-OCORRE)
+                 MOVE LOG2-ARQUIVO  TO TLOG-ARQUIVO(IX-LOG-OCORRE)
+                 MOVE LOG2-USUARIO  TO TLOG-USUARIO(IX-LOG-OCORRE)
+                 MOVE LOG2-DATA     TO TLOG-DATA(IX-LOG-OCORRE)
+                 MOVE LOG2-HORAS    TO TLOG-HORAS(IX-LOG-OCORRE)
+                 MOVE LOG2-OPERACAO TO TLOG-OPERACAO(IX-LOG-OCORRE)
+                 MOVE LOG2-REGISTRO TO TLOG-REGISTRO(IX-LOG-OCORRE)
+                 PERFORM INSERE-LINHA-LISTA
+              END-IF
+              READ LOG002 NEXT RECORD AT END MOVE "10" TO ST-LOG002
+           END-PERFORM.
+
+       PESQUISA-LOG003 SECTION.
+           READ LOG003 NEXT RECORD AT END MOVE "10" TO ST-LOG003.
+           PERFORM UNTIL ST-LOG003 = "10"
+              MOVE LOG3-ARQUIVO  TO CHECA-ARQUIVO-W
+              MOVE LOG3-USUARIO  TO CHECA-USUARIO-W
+              MOVE LOG3-DATA     TO CHECA-DATA-W
+              MOVE LOG3-REGISTRO TO CHECA-REGISTRO-W
+              PERFORM CHECA-COMBINA
+              IF COMBINA-W = 1
+                 AND CONT-W < 200
+                 ADD 1 TO CONT-W
+                 SET IX-LOG-OCORRE TO CONT-W
+                 MOVE 3             TO TLOG-ORIGEM(IX-LOG-OCORRE)
+                 MOVE LOG3-ARQUIVO  TO TLOG-ARQUIVO(IX-LOG-OCORRE)
+                 MOVE LOG3-USUARIO  TO TLOG-USUARIO(IX-LOG-OCORRE)
+                 MOVE LOG3-DATA     TO TLOG-DATA(IX-LOG-OCORRE)
+                 MOVE LOG3-HORAS    TO TLOG-HORAS(IX-LOG-OCORRE)
+                 MOVE LOG3-OPERACAO TO TLOG-OPERACAO(IX-LOG-OCORRE)
+                 MOVE LOG3-REGISTRO TO TLOG-REGISTRO(IX-LOG-OCORRE)
+                 PERFORM INSERE-LINHA-LISTA
+              END-IF
+              READ LOG003 NEXT RECORD AT END MOVE "10" TO ST-LOG003
+           END-PERFORM.
+
+       INSERE-LINHA-LISTA SECTION.
+           MOVE SPACES TO LGP002-LINDET
+           MOVE CONT-W                     TO LGP002-LINDET(01: 05)
+           MOVE TLOG-ARQUIVO(IX-LOG-OCORRE) TO LGP002-LINDET(07: 08)
+           MOVE TLOG-USUARIO(IX-LOG-OCORRE) TO LGP002-LINDET(16: 08)
+           MOVE TLOG-DATA(IX-LOG-OCORRE)    TO LGP002-LINDET(25: 09)
+           MOVE TLOG-OPERACAO(IX-LOG-OCORRE) TO LGP002-LINDET(35: 01)
+           MOVE "INSERE-LIST" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CHECA-COMBINA SECTION.
+      *    Casa os criterios de tela (em branco = "nao filtra por
+      *    isto") em CHECA-ARQUIVO-W/-USUARIO-W/-DATA-W/-REGISTRO-W,
+      *    ja carregados pelo PESQUISA-LOG00n corrente, e devolve o
+      *    resultado em COMBINA-W; a pesquisa por chave e feita
+      *    contando quantas vezes LGP002-CHAVE aparece dentro do
+      *    registro bruto gravado.
+           MOVE ZEROS TO CONTADOR-CHAVE-W COMBINA-W
+           IF LGP002-CHAVE NOT = SPACES
+              INSPECT CHECA-REGISTRO-W TALLYING CONTADOR-CHAVE-W
+                      FOR ALL FUNCTION TRIM(LGP002-CHAVE)
+           END-IF
+           IF (LGP002-ARQUIVO = SPACES
+               OR CHECA-ARQUIVO-W = LGP002-ARQUIVO)
+              AND (LGP002-USUARIO = SPACES
+               OR CHECA-USUARIO-W = LGP002-USUARIO)
+              AND (LGP002-DATA-INICIAL = ZEROS
+               OR CHECA-DATA-W NOT < LGP002-DATA-INICIAL)
+              AND (LGP002-DATA-FINAL = ZEROS
+               OR CHECA-DATA-W NOT > LGP002-DATA-FINAL)
+              AND (LGP002-CHAVE = SPACES OR CONTADOR-CHAVE-W > 0)
+              MOVE 1 TO COMBINA-W
+           END-IF.
+
+       MOSTRA-ANTES-DEPOIS SECTION.
+      *    LGP002-LINDET(1: 5) traz o numero sequencial gravado por
+      *    INSERE-LINHA-LISTA (posicao em TB-LOG-ENCONTRADOS); localiza
+      *    o registro DEPOIS (a linha escolhida) e o registro ANTES
+      *    (a entrada anterior do mesmo ARQUIVO, se existir).
+           MOVE LGP002-LINDET(1: 5) TO CONT-W
+           SET IX-LOG-OCORRE TO CONT-W
+           MOVE TLOG-REGISTRO(IX-LOG-OCORRE) TO LGP002-REGISTRO-DEPOIS
+           MOVE ZEROS TO ACHOU-ANTES-W
+           MOVE SPACES TO LGP002-REGISTRO-ANTES
+           IF IX-LOG-OCORRE > 1
+              PERFORM VARYING IX-ANTES-TB FROM IX-LOG-OCORRE BY -1
+                      UNTIL IX-ANTES-TB < 1 OR ACHOU-ANTES-W = 1
+                 IF IX-ANTES-TB NOT = IX-LOG-OCORRE
+                    AND TLOG-ARQUIVO(IX-ANTES-TB) =
+                        TLOG-ARQUIVO(IX-LOG-OCORRE)
+                    MOVE TLOG-REGISTRO(IX-ANTES-TB) TO
+                                            LGP002-REGISTRO-ANTES
+                    MOVE 1 TO ACHOU-ANTES-W
+                 END-IF
+              END-PERFORM
+           END-IF
+           PERFORM LOAD-SCREENSET
+           MOVE "MOSTRA-DETALHE" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE LGP002-FLAG-GROUP.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "LGP002" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, LGP002-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+             GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           MOVE DS-QUIT-SET TO DS-CONTROL.
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
