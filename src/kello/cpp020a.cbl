@@ -59,6 +59,12 @@
            COPY LOGX002.
            COPY LOGX003.
            COPY LOGACESS.SEL.
+           COPY CIPX001.
+           COPY CIPX010.
+           COPY FEPX001.
+           COPY CPPX023.
+           COPY CAPX001.
+           COPY CPPX025.
 
        DATA DIVISION.
        FILE SECTION.
@@ -79,6 +85,12 @@
        COPY LOGW002.
        COPY LOGW003.
        COPY LOGACESS.FD.
+       COPY CIPW001.
+       COPY CIPW010.
+       COPY FEPW001.
+       COPY CPPW023.
+       COPY CPPW025.
+       COPY CAPW001.
 
 
        WORKING-STORAGE SECTION.
@@ -110,15 +122,36 @@
            05  ST-LOG001             PIC XX       VALUE SPACES.
            05  ST-LOG002             PIC XX       VALUE SPACES.
            05  ST-LOG003             PIC XX       VALUE SPACES.
+           05  ST-CIED001            PIC XX       VALUE SPACES.
+           05  ST-CIED010            PIC XX       VALUE SPACES.
+           05  ST-FED001             PIC XX       VALUE SPACES.
+           05  ST-CPD023             PIC XX       VALUE SPACES.
+           05  ST-CPD025             PIC XX       VALUE SPACES.
+      *    ST-CPD025 - requisito 049: historico (append-only) das
+      *    observacoes do titulo, ver GRAVA-HISTORICO-OBS.
+           05  SEQ-OBS-W             PIC 9(5)     VALUE ZEROS.
+           05  SOMA-BAIXAS-W         PIC 9(9)V99  VALUE ZEROS.
+           05  SALDO-ABERTO-W        PIC 9(9)V99  VALUE ZEROS.
+      *    SOMA-BAIXAS-W/SALDO-ABERTO-W - total ja baixado em CPD023
+      *    (baixas parciais) e saldo em aberto do titulo corrente,
+      *    calculados por CALCULA-SALDO-BAIXAS.
+           05  DIA-SEMANA-W          PIC 9(01)    VALUE ZEROS.
+      *    DIA-SEMANA-W - retorno de GRTIME-WEEK-NUM (0-Sabado,
+      *    1-Domingo, 2-Segunda ... 6-Sexta), usado por AJUSTA-DIA-UTIL
+      *    p/ jogar vencto de parcela permanente p/ o proximo dia util.
            05  FS-LOGACESS           PIC XX       VALUE SPACES.
            05  ERRO-W                PIC 9        VALUE ZEROS.
       *    ERRO-W - flag que controla se houve erro de abertura arquivo
            05  HORA-W                PIC 9(8)     VALUE ZEROS.
            05  PAG-W                 PIC 9(2)     VALUE ZEROS.
            05  ACHEI                 PIC X(01)    VALUE SPACES.
+      *    Requisito 045 - PATH-BASE-EMP-W vem do registro da empresa
+      *    em CONTROLE (campo PATH-BASE-EMP); se a empresa nao tiver
+      *    path proprio cadastrado, mantem o default de sempre.
+           05  PATH-BASE-EMP-W       PIC X(15) VALUE "\PROGRAMA\KELLO".
+           05  ST-CONTROLE-W         PIC XX    VALUE SPACES.
            05  EMP-REFERENCIA.
-               10  FILLER            PIC X(15)
-                   VALUE "\PROGRAMA\KELLO".
+               10  RAIZ-EMP          PIC X(15).
                10  VAR1              PIC X VALUE "\".
                10  EMP-REC           PIC XXX.
                10  VAR2              PIC X VALUE "\".
@@ -176,6 +209,16 @@
            05  SEQ-ALTERADA          PIC 9(5)     VALUE ZEROS.
       *  SEQ-ALTERADA - � a 1 sequencia da parcela da conta permanente
       *                 alterada.
+           05  ACHEI-PROGRAMACAO-W   PIC X(01)    VALUE SPACES.
+      *  ACHEI-PROGRAMACAO-W - indica se o fornecedor possui
+      *  programacao financeira (conta permanente) cadastrada.
+           05  MAIOR-DOCTO-W         PIC 9(10)    VALUE ZEROS.
+           05  NR-DOCTO-NUM-W        PIC 9(10)    VALUE ZEROS.
+           05  NR-DOCTO-SUGESTAO-W   PIC 9(10)    VALUE ZEROS.
+           05  NR-DOCTO-SUGESTAO-X   PIC X(10)    VALUE SPACES.
+      *  MAIOR-DOCTO-W/NR-DOCTO-NUM-W/NR-DOCTO-SUGESTAO-W(-X) -
+      *  utilizadas p/ sugerir um nr-docto livre p/ conta permanente,
+      *  quando o nr-docto informado ja estiver em uso.
            COPY "PARAMETR".
 
        77 janelaPrincipal              object reference.
@@ -212,13 +255,12 @@
 
        INICIALIZA-PROGRAMA SECTION.
       *    ACCEPT PARAMETROS-W FROM COMMAND-LINE.
-           ACCEPT DATA6-W FROM DATE.
            ACCEPT HORA-BRA FROM TIME.
-           MOVE DATA6-W TO DATA-INV(3: 6).
-           MOVE DATA6-W(1: 2) TO ANO-V.
-           IF ANO-V > 80 MOVE "19" TO DATA-INV(1: 2)
-           ELSE MOVE "20" TO DATA-INV(1: 2).
-           CALL "GRIDAT1" USING DATA-INV.
+      *    Requisito 034: usa a mesma COPY "CBDATA1.CPY" de CXP031 e
+      *    CPP052 em vez de repetir aqui o proprio ACCEPT DATE + o
+      *    calculo do seculo (IF ANO-V > 80), centralizando o pivot
+      *    do ano de 2 digitos em um so lugar.
+           COPY "CBDATA1.CPY".
            MOVE DATA-INV TO DATA-MOVTO-W.
            MOVE ZEROS TO PAG-W ERRO-W.
            INITIALIZE CPP020A-DATA-BLOCK
@@ -226,6 +268,8 @@
            MOVE CPP020A-DATA-BLOCK-VERSION-NO
                                    TO DS-DATA-BLOCK-VERSION-NO
            MOVE CPP020A-VERSION-NO  TO DS-VERSION-NO
+           PERFORM BUSCA-PATH-BASE-EMP
+           MOVE PATH-BASE-EMP-W    TO RAIZ-EMP
            MOVE EMPRESA-W          TO EMP-REC
            MOVE "CGD001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD001.
            MOVE "CXD020" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CXD020.
@@ -245,11 +289,44 @@
            MOVE "LOG003" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LOG003
            MOVE "LOGACESS" TO ARQ-REC.  MOVE EMPRESA-REF TO
                                                         ARQUIVO-LOGACESS
+           MOVE "CIED001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CIED001
+           MOVE "CIED010" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CIED010
+           MOVE "FED001"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-FED001
+           MOVE "CPD023"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD023
+           MOVE "CPD025"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD025
 
            OPEN I-O CPD020 CPD021 CPD022 CBD100 CPD099
-                    LOG001 LOG002 LOG003.
+                    LOG001 LOG002 LOG003 CIED010 CPD025.
+
+           OPEN INPUT CPD023.
+
+           OPEN INPUT CAD018 CAD019 CGD001 CXD020 GED001 GED002 CIED001
+                      FED001.
 
-           OPEN INPUT CAD018 CAD019 CGD001 CXD020 GED001 GED002.
+           IF ST-CIED010 = "35"
+              CLOSE CIED010     OPEN OUTPUT CIED010
+              CLOSE CIED010     OPEN I-O CIED010
+           END-IF.
+           IF ST-CIED001 = "35"
+              CLOSE CIED001     OPEN OUTPUT CIED001
+              CLOSE CIED001     OPEN INPUT CIED001
+           END-IF.
+           IF ST-CIED010 <> "00"
+              MOVE "ERRO ABERTURA CIED010: "  TO CPP020A-MENSAGEM-ERRO
+              MOVE ST-CIED010 TO CPP020A-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ST-CIED001 <> "00"
+              MOVE "ERRO ABERTURA CIED001: "  TO CPP020A-MENSAGEM-ERRO
+              MOVE ST-CIED001 TO CPP020A-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ST-FED001 <> "00" AND ST-FED001 <> "05"
+              MOVE "ERRO ABERTURA FED001: "   TO CPP020A-MENSAGEM-ERRO
+              MOVE ST-FED001 TO CPP020A-MENSAGEM-ERRO(22: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ST-CPD023 <> "00" AND ST-CPD023 <> "05"
+              MOVE "ERRO ABERTURA CPD023: "   TO CPP020A-MENSAGEM-ERRO
+              MOVE ST-CPD023 TO CPP020A-MENSAGEM-ERRO(22: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
 
            IF ST-CPD099 = "35"
               CLOSE CPD099      OPEN OUTPUT CPD099
@@ -271,6 +348,10 @@
               CLOSE CPD022      OPEN OUTPUT CPD022
               CLOSE CPD022      OPEN I-O CPD022
            END-IF.
+           IF ST-CPD025 = "35"
+              CLOSE CPD025      OPEN OUTPUT CPD025
+              CLOSE CPD025      OPEN I-O CPD025
+           END-IF.
            IF ST-GED001 <> "00"
               MOVE "ERRO ABERTURA GED001: "  TO CPP020A-MENSAGEM-ERRO
               MOVE ST-GED001 TO CPP020A-MENSAGEM-ERRO(23: 02)
@@ -311,6 +392,10 @@
               MOVE "ERRO ABERTURA CPD022: "  TO CPP020A-MENSAGEM-ERRO
               MOVE ST-CPD022 TO CPP020A-MENSAGEM-ERRO(23: 02)
               PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ST-CPD025 <> "00"
+              MOVE "ERRO ABERTURA CPD025: "  TO CPP020A-MENSAGEM-ERRO
+              MOVE ST-CPD025 TO CPP020A-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
            IF ST-LOG001 <> "00"
               MOVE "ERRO ABERTURA LOG001: "  TO CPP020A-MENSAGEM-ERRO
               MOVE ST-CBD001 TO CPP020A-MENSAGEM-ERRO(23: 02)
@@ -389,19 +474,44 @@
                END-READ
            END-PERFORM
 
-      *    IF ACHEI = "N"
-      *       MOVE "USU�RIO SEM PERMISS�O PARA MANUTEN��O" TO
-      *       CPP020A-MENSAGEM-ERRO
-      *       PERFORM CARREGA-MENSAGEM-ERRO
-      *    ELSE
-      *       IF OPERACAO-GE02 = "Altera��o"
-      *          MOVE "DESABILITA-EXCLUSAO" TO DS-PROCEDURE
-      *       ELSE
-      *          MOVE "DESABILITA-ALTERACAO" TO DS-PROCEDURE.
+           IF ACHEI = "N"
+              MOVE "USU�RIO SEM PERMISS�O PARA MANUTEN��O" TO
+              CPP020A-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+              IF OPERACAO-GE02 = "Altera��o"
+                 MOVE "DESABILITA-EXCLUSAO" TO DS-PROCEDURE
+              ELSE
+                 MOVE "DESABILITA-ALTERACAO" TO DS-PROCEDURE
+              END-IF
+           END-IF.
 
            IF ERRO-W = 0
               PERFORM LOAD-SCREENSET.
 
+       BUSCA-PATH-BASE-EMP SECTION.
+      *    Requisito 045 - resolve a raiz do path de dados da empresa
+      *    pesquisando EMPRESA-W em CONTROLE (campo PATH-BASE-EMP) em
+      *    vez de usar sempre a mesma literal fixa em WORKING-STORAGE;
+      *    empresa nao encontrada ou sem PATH-BASE-EMP cadastrado cai
+      *    no default de sempre ("\PROGRAMA\KELLO").
+           MOVE "\PROGRAMA\KELLO" TO PATH-BASE-EMP-W
+           MOVE SPACES TO ST-CONTROLE-W
+           OPEN INPUT CONTROLE
+           PERFORM UNTIL ST-CONTROLE-W = "10"
+              READ CONTROLE AT END
+                   MOVE "10" TO ST-CONTROLE-W
+              NOT AT END
+                   IF EMPRESA = EMPRESA-W
+                      IF PATH-BASE-EMP NOT = SPACES
+                         MOVE PATH-BASE-EMP TO PATH-BASE-EMP-W
+                      END-IF
+                      MOVE "10" TO ST-CONTROLE-W
+                   END-IF
+              END-READ
+           END-PERFORM
+           CLOSE CONTROLE.
+
        CORPO-PROGRAMA SECTION.
            EVALUATE TRUE
                WHEN CPP020A-CENTRALIZA-TRUE
@@ -416,6 +526,14 @@
                    MOVE NR-DOCTO-CP20 TO DOCTO-W
                    MOVE 3 TO SITUACAO-CP20
                    PERFORM EXCLUI
+               WHEN CPP020A-REINCLUI-FLG-TRUE
+      *            "Reincluir" - restaura um titulo de CPD099
+      *            (excluido por engano) de volta p/ CPD020.
+                   PERFORM REINCLUI-CPD099
+               WHEN CPP020A-LIBERA-FLG-TRUE
+      *            Libera��o de supervisor p/ titulos acima do valor
+      *            limite configurado em CPP020A-VALOR-LIMITE-LIBERA.
+                   PERFORM LIBERA-TITULO
                WHEN CPP020A-SUSPENDE-FLG-TRUE
                    IF CPP020A-SITUACAO = 0 MOVE 1 TO SITUACAO-CP20
                    ELSE MOVE 0 TO SITUACAO-CP20
@@ -433,6 +551,12 @@
                      MOVE NR-DOCTO-CP20 TO DOCTO-W
                      MOVE 4 TO SITUACAO-CP20
                      PERFORM SUSPENDE-CANCELA
+               WHEN CPP020A-SUSPENDE-TUDO-FLG-TRUE
+      *            "Suspender tudo deste fornecedor" - suspende, num
+      *            unico passo, todo titulo em aberto do fornecedor
+      *            carregado na tela (disputa comercial).
+                   MOVE CPP020A-COD-FORN TO FORNEC-W
+                   PERFORM SUSPENDE-TUDO-FORNECEDOR
                WHEN CPP020A-VERIFICA-TALAO-TRUE
                    PERFORM VERIFICA-TALAO
                WHEN CPP020A-LE-NOMINAL-TRUE
@@ -455,8 +579,8 @@
                    PERFORM CARREGA-DATA
                WHEN CPP020A-VERIF-DOCTO-TRUE
                    PERFORM VERIFICA-DOCTO-PERMANENTE
-      *        WHEN CPP020A-VERIF-PROGRAMACAO-TRUE
-      *            PERFORM VERIFICA-PROGRAMACAO
+               WHEN CPP020A-VERIF-PROGRAMACAO-TRUE
+                   PERFORM VERIFICA-PROGRAMACAO
                WHEN CPP020A-EMISSAO-VENCTO-TRUE
                    PERFORM INVERTE-EMIS-VENCTO
                WHEN CPP020A-CHAMAR-POP-UP-TRUE
@@ -650,9 +774,184 @@
            ELSE
               CLOSE CPD099.
            PERFORM LIMPAR-DADOS.
+       REINCLUI-CPD099 SECTION.
+      *    Localiza em CPD099 (fornecedor/nr-docto informados na tela)
+      *    o titulo excluido por engano e grava-o de volta em CPD020,
+      *    com uma nova entrada LOG003 "I" registrando a restaura��o.
+           OPEN I-O CPD099.
+           MOVE CPP020A-COD-FORN TO FORNEC-CP20 FORNEC-W.
+           MOVE CPP020A-NR-DOCTO TO DOCTO-W.
+           MOVE ZEROS            TO CPP020A-ERRO SEQ-CP20.
+           START CPD099 KEY IS NOT < CHAVE-CP20 INVALID KEY
+                MOVE "10" TO ST-CPD099.
+           MOVE "N" TO ACHEI.
+           PERFORM UNTIL ST-CPD099 = "10"
+                READ CPD099 NEXT RECORD AT END
+                     MOVE "10" TO ST-CPD099
+                NOT AT END
+                     IF FORNEC-CP20 NOT = FORNEC-W
+                        MOVE "10" TO ST-CPD099
+                     ELSE
+                        IF NR-DOCTO-CP20 = DOCTO-W
+                           MOVE "S"     TO ACHEI
+                           MOVE "10"    TO ST-CPD099
+                        END-IF
+                     END-IF
+                END-READ
+           END-PERFORM.
+           IF ACHEI = "N"
+              MOVE 1 TO CPP020A-ERRO
+              MOVE "TITULO NAO ENCONTRADO EM CPD099" TO
+                                                  CPP020A-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+              MOVE REG-CPD099 TO REG-CPD020
+              MOVE 0          TO SITUACAO-CP20
+              WRITE REG-CPD020 INVALID KEY
+                    MOVE 1 TO CPP020A-ERRO
+                    MOVE "TITULO JA EXISTE EM CPD020" TO
+                                                  CPP020A-MENSAGEM-ERRO
+                    PERFORM CARREGA-MENSAGEM-ERRO
+              NOT INVALID KEY
+                    MOVE USUARIO-W   TO LOG3-USUARIO
+                    MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                    MOVE WS-DATA-CPU TO LOG3-DATA
+                    ACCEPT WS-HORA-SYS FROM TIME
+                    MOVE WS-HORA-SYS TO LOG3-HORAS
+                    MOVE "I"         TO LOG3-OPERACAO
+                    MOVE "CPD020"    TO LOG3-ARQUIVO
+                    MOVE "CPP020A"   TO LOG3-PROGRAMA
+                    MOVE REG-CPD020  TO LOG3-REGISTRO
+                    WRITE REG-LOG003
+                    END-WRITE
+                    PERFORM CARREGAR-DADOS
+              END-WRITE
+           END-IF.
+           CLOSE CPD099.
+
+       LIBERA-TITULO SECTION.
+      *    Titulos com VALOR-TOT-CP20 acima do valor configuravel em
+      *    CPP020A-VALOR-LIMITE-LIBERA exigem libera��o de um
+      *    supervisor (OPERACAO-GE02 = "Supervisor" em GED002, mesmo
+      *    esquema de permiss�es j� usado na abertura do programa)
+      *    antes que o m�dulo de caixa possa dar baixa no titulo.
+      *    A troca de LIBERADO-CP20 fica registrada em LOG003.
+           IF VALOR-TOT-CP20 NOT > CPP020A-VALOR-LIMITE-LIBERA
+              MOVE "TITULO NAO EXIGE LIBERACAO DE SUPERVISOR" TO
+                                                  CPP020A-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+              INITIALIZE REG-GED001
+              MOVE "N" TO ACHEI
+              MOVE "CPP020 - Movimento do Contas a Pagar" TO
+                                                       PROGRAMA-GE01
+              START GED001 KEY IS NOT LESS ALT-GE01 INVALID KEY
+                  MOVE "10" TO ST-GED001.
+              PERFORM UNTIL ST-GED001 = "10"
+                  READ GED001 NEXT AT END
+                      MOVE "10" TO ST-GED001
+                  NOT AT END
+                      IF "CPP020 - Movimento do Contas a Pagar" <>
+                         PROGRAMA-GE01
+                         MOVE "10" TO ST-GED001
+                      ELSE
+                         MOVE USUARIO-GE01     TO USUARIO-C-GE02
+                         MOVE COD-USUARIO-W    TO USUARIO-P-GE02
+                         MOVE "CPP020 - Movimento do Contas a Pagar"
+                                               TO PROGRAMA-GE02
+                         MOVE SPACES           TO IDENTIFICACAO-GE02
+                         STRING STRING-1(1:6) STRING-1(7: 5) INTO
+                              IDENTIFICACAO-GE02
+                         READ GED002 NOT INVALID KEY
+                              IF OPERACAO-GE02 = "Supervisor"
+                                 MOVE "S"      TO ACHEI
+                                 MOVE "10"     TO ST-GED001
+                              END-IF
+                         END-READ
+                      END-IF
+                  END-READ
+              END-PERFORM
+              IF ACHEI = "N"
+                 MOVE "USUARIO SEM PERMISSAO DE SUPERVISOR" TO
+                                                  CPP020A-MENSAGEM-ERRO
+                 PERFORM CARREGA-MENSAGEM-ERRO
+              ELSE
+                 IF LIBERADO-CP20 = 1
+                    MOVE 0 TO LIBERADO-CP20
+                 ELSE
+                    MOVE 1 TO LIBERADO-CP20
+                 END-IF
+                 REWRITE REG-CPD020 NOT INVALID KEY
+                    MOVE USUARIO-W   TO LOG3-USUARIO
+                    MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                    MOVE WS-DATA-CPU TO LOG3-DATA
+                    ACCEPT WS-HORA-SYS FROM TIME
+                    MOVE WS-HORA-SYS TO LOG3-HORAS
+                    MOVE "A"         TO LOG3-OPERACAO
+                    MOVE "CPD020"    TO LOG3-ARQUIVO
+                    MOVE "CPP020A"   TO LOG3-PROGRAMA
+                    MOVE REG-CPD020  TO LOG3-REGISTRO
+                    WRITE REG-LOG003
+                    END-WRITE
+                 END-REWRITE
+                 PERFORM CARREGAR-DADOS
+              END-IF
+           END-IF.
+
        SUSPENDE-CANCELA SECTION.
+      *    Exige um motivo (observa��o) antes de suspender ou
+      *    cancelar um titulo.
+           IF CPP020A-OBSERVACAO = SPACES
+              MOVE "INFORME O MOTIVO DA SUSPENSAO/CANCELAMENTO" TO
+                                                  CPP020A-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+              PERFORM SUSPENDE-CANCELA-EXECUTA
+           END-IF.
+
+       SUSPENDE-CANCELA-EXECUTA SECTION.
            PERFORM VALIDA-DATA-LIMITE
 
+           MOVE FORNEC-CP20 TO FORNEC-CP22.
+           MOVE SEQ-CP20    TO SEQ-CP22.
+           READ CPD022 INVALID KEY
+                MOVE CPP020A-OBSERVACAO TO OBS-CP22
+                WRITE REG-CPD022 INVALID KEY
+                    MOVE "CPD022"  TO CPP020A-MENSAGEM-ERRO(15: 07)
+                    MOVE ST-CPD022 TO CPP020A-MENSAGEM-ERRO(23: 02)
+                    PERFORM ERRO-GRAVACAO
+                NOT INVALID KEY
+                    MOVE USUARIO-W   TO LOG3-USUARIO
+                    MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                    MOVE WS-DATA-CPU TO LOG3-DATA
+                    ACCEPT WS-HORA-SYS FROM TIME
+                    MOVE WS-HORA-SYS TO LOG3-HORAS
+                    MOVE "I"         TO LOG3-OPERACAO
+                    MOVE "CPD022"    TO LOG3-ARQUIVO
+                    MOVE "CPP020A"   TO LOG3-PROGRAMA
+                    MOVE REG-CPD022  TO LOG3-REGISTRO
+                    WRITE REG-LOG003
+                    END-WRITE
+                    PERFORM GRAVA-HISTORICO-OBS
+                END-WRITE
+           NOT INVALID KEY
+                MOVE CPP020A-OBSERVACAO TO OBS-CP22
+                REWRITE REG-CPD022 NOT INVALID KEY
+                    MOVE USUARIO-W   TO LOG3-USUARIO
+                    MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                    MOVE WS-DATA-CPU TO LOG3-DATA
+                    ACCEPT WS-HORA-SYS FROM TIME
+                    MOVE WS-HORA-SYS TO LOG3-HORAS
+                    MOVE "A"         TO LOG3-OPERACAO
+                    MOVE "CPD022"    TO LOG3-ARQUIVO
+                    MOVE "CPP020A"   TO LOG3-PROGRAMA
+                    MOVE REG-CPD022  TO LOG3-REGISTRO
+                    WRITE REG-LOG003
+                    END-WRITE
+                    PERFORM GRAVA-HISTORICO-OBS
+                END-REWRITE
+           END-READ.
+
            REWRITE REG-CPD020 NOT INVALID KEY
                MOVE USUARIO-W   TO LOG3-USUARIO
                MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
@@ -765,6 +1064,95 @@
            END-PERFORM.
       * Quando suspende uma conta permanente,as demais parcelas relacio-
       * nadas tamb�m dever�o ser suspensas
+       SUSPENDE-TUDO-FORNECEDOR SECTION.
+      *    Suspende todo titulo em aberto (SITUACAO-CP20 = 0) do
+      *    fornecedor FORNEC-W, um por um, do mesmo jeito que
+      *    ESTORNA-PERMANENTE percorre os titulos do fornecedor, mas
+      *    gravando SITUACAO-CP20 = 1 (suspenso) em vez de excluir.
+      *    Exige o motivo, igual a SUSPENDE-CANCELA (requisito 011).
+           IF CPP020A-OBSERVACAO = SPACES
+              MOVE "INFORME O MOTIVO DA SUSPENSAO" TO
+                                                  CPP020A-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+              MOVE ZEROS TO SEQ-CP20.
+              MOVE FORNEC-W TO FORNEC-CP20.
+              START CPD020 KEY IS NOT < CHAVE-CP20 INVALID KEY
+                    MOVE "10" TO ST-CPD020.
+              PERFORM UNTIL ST-CPD020 = "10"
+                 READ CPD020 NEXT RECORD AT END
+                      MOVE "10" TO ST-CPD020
+                 NOT AT END
+                     IF FORNEC-CP20 NOT = FORNEC-W
+                        MOVE "10" TO ST-CPD020
+                     ELSE
+                        IF SITUACAO-CP20 NOT = 0
+                           CONTINUE
+                        ELSE
+                           MOVE 1 TO SITUACAO-CP20
+                           REWRITE REG-CPD020 NOT INVALID KEY
+                              MOVE USUARIO-W   TO LOG3-USUARIO
+                              MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                              MOVE WS-DATA-CPU TO LOG3-DATA
+                              ACCEPT WS-HORA-SYS FROM TIME
+                              MOVE WS-HORA-SYS TO LOG3-HORAS
+                              MOVE "A"         TO LOG3-OPERACAO
+                              MOVE "CPD020"    TO LOG3-ARQUIVO
+                              MOVE "CPP020A"   TO LOG3-PROGRAMA
+                              MOVE REG-CPD020  TO LOG3-REGISTRO
+                              WRITE REG-LOG003
+                              END-WRITE
+                           END-REWRITE
+                           MOVE FORNEC-CP20 TO FORNEC-CP22
+                           MOVE SEQ-CP20    TO SEQ-CP22
+                           READ CPD022 INVALID KEY
+                                MOVE CPP020A-OBSERVACAO TO OBS-CP22
+                                WRITE REG-CPD022 INVALID KEY
+                                    MOVE "CPD022"  TO
+                                         CPP020A-MENSAGEM-ERRO(15: 07)
+                                    MOVE ST-CPD022 TO
+                                         CPP020A-MENSAGEM-ERRO(23: 02)
+                                    PERFORM ERRO-GRAVACAO
+                                NOT INVALID KEY
+                                    MOVE USUARIO-W   TO LOG3-USUARIO
+                                    MOVE FUNCTION CURRENT-DATE TO
+                                         WS-DATA-SYS
+                                    MOVE WS-DATA-CPU TO LOG3-DATA
+                                    ACCEPT WS-HORA-SYS FROM TIME
+                                    MOVE WS-HORA-SYS TO LOG3-HORAS
+                                    MOVE "I"         TO LOG3-OPERACAO
+                                    MOVE "CPD022"    TO LOG3-ARQUIVO
+                                    MOVE "CPP020A"   TO LOG3-PROGRAMA
+                                    MOVE REG-CPD022  TO LOG3-REGISTRO
+                                    WRITE REG-LOG003
+                                    END-WRITE
+                                    PERFORM GRAVA-HISTORICO-OBS
+                                END-WRITE
+                           NOT INVALID KEY
+                                MOVE CPP020A-OBSERVACAO TO OBS-CP22
+                                REWRITE REG-CPD022 NOT INVALID KEY
+                                    MOVE USUARIO-W   TO LOG3-USUARIO
+                                    MOVE FUNCTION CURRENT-DATE TO
+                                         WS-DATA-SYS
+                                    MOVE WS-DATA-CPU TO LOG3-DATA
+                                    ACCEPT WS-HORA-SYS FROM TIME
+                                    MOVE WS-HORA-SYS TO LOG3-HORAS
+                                    MOVE "A"         TO LOG3-OPERACAO
+                                    MOVE "CPD022"    TO LOG3-ARQUIVO
+                                    MOVE "CPP020A"   TO LOG3-PROGRAMA
+                                    MOVE REG-CPD022  TO LOG3-REGISTRO
+                                    WRITE REG-LOG003
+                                    END-WRITE
+                                    PERFORM GRAVA-HISTORICO-OBS
+                                END-REWRITE
+                           END-READ
+                        END-IF
+                     END-IF
+                 END-READ
+              END-PERFORM
+              PERFORM CARREGAR-DADOS
+           END-IF.
+
        ESTORNA-PERMANENTE SECTION.
            MOVE ZEROS TO SEQ-CP20.
            MOVE FORNEC-W TO FORNEC-CP20.
@@ -883,6 +1271,39 @@
                  END-READ
               END-IF
            END-IF.
+      *    Joga DATA-VENCTO-CP20 p/ o proximo dia util, caso caia em
+      *    sabado, domingo ou feriado (FED001), usado pelas parcelas
+      *    previstas geradas/alteradas em VERIFICA-12PERMANENTE e
+      *    ALTERA-PERMANENTE.
+       AJUSTA-DIA-UTIL SECTION.
+           MOVE 1 TO DIA-SEMANA-W.
+           PERFORM UNTIL DIA-SEMANA-W = 0
+              MOVE 2                 TO GRTIME-TYPE
+              MOVE 8                 TO GRTIME-FUNCTION
+              MOVE DATA-VENCTO-CP20  TO GRTIME-DATE
+              CALL   "GRTIME" USING PARAMETROS-GRTIME
+              CANCEL "GRTIME"
+              MOVE GRTIME-WEEK-NUM   TO DIA-SEMANA-W
+              MOVE DATA-VENCTO-CP20  TO DATA-FE01
+              READ FED001 INVALID KEY
+                   MOVE SPACES TO REG-FED001
+                   MOVE ZEROS  TO DATA-FE01
+              END-READ
+              IF DIA-SEMANA-W = 0 OR DIA-SEMANA-W = 1 OR
+                 DATA-FE01 = DATA-VENCTO-CP20
+                 MOVE 1                TO DIA-SEMANA-W
+                 MOVE 2                TO GRTIME-TYPE
+                 MOVE 1                TO GRTIME-FUNCTION
+                 MOVE DATA-VENCTO-CP20 TO GRTIME-DATE
+                 MOVE 1                TO GRTIME-DAYS
+                 CALL   "GRTIME" USING PARAMETROS-GRTIME
+                 CANCEL "GRTIME"
+                 MOVE GRTIME-DATE-FINAL TO DATA-VENCTO-CP20
+              ELSE
+                 MOVE 0 TO DIA-SEMANA-W
+              END-IF
+           END-PERFORM.
+
        VERIFICA-12PERMANENTE SECTION.
            MOVE ZEROS TO DATA-VENCTO-CP20 SITUACAO-CP20.
            MOVE FORNEC-CP20   TO FORNEC-W.
@@ -939,6 +1360,7 @@
                     MOVE DATA-WII TO DATA-VENCTO-CP20
                  END-IF
 
+                 PERFORM AJUSTA-DIA-UTIL
                  PERFORM VALIDA-DATA-LIMITE
                  WRITE REG-CPD020 INVALID KEY
                        MOVE "CPD020"  TO CPP020A-MENSAGEM-ERRO(15: 07)
@@ -957,7 +1379,7 @@
                        WRITE REG-LOG003
                        END-WRITE
                  END-WRITE
-      *          PERFORM GRAVA-CIE
+                 PERFORM GRAVA-CIE
               END-PERFORM
            END-IF.
       *    verifica se existe 12 parcelas permanentes programadas,
@@ -984,6 +1406,11 @@
                         SITUACAO-CP20   NOT = 0
                         CONTINUE
                      ELSE
+                        IF CPP020A-OP-ALTER-PERMANEN = 3 AND
+                           (DATA-VENCTO-CP20 < CPP020A-VENCTO-DE OR
+                            DATA-VENCTO-CP20 > CPP020A-VENCTO-ATE)
+                           CONTINUE
+                        ELSE
                         MOVE CPP020A-TIPO-FORN     TO TIPO-FORN-CP20
                         MOVE CPP020A-PORTADOR      TO PORTADOR-CP20
                         MOVE CPP020A-DESCRICAO     TO DESCRICAO-CP20
@@ -1005,6 +1432,7 @@
                            MOVE ULT-VENCTO TO DATA-VENCTO-CP20
                         END-IF
 
+                        PERFORM AJUSTA-DIA-UTIL
                         PERFORM VALIDA-DATA-LIMITE
                         REWRITE REG-CPD020 NOT INVALID KEY
                                MOVE USUARIO-W   TO LOG3-USUARIO
@@ -1019,12 +1447,15 @@
                                WRITE REG-LOG003
                                END-WRITE
                         END-REWRITE
+                        END-IF
                      END-IF
                   END-IF
               END-READ
            END-PERFORM.
       * caso a opcao op-alter-permanente = 2 (todas) altera todas as
-      * contas permanentes previstas
+      * contas permanentes previstas; = 3 (intervalo) altera apenas
+      * as parcelas com DATA-VENCTO-CP20 entre CPP020A-VENCTO-DE e
+      * CPP020A-VENCTO-ATE
        LE-FORNEC SECTION.
            MOVE CPP020A-COD-FORN     TO CODIGO-CG01.
            READ CGD001 INVALID KEY
@@ -1070,6 +1501,33 @@
               MOVE 0                 TO CPP020A-TIPO-CONTA-APUR
            ELSE
               MOVE 1                 TO CPP020A-TIPO-CONTA-APUR.
+      *    Soma as baixas parciais (CPD023) do titulo corrente,
+      *    mostrando pago-acumulado/saldo-em-aberto ao inv�s de um
+      *    unico pagamento tudo-ou-nada (SEQ-CAIXA-CP20/VALOR-LIQ-CP20)
+       CALCULA-SALDO-BAIXAS SECTION.
+           MOVE ZEROS TO SOMA-BAIXAS-W SALDO-ABERTO-W.
+           MOVE FORNEC-CP20 TO FORNEC-CP23.
+           MOVE SEQ-CP20    TO SEQ-CP23.
+           MOVE ZEROS       TO SEQ-BAIXA-CP23.
+           START CPD023 KEY IS NOT < CHAVE-CP23 INVALID KEY
+                MOVE "10" TO ST-CPD023.
+           PERFORM UNTIL ST-CPD023 = "10"
+                READ CPD023 NEXT RECORD AT END
+                     MOVE "10" TO ST-CPD023
+                NOT AT END
+                     IF FORNEC-CP23 NOT = FORNEC-CP20 OR
+                        SEQ-CP23    NOT = SEQ-CP20
+                        MOVE "10" TO ST-CPD023
+                     ELSE
+                        ADD VALOR-PAGO-CP23 TO SOMA-BAIXAS-W
+                     END-IF
+                END-READ
+           END-PERFORM.
+           IF SOMA-BAIXAS-W > VALOR-TOT-CP20
+              MOVE ZEROS TO SALDO-ABERTO-W
+           ELSE
+              COMPUTE SALDO-ABERTO-W = VALOR-TOT-CP20 - SOMA-BAIXAS-W
+           END-IF.
        CARREGAR-DADOS SECTION.
            MOVE STRING-1(1: 6)       TO FORNEC-CP20
                                         FORNEC-CP22.
@@ -1136,13 +1594,20 @@
            MOVE SITUACAO-CP20      TO CPP020A-SITUACAO.
            MOVE SEQ-CAIXA-CP20     TO CPP020A-SEQ-CAIXA
 
+           PERFORM CALCULA-SALDO-BAIXAS.
+           MOVE SOMA-BAIXAS-W      TO CPP020A-VALOR-PAGO-ACUM.
+           MOVE SALDO-ABERTO-W     TO CPP020A-SALDO-ABERTO.
+
            IF CPP020A-SEQ-CAIXA > 0
               MOVE SPACES          TO MENSAGEM
               STRING "Contas a Pagar j� DADO BAIXA" X"0DA0"
                      "Data => " DATA-PGTO-CP20(7:2) "/"
                                 DATA-PGTO-CP20(5:2) "/"
                                 DATA-PGTO-CP20(1:4) X"0DA0"
-                     "Sequ�ncia Caixa => " SEQ-CAIXA-CP20
+                     "Sequ�ncia Caixa => " SEQ-CAIXA-CP20 X"0DA0"
+                     "Pago acumulado (CPD023) => " SOMA-BAIXAS-W
+                     X"0DA0"
+                     "Saldo em aberto => " SALDO-ABERTO-W
                 INTO MENSAGEM
                 MOVE "C" TO TIPO-MSG
                 PERFORM EXIBIR-MENSAGEM
@@ -1246,6 +1711,15 @@
            MOVE CPP020A-COD-FORN            TO FORNEC-CP20
            MOVE CPP020A-TIPO-FORN           TO TIPO-FORN-CP20
            MOVE CPP020A-PORTADOR            TO PORTADOR-CP20.
+      *    O PORTADOR 49 NAO PODERA SER USADO NO CONTAS A PAGAR, ESSE
+      *    PORTADOR SIGNIFICA QUE O LANCTO VEIO PELO CONTA CORRENTE
+           MOVE ZEROS TO CPP020A-ERRO.
+           IF PORTADOR-CP20 = 49
+              MOVE 1 TO CPP020A-ERRO
+              MOVE "PORTADOR 49 NAO PERMITIDO NO CONTAS A PAGAR" TO
+                                                  CPP020A-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           END-IF.
            MOVE CPP020A-NR-DOCTO            TO NR-DOCTO-CP20.
            MOVE CPP020A-EMISSAO-INV         TO DATA-EMISSAO-CP20
            MOVE CPP020A-VENCTO-INV          TO DATA-VENCTO-CP20
@@ -1302,48 +1776,114 @@
                MOVE REG-CPD022  TO LOG3-REGISTRO
                WRITE REG-LOG003
                END-WRITE
+               PERFORM GRAVA-HISTORICO-OBS
            END-WRITE.
-      *ACHA-SEQ-CIE SECTION.
-      *    MOVE DATA-MOVTO-I    TO DATA-CI10.
-      *    MOVE ZEROS           TO SEQ-CI10 SEQ-CIE.
-      *    PERFORM UNTIL ST-CIED010 = "10"
-      *      READ CIED010 NEXT RECORD AT END MOVE "10" TO ST-CIED010
-      *       NOT AT END
-      *         IF DATA-CI10 NOT = DATA-MOVTO-I MOVE "10" TO ST-CIED010
-      *            MOVE SEQ-CI10 TO SEQ-CIE
-      *         ELSE CONTINUE
-      *      END-READ
-      *    END-PERFORM.
-      *GRAVA-CIE SECTION.
-      *    PERFORM ACHA-SEQ-CIE.
-      *    MOVE 01                  TO COD-MENS-PADRAO-CI10
-      *    MOVE SPACES              TO DESCRICAO-MENS-CI10.
-      *    MOVE CPP020A-DESCR-FORN   TO DESCRICAO-MENS-CI10(1: 10)
-      *    MOVE DESCRICAO-CP20      TO DESCRICAO-MENS-CI10(12: 27)
-      *    MOVE DATA-VENCTO-CP20 TO DATA-INV
-      *    CALL "GRIDAT1" USING DATA-INV
-      *    MOVE DATA-INV            TO DATA-E
-      *    MOVE DATA-E              TO DESCRICAO-MENS-CI10(40: 11)
-      *    MOVE VALOR-TOT-CP20      TO VALOR-E
-      *    MOVE VALOR-E             TO DESCRICAO-MENS-CI10(51: 10)
-      *    MOVE DATA-MOVTO-I        TO DATA-CI10
-      *    ADD 1                    TO SEQ-CIE
-      *    MOVE SEQ-CIE             TO SEQ-CI10
-      *    ACCEPT HORA-W            FROM TIME.
-      *    MOVE HORA-W(1: 4)        TO HORA-CI10
-      *    MOVE USUARIO-W           TO ORIGEM-CI10
-      *
-      ** Fun��o que exerce o destinatario
-      *    MOVE 1                   TO FUNCAO-DESTINO-CI10
-      *
-      *
-      **    CODIGO DO USUARIO DESTINO (KELLO)
-      *    MOVE ZEROS               TO ST-CIED010.
-      *    PERFORM UNTIL ST-CIED010 = "10"
-      *      WRITE REG-CIED010 INVALID KEY
-      *             ADD 1 TO SEQ-CI10
-      *         NOT INVALID KEY MOVE "10" TO ST-CIED010
-      *    END-PERFORM.
+
+       ACHA-SEQ-OBS SECTION.
+      *    Requisito 049 - encontra a proxima sequencia livre de
+      *    historico de observacao (CPD025) do titulo corrente
+      *    (FORNEC-CP22/SEQ-CP22, ja preenchidos pelo chamador), mesma
+      *    tecnica de varredura de ACHA-SEQ-CIE.
+           MOVE FORNEC-CP22     TO FORNEC-CP25.
+           MOVE SEQ-CP22        TO SEQ-CP25.
+           MOVE ZEROS           TO SEQ-OBS-CP25 SEQ-OBS-W.
+           START CPD025 KEY IS NOT < CHAVE-CP25 INVALID KEY
+                 MOVE "10" TO ST-CPD025
+           END-START.
+           PERFORM UNTIL ST-CPD025 = "10"
+             READ CPD025 NEXT RECORD AT END MOVE "10" TO ST-CPD025
+              NOT AT END
+                IF FORNEC-CP25 NOT = FORNEC-CP22 OR
+                   SEQ-CP25    NOT = SEQ-CP22
+                   MOVE "10" TO ST-CPD025
+                ELSE
+                   MOVE SEQ-OBS-CP25 TO SEQ-OBS-W
+                END-IF
+             END-READ
+           END-PERFORM.
+
+       GRAVA-HISTORICO-OBS SECTION.
+      *    Requisito 049 - mantem um historico append-only das
+      *    observacoes do titulo em CPD025 (uma linha por gravacao,
+      *    nunca sobrescrita), em vez de depender apenas do
+      *    OBS-CP22 unico de CPD022, que continua sendo mantido como
+      *    cache da ultima observacao p/ exibicao na tela (o campo de
+      *    observacao do DS-CONTROL-BLOCK so comporta uma linha -
+      *    nao ha como listar o historico inteiro na tela atual).
+      *    Chamada sempre logo apos FORNEC-CP22/SEQ-CP22 serem
+      *    preenchidos com o titulo corrente, e com
+      *    CPP020A-OBSERVACAO contendo o texto a gravar.
+           IF CPP020A-OBSERVACAO NOT = SPACES
+              PERFORM ACHA-SEQ-OBS
+              MOVE FORNEC-CP22  TO FORNEC-CP25
+              MOVE SEQ-CP22     TO SEQ-CP25
+              MOVE USUARIO-W    TO USUARIO-CP25
+              MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+              MOVE WS-DATA-CPU  TO DATA-CP25
+              ACCEPT WS-HORA-SYS FROM TIME
+              MOVE WS-HORA-SYS  TO HORA-CP25
+              MOVE CPP020A-OBSERVACAO TO OBS-CP25
+              MOVE ZEROS        TO ST-CPD025
+              PERFORM UNTIL ST-CPD025 = "10"
+                 ADD 1 TO SEQ-OBS-W
+                 MOVE SEQ-OBS-W TO SEQ-OBS-CP25
+                 WRITE REG-CPD025 INVALID KEY
+                       CONTINUE
+                    NOT INVALID KEY
+                       MOVE "10" TO ST-CPD025
+                 END-WRITE
+              END-PERFORM
+           END-IF.
+
+       ACHA-SEQ-CIE SECTION.
+      *    Encontra a proxima sequencia livre de CIE para o dia
+      *    corrente (DATA-MOVTO-I), varrendo CIED010 pela chave.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+           MOVE WS-DATA-CPU     TO DATA-MOVTO-I
+           MOVE ZEROS           TO SEQ-CI10 SEQ-CIE.
+           START CIED010 KEY IS NOT < CHAVE-CI10 INVALID KEY
+                 MOVE "10" TO ST-CIED010
+           END-START.
+           PERFORM UNTIL ST-CIED010 = "10"
+             READ CIED010 NEXT RECORD AT END MOVE "10" TO ST-CIED010
+              NOT AT END
+                IF DATA-CI10 NOT = DATA-MOVTO-I MOVE "10" TO ST-CIED010
+                ELSE
+                   MOVE SEQ-CI10 TO SEQ-CIE
+                END-IF
+             END-READ
+           END-PERFORM.
+       GRAVA-CIE SECTION.
+      *    Envia uma CIE (comunicado interno) ao responsavel quando
+      *    a conta permanente nao possui programacao financeira.
+           PERFORM ACHA-SEQ-CIE.
+           MOVE 01                  TO COD-MENS-PADRAO-CI10
+           MOVE SPACES              TO DESCRICAO-MENS-CI10.
+           MOVE CPP020A-DESCR-FORN   TO DESCRICAO-MENS-CI10(1: 10)
+           MOVE DESCRICAO-CP20      TO DESCRICAO-MENS-CI10(12: 27)
+           MOVE DATA-VENCTO-CP20 TO DATA-INV
+           CALL "GRIDAT1" USING DATA-INV
+           MOVE DATA-INV            TO DATA-E
+           MOVE DATA-E              TO DESCRICAO-MENS-CI10(40: 11)
+           MOVE VALOR-TOT-CP20      TO VALOR-E
+           MOVE VALOR-E             TO DESCRICAO-MENS-CI10(51: 10)
+           MOVE DATA-MOVTO-I        TO DATA-CI10
+           ADD 1                    TO SEQ-CIE
+           MOVE SEQ-CIE             TO SEQ-CI10
+           ACCEPT HORA-W            FROM TIME.
+           MOVE HORA-W(1: 4)        TO HORA-CI10
+           MOVE USUARIO-W           TO ORIGEM-CI10
+
+      *    Funcao que exerce o destinatario
+           MOVE 1                   TO FUNCAO-DESTINO-CI10
+
+      *    CODIGO DO USUARIO DESTINO (KELLO)
+           MOVE ZEROS               TO ST-CIED010.
+           PERFORM UNTIL ST-CIED010 = "10"
+             WRITE REG-CIED010 INVALID KEY
+                    ADD 1 TO SEQ-CI10
+                NOT INVALID KEY MOVE "10" TO ST-CIED010
+           END-PERFORM.
 
        GRAVA-CHEQUES SECTION.
            MOVE SEQ-CP20  TO SEQ-CTA-PAGAR-CB100.
@@ -1376,37 +1916,63 @@
            END-WRITE.
        REGRAVA-DADOS SECTION.
            PERFORM SALVAR-DADOS.
-           PERFORM VALIDA-DATA-LIMITE
+           IF CPP020A-ERRO = 0
+              PERFORM VALIDA-DATA-LIMITE
 
-           REWRITE REG-CPD020 INVALID KEY
-                   PERFORM ERRO-GRAVACAO
-           NOT INVALID KEY
-                 MOVE USUARIO-W   TO LOG3-USUARIO
-                 MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
-                 MOVE WS-DATA-CPU TO LOG3-DATA
-                 ACCEPT WS-HORA-SYS FROM TIME
-                 MOVE WS-HORA-SYS TO LOG3-HORAS
-                 MOVE "I"         TO LOG3-OPERACAO
-                 MOVE "CPD020"    TO LOG3-ARQUIVO
-                 MOVE "CPP020A"    TO LOG3-PROGRAMA
-                 MOVE REG-CPD020  TO LOG3-REGISTRO
-                 WRITE REG-LOG003
-                 END-WRITE
-                 CONTINUE.
+              REWRITE REG-CPD020 INVALID KEY
+                      PERFORM ERRO-GRAVACAO
+              NOT INVALID KEY
+                    MOVE USUARIO-W   TO LOG3-USUARIO
+                    MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                    MOVE WS-DATA-CPU TO LOG3-DATA
+                    ACCEPT WS-HORA-SYS FROM TIME
+                    MOVE WS-HORA-SYS TO LOG3-HORAS
+                    MOVE "I"         TO LOG3-OPERACAO
+                    MOVE "CPD020"    TO LOG3-ARQUIVO
+                    MOVE "CPP020A"    TO LOG3-PROGRAMA
+                    MOVE REG-CPD020  TO LOG3-REGISTRO
+                    WRITE REG-LOG003
+                    END-WRITE
+                    CONTINUE
+              END-REWRITE
 
-           IF PORTADOR-CP20 = 12
-             IF CPP020A-BANCO-CH <> ZEROS AND
-                CPP020A-NR-CHEQUE-CH <> ZEROS
-                PERFORM GRAVA-CHEQUES.
-           IF TIPO-CONTA-CP20 = 1
-              MOVE SEQ-CP20 TO SEQ-ALTERADA
-              PERFORM VERIFICA-12PERMANENTE
-              IF CPP020A-OP-ALTER-PERMANEN = 2
-                 PERFORM ALTERA-PERMANENTE.
+              IF PORTADOR-CP20 = 12
+                IF CPP020A-BANCO-CH <> ZEROS AND
+                   CPP020A-NR-CHEQUE-CH <> ZEROS
+                   PERFORM GRAVA-CHEQUES
+                END-IF
+              END-IF
+              IF TIPO-CONTA-CP20 = 1
+                 MOVE SEQ-CP20 TO SEQ-ALTERADA
+                 PERFORM VERIFICA-12PERMANENTE
+      *          OP-ALTER-PERMANEN: 1-esta parcela  2-todas
+      *          3-intervalo de parcelas (CPP020A-VENCTO-DE/ATE)
+                 IF CPP020A-OP-ALTER-PERMANEN = 2 OR
+                    CPP020A-OP-ALTER-PERMANEN = 3
+                    PERFORM ALTERA-PERMANENTE
+                 END-IF
+              END-IF
+      *       Lancamento avulso (nao permanente): verifica se o
+      *       fornecedor ja possui programacao financeira cadastrada,
+      *       avisando e notificando o responsavel via CIE caso nao -
+      *       feito so agora, apos o REWRITE/GRAVA-CHEQUES/permanente
+      *       acima ja terem usado REG-CPD020, porque VERIFICA-
+      *       PROGRAMACAO faz seu proprio START/READ NEXT em CPD020 e
+      *       sobrescreveria o buffer/posicionamento do titulo que
+      *       acabou de ser gravado se rodasse antes deles.
+              IF TIPO-CONTA-CP20 = "0"
+                 PERFORM VERIFICA-PROGRAMACAO
+              END-IF
+           END-IF.
        VERIFICA-DOCTO-PERMANENTE SECTION.
            MOVE CPP020A-COD-FORN   TO FORNEC-CP20 FORNEC-W
            MOVE CPP020A-NR-DOCTO   TO DOCTO-W
-           MOVE ZEROS             TO SEQ-CP20 CPP020A-ERRO.
+           MOVE ZEROS             TO SEQ-CP20 CPP020A-ERRO MAIOR-DOCTO-W.
+      *    Reposiciona no 1o. docto do fornecedor p/ tamb�m levantar o
+      *    maior nr-docto numerico ja usado (p/ sugerir um livre, caso
+      *    o nr-docto informado esteja duplicado).
+           MOVE FORNEC-W           TO FORNEC-CP20.
+           MOVE LOW-VALUES         TO NR-DOCTO-CP20.
            START CPD020 KEY IS NOT < CHAVE-CP20 INVALID KEY
                 MOVE "10" TO ST-CPD020.
            PERFORM UNTIL ST-CPD020 = "10"
@@ -1416,21 +1982,62 @@
                      IF FORNEC-CP20 NOT = FORNEC-W
                         MOVE "10" TO ST-CPD020
                      ELSE
-                        IF NR-DOCTO-CP20 NOT = DOCTO-W
-                           CONTINUE
-                        ELSE
+                        IF NR-DOCTO-CP20 IS NUMERIC
+                           MOVE NR-DOCTO-CP20 TO NR-DOCTO-NUM-W
+                           IF NR-DOCTO-NUM-W > MAIOR-DOCTO-W
+                              MOVE NR-DOCTO-NUM-W TO MAIOR-DOCTO-W
+                           END-IF
+                        END-IF
+                        IF NR-DOCTO-CP20 = DOCTO-W
                            IF SITUACAO-CP20 NOT > 1
                               MOVE 1 TO CPP020A-ERRO
-                              MOVE "10" TO ST-CPD020
                            END-IF
                         END-IF
                      END-IF
                 END-READ
            END-PERFORM.
+           IF CPP020A-ERRO = 1
+              COMPUTE NR-DOCTO-SUGESTAO-W = MAIOR-DOCTO-W + 1
+              MOVE NR-DOCTO-SUGESTAO-W TO NR-DOCTO-SUGESTAO-X
+              MOVE "DOCTO EM USO, SUGESTAO:" TO CPP020A-MENSAGEM-ERRO
+              MOVE NR-DOCTO-SUGESTAO-X TO CPP020A-MENSAGEM-ERRO(25: 10)
+              PERFORM CARREGA-MENSAGEM-ERRO
+           END-IF.
       * Fun��o p/ verificar se existe o nr-docto no respectivo
       * fornecedor, porque p/ lan�amentos permanentes n�o pode existir
       * o mesmo nr-docto p/ fornecedor
 
+       VERIFICA-PROGRAMACAO SECTION.
+      *    Verifica se o fornecedor possui programacao financeira
+      *    (conta permanente, TIPO-CONTA-CP20 = 1) cadastrada. Caso
+      *    n�o possua, avisa o usu�rio e envia uma CIE ao respons�vel,
+      *    conforme previsto no cabe�alho deste programa.
+           MOVE CPP020A-COD-FORN TO FORNEC-CP20 FORNEC-W.
+           MOVE "N" TO ACHEI-PROGRAMACAO-W.
+           MOVE ZEROS TO NR-DOCTO-CP20.
+           START CPD020 KEY IS NOT < CHAVE-CP20 INVALID KEY
+                MOVE "10" TO ST-CPD020.
+           PERFORM UNTIL ST-CPD020 = "10"
+                READ CPD020 NEXT RECORD AT END
+                     MOVE "10" TO ST-CPD020
+                NOT AT END
+                     IF FORNEC-CP20 NOT = FORNEC-W
+                        MOVE "10" TO ST-CPD020
+                     ELSE
+                        IF TIPO-CONTA-CP20 = 1
+                           MOVE "S" TO ACHEI-PROGRAMACAO-W
+                           MOVE "10" TO ST-CPD020
+                        END-IF
+                     END-IF
+                END-READ
+           END-PERFORM.
+           IF ACHEI-PROGRAMACAO-W = "N"
+              MOVE "FORNECEDOR SEM PROGRAMACAO FINANCEIRA" TO
+                                                  CPP020A-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+              PERFORM GRAVA-CIE
+           END-IF.
+
        VALIDA-DATA-LIMITE SECTION.
       *    VERIFICA SE DATA DE MOVTO OU VENCTO < 19950101
            IF DATA-MOVTO-CP20 < DATA-LIMITE
@@ -1477,9 +2084,9 @@
            cancel  "MENSAGEM".
            move spaces to mensagem.
        FINALIZAR-PROGRAMA SECTION.
-           CLOSE CAD018 CAD019 CPD020 CPD021 CPD022 CGD001 CXD020
-                 GED001 GED002 LOG001 LOG002 LOG003.
-      *    CLOSE CIED001 CIED010.
+           CLOSE CAD018 CAD019 CPD020 CPD021 CPD022 CPD025 CGD001 CXD020
+                 GED001 GED002 LOG001 LOG002 LOG003 FED001 CPD023.
+           CLOSE CIED001 CIED010.
            open i-o logacess
 
            move function current-date to ws-data-sys
