@@ -0,0 +1,403 @@
+      *AUTORA: MARELI AMANCIO VOLPATO
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COP055.
+      *DATA: 08/08/2026
+      *DESCRICAO: Cadastro de Movimento de Brindes (COD055) - controla
+      *           os brindes previstos/definitivos/suspensos por
+      *           contrato de formatura, no mesmo estilo do cadastro
+      *           CXP031 (requisito 035).
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       class-control.
+           Window             is class "wclass".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX055.
+           COPY LOGX003.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+           SELECT ARQ-EXPORT-CO55 ASSIGN TO PATH-EXPORT-CO55
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW055.
+
+       FD  ARQ-EXPORT-CO55
+           LABEL RECORD IS OMITTED.
+       01  REG-EXPORT-CO55             PIC X(80).
+       COPY LOGW003.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(80).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+           COPY "COP055.CPB".
+           COPY "COP055.CPY".
+           COPY "DS-CNTRL.MF".
+           COPY "CBDATA.CPY".
+       78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD055              PIC XX       VALUE SPACES.
+           05  EM-USO-W               PIC 9        VALUE ZEROS.
+           05  PATH-EXPORT-CO55       PIC X(32)    VALUE SPACES.
+           05  ST-LOG003              PIC XX       VALUE SPACES.
+           05  WS-DATA-SYS.
+               10 WS-DATA-CPU.
+                  15 WS-ANO-CPU      PIC 9(04).
+                  15 WS-MES-CPU      PIC 9(02).
+                  15 WS-DIA-CPU      PIC 9(02).
+               10 FILLER             PIC X(13).
+           05  WS-HORA-SYS           PIC 9(08).
+           05  GRAVA-W               PIC 9        VALUE ZEROS.
+           05  LIN                   PIC 9(02)    VALUE ZEROS.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+      *    DIAS-PRAZO-CO55 (requisito 037) - recalculado sempre que
+      *    DATA-PAGTO-CO55 ou DATA-VENCTO-CO55 mudar, com base na
+      *    data prevista de venda do contrato (DATA-PREV-VENDA-CO40).
+      *    O modulo CO40 (contrato de formatura) nao existe neste
+      *    checkout - so DATA-PREV-VENDA-CO40-W fica em ZEROS ate que
+      *    o cadastro de contratos seja integrado, caso em que o
+      *    recalculo, ja implementado abaixo com o GRDIAS1 assinado
+      *    do requisito 033, passa a valer sem nenhuma outra mudanca.
+           05  DATA-PREV-VENDA-CO40-W PIC 9(8)     VALUE ZEROS.
+           05  DATA-BASE-PRAZO-W      PIC 9(8)     VALUE ZEROS.
+           05  PARAMETROS-GRDIAS1-W.
+               10  GRDIAS1-INICIAL-W  PIC  9(008).
+               10  GRDIAS1-FINAL-W    PIC  9(008).
+               10  GRDIAS1-DIAS-W     PIC S9(005).
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(12).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(32).
+           COPY "PARAMETR".
+
+       77 janelaPrincipal              object reference.
+       77 handle8                      pic 9(08) comp-x value zeros.
+       77 wHandle                      pic 9(09) comp-5 value zeros.
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(63)   VALUE
+           "RELACAO DE MOVIMENTO DE BRINDES".
+           05  HORA-REL            PIC X(5)    VALUE "  :  ".
+           05  FILLER              PIC XX      VALUE SPACES.
+           05  EMISSAO-REL         PIC 99/99/9999 BLANK WHEN ZEROS.
+       01  CAB03.
+           05  FILLER              PIC X(80)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(80)   VALUE
+           "CONTRATO ITEM CURSO TURMA  VENCTO   DIAS-PRAZO".
+
+       01  LINDET.
+           05  LINDET-REL          PIC X(80)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL COP055-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           INITIALIZE COP055-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE COP055-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO
+           MOVE COP055-VERSION-NO  TO DS-VERSION-NO
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "COD055" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-COD055.
+           OPEN I-O COD055
+           MOVE 1 TO GRAVA-W.
+           IF ST-COD055 = "35"
+              CLOSE COD055      OPEN OUTPUT COD055
+              CLOSE COD055      OPEN I-O COD055
+           END-IF.
+           IF ST-COD055 <> "00"
+              MOVE "ERRO ABERTURA COD055: "  TO COP055-MENSAGEM-ERRO
+              MOVE ST-COD055 TO COP055-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           MOVE "LOG003" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LOG003.
+           OPEN I-O LOG003
+           IF ST-LOG003 = "35"
+              CLOSE LOG003      OPEN OUTPUT LOG003
+              CLOSE LOG003      OPEN I-O LOG003
+           END-IF.
+           IF ST-LOG003 <> "00"
+              MOVE "ERRO ABERTURA LOG003: "  TO COP055-MENSAGEM-ERRO
+              MOVE ST-LOG003 TO COP055-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF COD-USUARIO-W NOT NUMERIC
+              MOVE "Executar pelo MENU" TO COP055-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ERRO-W = ZEROS
+                PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN COP055-CENTRALIZA-TRUE
+                   PERFORM CENTRALIZAR
+               WHEN COP055-SAVE-FLG-TRUE
+                   PERFORM SALVAR-DADOS
+                   MOVE "SET-POSICAO-CURSOR1" TO DS-PROCEDURE
+               WHEN COP055-LOAD-FLG-TRUE
+                   PERFORM CARREGAR-DADOS
+                   MOVE "SET-POSICAO-CURSOR1" TO DS-PROCEDURE
+               WHEN COP055-EXCLUI-FLG-TRUE
+                   PERFORM EXCLUI-RECORD
+               WHEN COP055-CLR-FLG-TRUE
+                   PERFORM LIMPAR-DADOS
+               WHEN COP055-PRINTER-FLG-TRUE
+                    COPY IMPRESSORA.CHAMA.
+                    IF LNK-MAPEAMENTO <> SPACES
+                       PERFORM IMPRIME-RELATORIO
+                    END-IF
+               WHEN COP055-EXPORTA-FLG-TRUE
+                   PERFORM EXPORTA-LISTA
+               WHEN COP055-CARREGA-LIST-BOX-TRUE
+                   MOVE COP055-LINDET(1: 4)  TO NR-CONTRATO-CO55
+                   MOVE COP055-LINDET(5: 4)  TO ITEM-CO55
+                   PERFORM CARREGAR-DADOS
+           END-EVALUATE
+           PERFORM CLEAR-FLAGS
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+       CARREGAR-DADOS SECTION.
+           MOVE ZEROS TO GRAVA-W.
+           MOVE COP055-CONTRATO     TO NR-CONTRATO-CO55
+           MOVE COP055-ITEM         TO ITEM-CO55
+           READ COD055 INVALID KEY INITIALIZE REG-COD055
+                                   MOVE COP055-CONTRATO TO
+                                                    NR-CONTRATO-CO55
+                                   MOVE COP055-ITEM     TO ITEM-CO55
+                                   MOVE 1 TO GRAVA-W.
+           MOVE NR-CONTRATO-CO55     TO COP055-CONTRATO
+           MOVE ITEM-CO55            TO COP055-ITEM
+           MOVE CODBRINDE-CO55       TO COP055-CODBRINDE
+           MOVE CURSO-CO55           TO COP055-CURSO
+           MOVE TURMA-CO55           TO COP055-TURMA
+           MOVE QTDE-POR-FORM-CO55   TO COP055-QTDE-POR-FORM
+           MOVE QTDE-FORM-CO55       TO COP055-QTDE-FORM
+           MOVE CUSTO-UNIT-CO55      TO COP055-CUSTO-UNIT
+           MOVE VALOR-PREVISTO-CO55  TO COP055-VALOR-PREVISTO
+           MOVE DATA-VENCTO-CO55     TO COP055-VENCTO
+           MOVE DATA-SOLICIT-CO55    TO COP055-SOLICIT
+           MOVE SUSP-PREV-DEF-CO55   TO COP055-SITUACAO
+           MOVE VALOR-PAGO-CO55      TO COP055-VALOR-PAGO
+           MOVE DATA-PAGTO-CO55      TO COP055-PAGTO
+           MOVE REALIZADO-CO55       TO COP055-REALIZADO
+           MOVE DIAS-PRAZO-CO55      TO COP055-DIAS-PRAZO
+           MOVE COD-FORNEC-CO55      TO COP055-FORNEC
+           MOVE DATA-ENVIO-CO55      TO COP055-ENVIO
+           MOVE OBSERVACAO-CO55      TO COP055-OBSERVACAO.
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+       LIMPAR-DADOS SECTION.
+           INITIALIZE REG-COD055
+           INITIALIZE COP055-DATA-BLOCK
+           PERFORM SET-UP-FOR-REFRESH-SCREEN.
+       EXCLUI-RECORD SECTION.
+           MOVE COP055-CONTRATO   TO NR-CONTRATO-CO55
+           MOVE COP055-ITEM       TO ITEM-CO55
+           READ COD055 INVALID KEY
+              MOVE "ITEM NAO ENCONTRADO" TO COP055-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           NOT INVALID KEY
+              DELETE COD055 NOT INVALID KEY
+                 MOVE "E" TO LOG3-OPERACAO
+                 PERFORM GRAVA-LOG-CO55
+              END-DELETE
+              PERFORM LIMPAR-DADOS
+           END-READ.
+
+       SALVAR-DADOS SECTION.
+           MOVE COP055-CONTRATO     TO NR-CONTRATO-CO55
+           MOVE COP055-ITEM         TO ITEM-CO55
+           MOVE COP055-CODBRINDE    TO CODBRINDE-CO55
+           MOVE COP055-CURSO        TO CURSO-CO55
+           MOVE COP055-TURMA        TO TURMA-CO55
+           MOVE COP055-QTDE-POR-FORM TO QTDE-POR-FORM-CO55
+           MOVE COP055-QTDE-FORM    TO QTDE-FORM-CO55
+           MOVE COP055-CUSTO-UNIT   TO CUSTO-UNIT-CO55
+           MOVE COP055-VALOR-PREVISTO TO VALOR-PREVISTO-CO55
+           MOVE COP055-VENCTO       TO DATA-VENCTO-CO55
+           MOVE COP055-SOLICIT      TO DATA-SOLICIT-CO55
+           MOVE COP055-SITUACAO     TO SUSP-PREV-DEF-CO55
+           MOVE COP055-VALOR-PAGO   TO VALOR-PAGO-CO55
+           MOVE COP055-PAGTO        TO DATA-PAGTO-CO55
+           MOVE COP055-REALIZADO    TO REALIZADO-CO55
+           MOVE COP055-FORNEC       TO COD-FORNEC-CO55
+           MOVE COP055-ENVIO        TO DATA-ENVIO-CO55
+           MOVE COP055-OBSERVACAO   TO OBSERVACAO-CO55
+           PERFORM CALCULA-DIAS-PRAZO
+           IF GRAVA-W = 1
+              WRITE REG-COD055
+                   INVALID KEY PERFORM ERRO-GRAVACAO
+                   NOT INVALID KEY
+                       MOVE "I" TO LOG3-OPERACAO
+                       PERFORM GRAVA-LOG-CO55
+              END-WRITE
+           ELSE REWRITE REG-COD055
+                INVALID KEY PERFORM ERRO-GRAVACAO
+                NOT INVALID KEY
+                    MOVE "A" TO LOG3-OPERACAO
+                    PERFORM GRAVA-LOG-CO55
+           END-REWRITE.
+
+       CALCULA-DIAS-PRAZO SECTION.
+      *    Requisito 037 - DIAS-PRAZO-CO55 e sempre recalculado aqui,
+      *    a cada gravacao, a partir de DATA-PAGTO-CO55 (se informada)
+      *    ou de DATA-VENCTO-CO55 ate DATA-PREV-VENDA-CO40-W, usando o
+      *    mesmo GRDIAS1 (ja assinado - requisito 033) do CPP052, de
+      *    modo que uma venda antecipada reduza o prazo em vez de o
+      *    numero ficar zerado.
+           MOVE ZEROS TO DIAS-PRAZO-CO55.
+           IF DATA-PAGTO-CO55 NOT = ZEROS
+              MOVE DATA-PAGTO-CO55 TO DATA-BASE-PRAZO-W
+           ELSE
+              MOVE DATA-VENCTO-CO55 TO DATA-BASE-PRAZO-W.
+           IF DATA-BASE-PRAZO-W NOT = ZEROS
+              AND DATA-PREV-VENDA-CO40-W NOT = ZEROS
+              MOVE DATA-BASE-PRAZO-W      TO GRDIAS1-INICIAL-W
+              MOVE DATA-PREV-VENDA-CO40-W TO GRDIAS1-FINAL-W
+              CALL "GRDIAS1" USING PARAMETROS-GRDIAS1-W
+              MOVE GRDIAS1-DIAS-W TO DIAS-PRAZO-CO55
+           END-IF.
+
+       GRAVA-LOG-CO55 SECTION.
+      *    Registra a inclusao/alteracao/exclusao de COD055 em LOG003,
+      *    no mesmo formato usado pelo CXP031 p/ auditar o CXD031.
+           MOVE USUARIO-W   TO LOG3-USUARIO
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+           MOVE WS-DATA-CPU TO LOG3-DATA
+           ACCEPT WS-HORA-SYS FROM TIME
+           MOVE WS-HORA-SYS TO LOG3-HORAS
+           MOVE "COD055"    TO LOG3-ARQUIVO
+           MOVE "COP055"    TO LOG3-PROGRAMA
+           MOVE REG-COD055  TO LOG3-REGISTRO
+           WRITE REG-LOG003
+           END-WRITE.
+       ERRO-GRAVACAO SECTION.
+           MOVE "ERRO GRAVACAO"  TO COP055-MENSAGEM-ERRO
+           MOVE ST-COD055        TO COP055-MENSAGEM-ERRO(23: 2)
+           PERFORM LOAD-SCREENSET
+           PERFORM CARREGA-MENSAGEM-ERRO.
+
+       EXPORTA-LISTA SECTION.
+      *    Exporta a relacao de brindes para arquivo texto, na mesma
+      *    ordem exibida na tela (por contrato/item).
+           MOVE "BRINDES.TXT" TO ARQ-REC
+           MOVE EMPRESA-REF   TO PATH-EXPORT-CO55
+           OPEN OUTPUT ARQ-EXPORT-CO55.
+           MOVE ZEROS TO NR-CONTRATO-CO55 ITEM-CO55
+           START COD055 KEY IS NOT < CHAVE-CO55
+                 INVALID KEY MOVE "10" TO ST-COD055.
+           PERFORM UNTIL ST-COD055 = "10"
+              READ COD055 NEXT RECORD AT END MOVE "10" TO ST-COD055
+              NOT AT END
+                MOVE SPACES TO REG-EXPORT-CO55
+                MOVE NR-CONTRATO-CO55 TO REG-EXPORT-CO55(01: 04)
+                MOVE ITEM-CO55        TO REG-EXPORT-CO55(06: 04)
+                MOVE CURSO-CO55       TO REG-EXPORT-CO55(11: 03)
+                MOVE TURMA-CO55       TO REG-EXPORT-CO55(15: 02)
+                MOVE DATA-VENCTO-CO55 TO REG-EXPORT-CO55(18: 08)
+                MOVE DIAS-PRAZO-CO55  TO REG-EXPORT-CO55(27: 04)
+                WRITE REG-EXPORT-CO55
+              END-READ
+           END-PERFORM.
+           CLOSE ARQ-EXPORT-CO55.
+           MOVE "ARQUIVO BRINDES.TXT GERADO COM SUCESSO" TO
+                                                COP055-MENSAGEM-ERRO
+           PERFORM CARREGA-MENSAGEM-ERRO.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE COP055-FLAG-GROUP.
+
+       SET-UP-FOR-REFRESH-SCREEN SECTION.
+           MOVE "REFRESH-DATA" TO DS-PROCEDURE.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "COP055" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       IMPRIME-RELATORIO SECTION.
+           OPEN OUTPUT RELAT.
+           MOVE ZEROS TO NR-CONTRATO-CO55 ITEM-CO55
+           START COD055 KEY IS NOT < CHAVE-CO55 INVALID KEY
+                        MOVE "10" TO ST-COD055.
+           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           PERFORM UNTIL ST-COD055 = "10"
+             READ COD055 NEXT RECORD AT END MOVE "10" TO ST-COD055
+              NOT AT END
+               MOVE SPACES TO LINDET-REL
+                MOVE NR-CONTRATO-CO55         TO LINDET-REL(01: 08)
+                MOVE ITEM-CO55                TO LINDET-REL(10: 05)
+                MOVE CURSO-CO55                TO LINDET-REL(16: 05)
+                MOVE TURMA-CO55                TO LINDET-REL(22: 06)
+                MOVE DATA-VENCTO-CO55          TO LINDET-REL(29: 09)
+                MOVE DIAS-PRAZO-CO55           TO LINDET-REL(40: 05)
+                WRITE REG-RELAT FROM LINDET
+                ADD 1 TO LIN
+                IF LIN > 56 PERFORM CABECALHO
+                END-IF
+             END-READ
+           END-PERFORM.
+           MOVE SPACES TO REG-RELAT.
+           WRITE REG-RELAT AFTER PAGE.
+           CLOSE RELAT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           IF PAG-W = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, COP055-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+             GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE COD055 LOG003.
+           MOVE DS-QUIT-SET TO DS-CONTROL.
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
