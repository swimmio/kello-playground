@@ -0,0 +1,249 @@
+      *AUTORA: MARELI AMANCIO VOLPATO
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP101.
+      *DATA: 08/08/2026
+      *DESCRICAO: Cadastro de Revisao de Fitas de Video (VID101) - no
+      *           mesmo estilo do cadastro CXP031/COP055, permite
+      *           registrar cada revisao de fita (revisor, data e
+      *           avaliacao geral 1-5) assim que ela acontece
+      *           (requisito 038).
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       class-control.
+           Window             is class "wclass".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY VIPX101.
+           COPY LOGX003.
+
+           SELECT ARQ-EXPORT-V101 ASSIGN TO PATH-EXPORT-V101
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY VIPW101.
+
+       FD  ARQ-EXPORT-V101
+           LABEL RECORD IS OMITTED.
+       01  REG-EXPORT-V101             PIC X(80).
+       COPY LOGW003.
+
+       WORKING-STORAGE SECTION.
+           COPY "VIP101.CPB".
+           COPY "VIP101.CPY".
+           COPY "DS-CNTRL.MF".
+           COPY "CBDATA.CPY".
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-VID101              PIC XX       VALUE SPACES.
+           05  PATH-EXPORT-V101       PIC X(32)    VALUE SPACES.
+           05  ST-LOG003              PIC XX       VALUE SPACES.
+           05  WS-DATA-SYS.
+               10 WS-DATA-CPU.
+                  15 WS-ANO-CPU      PIC 9(04).
+                  15 WS-MES-CPU      PIC 9(02).
+                  15 WS-DIA-CPU      PIC 9(02).
+               10 FILLER             PIC X(13).
+           05  WS-HORA-SYS           PIC 9(08).
+           05  GRAVA-W               PIC 9        VALUE ZEROS.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(12).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(32).
+           COPY "PARAMETR".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL VIP101-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO ERRO-W.
+           INITIALIZE VIP101-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE VIP101-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO
+           MOVE VIP101-VERSION-NO  TO DS-VERSION-NO
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "VID101" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-VID101.
+           OPEN I-O VID101
+           MOVE 1 TO GRAVA-W.
+           IF ST-VID101 = "35"
+              CLOSE VID101      OPEN OUTPUT VID101
+              CLOSE VID101      OPEN I-O VID101
+           END-IF.
+           IF ST-VID101 <> "00"
+              MOVE "ERRO ABERTURA VID101: "  TO VIP101-MENSAGEM-ERRO
+              MOVE ST-VID101 TO VIP101-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           MOVE "LOG003" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LOG003.
+           OPEN I-O LOG003
+           IF ST-LOG003 = "35"
+              CLOSE LOG003      OPEN OUTPUT LOG003
+              CLOSE LOG003      OPEN I-O LOG003
+           END-IF.
+           IF ST-LOG003 <> "00"
+              MOVE "ERRO ABERTURA LOG003: "  TO VIP101-MENSAGEM-ERRO
+              MOVE ST-LOG003 TO VIP101-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF COD-USUARIO-W NOT NUMERIC
+              MOVE "Executar pelo MENU" TO VIP101-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ERRO-W = ZEROS
+                PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN VIP101-SAVE-FLG-TRUE
+                   PERFORM SALVAR-DADOS
+                   MOVE "SET-POSICAO-CURSOR1" TO DS-PROCEDURE
+               WHEN VIP101-LOAD-FLG-TRUE
+                   PERFORM CARREGAR-DADOS
+                   MOVE "SET-POSICAO-CURSOR1" TO DS-PROCEDURE
+               WHEN VIP101-EXCLUI-FLG-TRUE
+                   PERFORM EXCLUI-RECORD
+               WHEN VIP101-CLR-FLG-TRUE
+                   PERFORM LIMPAR-DADOS
+               WHEN VIP101-EXPORTA-FLG-TRUE
+                   PERFORM EXPORTA-LISTA
+           END-EVALUATE
+           PERFORM CLEAR-FLAGS
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CARREGAR-DADOS SECTION.
+           MOVE ZEROS TO GRAVA-W.
+           MOVE VIP101-CONTRATO     TO CONTRATO-V101
+           MOVE VIP101-NR-FITA      TO NR-FITA-V101
+           READ VID101 INVALID KEY INITIALIZE REG-VID101
+                                   MOVE VIP101-CONTRATO TO
+                                                    CONTRATO-V101
+                                   MOVE VIP101-NR-FITA  TO NR-FITA-V101
+                                   MOVE 1 TO GRAVA-W.
+           MOVE CONTRATO-V101        TO VIP101-CONTRATO
+           MOVE NR-FITA-V101         TO VIP101-NR-FITA
+           MOVE REVISOR-V101         TO VIP101-REVISOR
+           MOVE DATA-REVISAO-V101    TO VIP101-DATA-REVISAO
+           MOVE AVALIACAO-GERAL-V101 TO VIP101-AVALIACAO-GERAL.
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+       LIMPAR-DADOS SECTION.
+           INITIALIZE REG-VID101
+           INITIALIZE VIP101-DATA-BLOCK
+           PERFORM SET-UP-FOR-REFRESH-SCREEN.
+       EXCLUI-RECORD SECTION.
+           MOVE VIP101-CONTRATO   TO CONTRATO-V101
+           MOVE VIP101-NR-FITA    TO NR-FITA-V101
+           READ VID101 INVALID KEY
+              MOVE "REVISAO NAO ENCONTRADA" TO VIP101-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           NOT INVALID KEY
+              DELETE VID101 NOT INVALID KEY
+                 MOVE "E" TO LOG3-OPERACAO
+                 PERFORM GRAVA-LOG-V101
+              END-DELETE
+              PERFORM LIMPAR-DADOS
+           END-READ.
+
+       SALVAR-DADOS SECTION.
+           MOVE VIP101-CONTRATO         TO CONTRATO-V101
+           MOVE VIP101-NR-FITA          TO NR-FITA-V101
+           MOVE VIP101-REVISOR          TO REVISOR-V101
+           MOVE VIP101-DATA-REVISAO     TO DATA-REVISAO-V101
+           MOVE VIP101-AVALIACAO-GERAL  TO AVALIACAO-GERAL-V101
+           IF GRAVA-W = 1
+              WRITE REG-VID101
+                   INVALID KEY PERFORM ERRO-GRAVACAO
+                   NOT INVALID KEY
+                       MOVE "I" TO LOG3-OPERACAO
+                       PERFORM GRAVA-LOG-V101
+              END-WRITE
+           ELSE REWRITE REG-VID101
+                INVALID KEY PERFORM ERRO-GRAVACAO
+                NOT INVALID KEY
+                    MOVE "A" TO LOG3-OPERACAO
+                    PERFORM GRAVA-LOG-V101
+           END-REWRITE.
+
+       GRAVA-LOG-V101 SECTION.
+      *    Registra a inclusao/alteracao/exclusao de VID101 em LOG003,
+      *    no mesmo formato usado pelo CXP031/COP055.
+           MOVE USUARIO-W   TO LOG3-USUARIO
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+           MOVE WS-DATA-CPU TO LOG3-DATA
+           ACCEPT WS-HORA-SYS FROM TIME
+           MOVE WS-HORA-SYS TO LOG3-HORAS
+           MOVE "VID101"    TO LOG3-ARQUIVO
+           MOVE "VIP101"    TO LOG3-PROGRAMA
+           MOVE REG-VID101  TO LOG3-REGISTRO
+           WRITE REG-LOG003
+           END-WRITE.
+       ERRO-GRAVACAO SECTION.
+           MOVE "ERRO GRAVACAO"  TO VIP101-MENSAGEM-ERRO
+           MOVE ST-VID101        TO VIP101-MENSAGEM-ERRO(23: 2)
+           PERFORM LOAD-SCREENSET
+           PERFORM CARREGA-MENSAGEM-ERRO.
+
+       EXPORTA-LISTA SECTION.
+      *    Exporta a relacao de revisoes de fitas p/ arquivo texto, na
+      *    ordem primaria (contrato/fita).
+           MOVE "REVFITAS.TXT" TO ARQ-REC
+           MOVE EMPRESA-REF    TO PATH-EXPORT-V101
+           OPEN OUTPUT ARQ-EXPORT-V101.
+           MOVE ZEROS TO NR-FITAS-V101
+           START VID101 KEY IS NOT < NR-FITAS-V101
+                 INVALID KEY MOVE "10" TO ST-VID101.
+           PERFORM UNTIL ST-VID101 = "10"
+              READ VID101 NEXT RECORD AT END MOVE "10" TO ST-VID101
+              NOT AT END
+                MOVE SPACES TO REG-EXPORT-V101
+                MOVE CONTRATO-V101        TO REG-EXPORT-V101(01: 04)
+                MOVE NR-FITA-V101         TO REG-EXPORT-V101(06: 05)
+                MOVE REVISOR-V101         TO REG-EXPORT-V101(12: 06)
+                MOVE DATA-REVISAO-V101    TO REG-EXPORT-V101(19: 08)
+                MOVE AVALIACAO-GERAL-V101 TO REG-EXPORT-V101(28: 01)
+                WRITE REG-EXPORT-V101
+              END-READ
+           END-PERFORM.
+           CLOSE ARQ-EXPORT-V101.
+           MOVE "ARQUIVO REVFITAS.TXT GERADO COM SUCESSO" TO
+                                                VIP101-MENSAGEM-ERRO.
+           PERFORM CARREGA-MENSAGEM-ERRO.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE VIP101-FLAG-GROUP.
+
+       SET-UP-FOR-REFRESH-SCREEN SECTION.
+           MOVE "REFRESH-DATA" TO DS-PROCEDURE.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "VIP101" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, VIP101-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+             GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE VID101 LOG003.
+           MOVE DS-QUIT-SET TO DS-CONTROL.
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
