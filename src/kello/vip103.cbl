@@ -0,0 +1,211 @@
+      *AUTORA: MARELI AMANCIO VOLPATO
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP103.
+      *DATA: 08/08/2026
+      *DESCRICAO: Relatorio de fitas pendentes de revisao (requisito
+      *           039). Este checkout nao tem nenhum arquivo que emita
+      *           numeros de fita por contrato antes da revisao - o
+      *           unico registro de uma fita e o proprio VID101, criado
+      *           no momento em que ela e revisada. Enquanto esse
+      *           cadastro de emissao de fitas nao existir, a melhor
+      *           aproximacao possivel e detectar BURACOS na sequencia
+      *           NR-FITA-V101 dentro de cada CONTRATO-V101: se as
+      *           fitas 1 e 3 de um contrato ja foram revisadas mas a 2
+      *           nao aparece em VID101, a 2 esta na fila aguardando
+      *           revisao. Fitas emitidas APOS a ultima ja revisada de
+      *           um contrato nao tem como ser detectadas por este
+      *           relatorio sem um cadastro de emissao - limitacao
+      *           registrada tambem no IMPLEMENTATION_STATUS.md.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA
+       PRINTER IS LPRINTER.
+       class-control.
+           Window             is class "wclass".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY VIPX101.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY VIPW101.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(80).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+           COPY "VIP103.CPB".
+           COPY "VIP103.CPY".
+           COPY "DS-CNTRL.MF".
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-VID101              PIC XX       VALUE SPACES.
+           05  LIN                    PIC 9(02)    VALUE ZEROS.
+           05  ERRO-W                 PIC 9        VALUE ZEROS.
+           05  PAG-W                  PIC 9(2)     VALUE ZEROS.
+           05  CONTRATO-QUEBRA-W      PIC 9(04)    VALUE ZEROS.
+           05  PROXIMA-FITA-W         PIC 9(5)     VALUE ZEROS.
+           05  PRIMEIRA-LEITURA-W     PIC 9        VALUE ZEROS.
+           05  CONT-PENDENTES-W       PIC 9(5)     VALUE ZEROS.
+           05  CONT-PENDENTES-E       PIC ZZ.ZZ9.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(63)   VALUE
+           "FITAS PENDENTES DE REVISAO (BURACOS NA SEQUENCIA)".
+           05  HORA-REL            PIC X(5)    VALUE "  :  ".
+           05  FILLER              PIC XX      VALUE SPACES.
+           05  EMISSAO-REL         PIC 99/99/9999 BLANK WHEN ZEROS.
+       01  CAB03.
+           05  FILLER              PIC X(80)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(80)   VALUE
+           "CONTRATO FITA-PENDENTE".
+
+       01  LINDET.
+           05  LINDET-REL          PIC X(80)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL VIP103-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           INITIALIZE VIP103-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE VIP103-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO
+           MOVE VIP103-VERSION-NO  TO DS-VERSION-NO
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "VID101" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-VID101.
+           OPEN INPUT VID101
+           IF ST-VID101 <> "00"
+              MOVE "ERRO ABERTURA VID101: "  TO VIP103-MENSAGEM-ERRO
+              MOVE ST-VID101 TO VIP103-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF COD-USUARIO-W NOT NUMERIC
+              MOVE "Executar pelo MENU" TO VIP103-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ERRO-W = ZEROS
+                PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN VIP103-PRINTER-FLG-TRUE
+                    COPY IMPRESSORA.CHAMA.
+                    IF LNK-MAPEAMENTO <> SPACES
+                       PERFORM IMPRIME-RELATORIO
+                    END-IF
+           END-EVALUATE
+           PERFORM CLEAR-FLAGS
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+
+       IMPRIME-RELATORIO SECTION.
+      *    Percorre VID101 na ordem primaria (CONTRATO-V101/
+      *    NR-FITA-V101) e, a cada troca de contrato, verifica se as
+      *    fitas revisadas formam uma sequencia continua a partir de 1;
+      *    todo numero que falte entre a primeira e a ultima fita
+      *    revisada do contrato e listado como pendente (requisito
+      *    039). Ver observacao no cabecalho do programa sobre a
+      *    limitacao de nao existir cadastro de emissao de fitas.
+           OPEN OUTPUT RELAT.
+           MOVE ZEROS  TO LIN CONTRATO-QUEBRA-W CONT-PENDENTES-W.
+           MOVE 1      TO PROXIMA-FITA-W.
+           MOVE 1      TO PRIMEIRA-LEITURA-W.
+           PERFORM CABECALHO.
+           MOVE LOW-VALUES TO NR-FITAS-V101
+           START VID101 KEY IS NOT < NR-FITAS-V101 INVALID KEY
+                        MOVE "10" TO ST-VID101.
+           PERFORM UNTIL ST-VID101 = "10"
+             READ VID101 NEXT RECORD AT END MOVE "10" TO ST-VID101
+              NOT AT END
+               IF PRIMEIRA-LEITURA-W = 1
+                  OR CONTRATO-V101 NOT = CONTRATO-QUEBRA-W
+                  MOVE 1 TO PROXIMA-FITA-W
+               END-IF
+               MOVE CONTRATO-V101 TO CONTRATO-QUEBRA-W
+               MOVE ZEROS         TO PRIMEIRA-LEITURA-W
+               PERFORM UNTIL PROXIMA-FITA-W NOT < NR-FITA-V101
+                  MOVE SPACES TO LINDET-REL
+                  MOVE CONTRATO-QUEBRA-W    TO LINDET-REL(01: 08)
+                  MOVE PROXIMA-FITA-W       TO LINDET-REL(10: 05)
+                  WRITE REG-RELAT FROM LINDET
+                  ADD 1 TO LIN CONT-PENDENTES-W
+                  IF LIN > 56 PERFORM CABECALHO END-IF
+                  ADD 1 TO PROXIMA-FITA-W
+               END-PERFORM
+               MOVE NR-FITA-V101 TO PROXIMA-FITA-W
+               ADD 1 TO PROXIMA-FITA-W
+             END-READ
+           END-PERFORM.
+           MOVE SPACES TO LINDET-REL.
+           MOVE CONT-PENDENTES-W TO CONT-PENDENTES-E.
+           MOVE "TOTAL DE FITAS PENDENTES: " TO LINDET-REL(01: 26)
+           MOVE CONT-PENDENTES-E             TO LINDET-REL(27: 07)
+           WRITE REG-RELAT FROM LINDET.
+           MOVE SPACES TO REG-RELAT.
+           WRITE REG-RELAT AFTER PAGE.
+           CLOSE RELAT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           IF PAG-W = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE VIP103-FLAG-GROUP.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "VIP103" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, VIP103-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+             GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE VID101.
+           MOVE DS-QUIT-SET TO DS-CONTROL.
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
