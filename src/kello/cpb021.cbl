@@ -0,0 +1,372 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPB021.
+      *AUTOR: EQUIPE KELLO
+      *DATA: 08/08/2026
+      *FUN��O: Batch noturno que percorre toda conta permanente
+      * (TIPO-CONTA-CP20 = 1) de CPD020 e completa suas 12 parcelas
+      * de previsao (PREV-DEF-CP20), a mesma logica que
+      * VERIFICA-12PERMANENTE em CPP020A ja aplica quando alguem
+      * salva aquele fornecedor/documento na tela - aqui rodada p/
+      * todas as contas permanentes do arquivo, sem depender de
+      * alguem "cutucar" a tela periodicamente.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAPX001.
+           COPY CGPX001.
+           COPY CPPX020.
+           COPY CPPX021.
+           COPY LOGX003.
+           COPY FEPX001.
+           COPY CIPX010.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CAPW001.
+       COPY CGPW001.
+       COPY CPPW020.
+       COPY CPPW021.
+       COPY LOGW003.
+       COPY FEPW001.
+       COPY CIPW010.
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO             PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-CPD020             PIC XX       VALUE SPACES.
+           05  ST-CPD021             PIC XX       VALUE SPACES.
+           05  ST-LOG003             PIC XX       VALUE SPACES.
+           05  ST-FED001             PIC XX       VALUE SPACES.
+           05  ST-CIED010            PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  USUARIO-W             PIC X(08)    VALUE "BATCH".
+           05  WS-DATA-SYS.
+               10  WS-DATA-CPU       PIC 9(8).
+           05  WS-HORA-SYS           PIC 9(8)     VALUE ZEROS.
+           05  HORA-W                PIC 9(8)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+
+           05  DATA-MOVTO-I          PIC 9(8)     VALUE ZEROS.
+           05  DATAWI.
+               10  ANO-WI            PIC 9(4).
+               10  MES-WI            PIC 99.
+               10  DIA-WI            PIC 99.
+           05  DATA-WI REDEFINES DATAWI PIC 9(8).
+           05  DATAWII.
+               10  ANO-WII           PIC 9(4).
+               10  MES-WII           PIC 99.
+               10  DIA-WII           PIC 99.
+           05  DATA-WII REDEFINES DATAWII PIC 9(8).
+      *    DATA-WII - encontrar proxima data caso o vencto calculado
+      *    da parcela permanente seja invalido (ex.: 30/02).
+           05  DATA-LIMITE           PIC 9(08)    VALUE 19950101.
+           05  DATA-E                PIC 99/99/9999.
+           05  VALOR-E               PIC ZZZ.ZZZ,ZZ.
+           05  SEQ-CIE               PIC 9(3)     VALUE ZEROS.
+
+           05  QT-PARCELAS           PIC 99       VALUE ZEROS.
+           05  ULT-VENCTO            PIC 9(8)     VALUE ZEROS.
+           05  FORNEC-W              PIC 9(6)     VALUE ZEROS.
+           05  DOCTO-W               PIC X(10)    VALUE SPACES.
+           05  DIA-SEMANA-W          PIC 9(01)    VALUE ZEROS.
+      *    DIA-SEMANA-W - retorno de GRTIME-WEEK-NUM, usado por
+      *    AJUSTA-DIA-UTIL p/ jogar o vencto p/ o proximo dia util.
+
+           05  ULT-FORNEC-PROC-W     PIC 9(6)     VALUE ZEROS.
+           05  ULT-DOCTO-PROC-W      PIC X(10)    VALUE SPACES.
+      *    ULT-FORNEC-PROC-W/ULT-DOCTO-PROC-W - evita reprocessar o
+      *    mesmo fornecedor/documento permanente mais de uma vez, ja
+      *    que suas varias parcelas aparecem em sequencia em CPD020.
+
+           05  QT-CONTAS-PROC-W      PIC 9(6)     VALUE ZEROS.
+           05  QT-PARCELAS-CRIADAS-W PIC 9(6)     VALUE ZEROS.
+
+           05  WS-CHAVE-CP20-SAVE    PIC X(40)    VALUE SPACES.
+      *    WS-CHAVE-CP20-SAVE - guarda CHAVE-CP20 antes de chamar
+      *    VERIFICA-12PERMANENTE-BATCH, que faz seu proprio START por
+      *    ALT4-CP20; sem isso o cursor de CPD020 volta reposicionado
+      *    na chave alternativa e o PERFORM UNTIL desta secao passa a
+      *    percorrer o arquivo fora da ordem da chave primaria.
+
+           COPY "CPTIME.CPY".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           MOVE ZEROS TO ERRO-W QT-CONTAS-PROC-W QT-PARCELAS-CRIADAS-W.
+           OPEN INPUT CONTROLE
+           READ CONTROLE
+           MOVE EMPRESA            TO EMP-REC
+           MOVE "CGD001"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD001
+           MOVE "CPD020"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD020
+           MOVE "CPD021"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD021
+           MOVE "LOG003"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LOG003
+           MOVE "FED001"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-FED001
+           MOVE "CIED010" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CIED010
+           CLOSE CONTROLE
+
+           OPEN INPUT CGD001 FED001
+           OPEN I-O   CPD020 CPD021 LOG003 CIED010
+
+           IF ST-CPD020 <> "00" OR ST-CPD021 <> "00" OR
+              ST-LOG003 <> "00" OR ST-CIED010 <> "00"
+              DISPLAY "ERRO ABERTURA ARQUIVOS CPD020/021/LOG003/"
+                      "CIED010"
+              MOVE 1 TO ERRO-W
+           END-IF.
+
+      *    CGD001 e FED001 sao usados apenas para consulta; se ainda
+      *    n�o existirem no ambiente, o batch segue sem os dados
+      *    opcionais (nome do fornecedor na CIE / calendario de
+      *    feriados no ajuste de dia util).
+           IF ST-CGD001 <> "00" AND ST-CGD001 <> "05"
+              DISPLAY "ERRO ABERTURA CGD001: " ST-CGD001
+              MOVE 1 TO ERRO-W
+           END-IF.
+           IF ST-FED001 <> "00" AND ST-FED001 <> "05"
+              DISPLAY "ERRO ABERTURA FED001: " ST-FED001
+              MOVE 1 TO ERRO-W
+           END-IF.
+
+           IF ERRO-W = 0
+              PERFORM PROCESSA-CONTAS-PERMANENTES
+           END-IF.
+
+           CLOSE CGD001 FED001 CPD020 CPD021 LOG003 CIED010.
+
+           DISPLAY "CONTAS PERMANENTES PROCESSADAS...: "
+                   QT-CONTAS-PROC-W.
+           DISPLAY "PARCELAS CRIADAS.................: "
+                   QT-PARCELAS-CRIADAS-W.
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+       PROCESSA-CONTAS-PERMANENTES SECTION.
+      *    Varre CPD020 inteiro em ordem de chave primaria; cada vez
+      *    que encontra uma parcela de conta permanente pertencente a
+      *    um fornecedor/documento ainda nao tratado nesta rodada,
+      *    dispara o mesmo top-up de 12 parcelas que CPP020A roda
+      *    interativamente.
+           MOVE ZEROS  TO ULT-FORNEC-PROC-W FORNEC-CP20 SEQ-CP20.
+           MOVE SPACES TO ULT-DOCTO-PROC-W.
+           START CPD020 KEY IS NOT < CHAVE-CP20 INVALID KEY
+                 MOVE "10" TO ST-CPD020.
+           PERFORM UNTIL ST-CPD020 = "10"
+              READ CPD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CPD020
+              NOT AT END
+                   IF TIPO-CONTA-CP20 = 1 AND SITUACAO-CP20 = 0 AND
+                      (FORNEC-CP20 NOT = ULT-FORNEC-PROC-W OR
+                       NR-DOCTO-CP20 NOT = ULT-DOCTO-PROC-W)
+                      MOVE FORNEC-CP20   TO ULT-FORNEC-PROC-W
+                      MOVE NR-DOCTO-CP20 TO ULT-DOCTO-PROC-W
+                      ADD 1 TO QT-CONTAS-PROC-W
+                      MOVE CHAVE-CP20 TO WS-CHAVE-CP20-SAVE
+                      PERFORM VERIFICA-12PERMANENTE-BATCH
+                      MOVE WS-CHAVE-CP20-SAVE TO CHAVE-CP20
+                      START CPD020 KEY IS NOT < CHAVE-CP20 INVALID KEY
+                            MOVE "10" TO ST-CPD020
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       VERIFICA-12PERMANENTE-BATCH SECTION.
+      *    Mesma logica de VERIFICA-12PERMANENTE (CPP020A): conta
+      *    quantas parcelas de previsao (PREV-DEF-CP20) ja existem p/
+      *    este fornecedor/documento e completa ate 12, ajustando o
+      *    vencto p/ o proximo dia util e enviando uma CIE a cada
+      *    parcela nova, igual ao fluxo interativo.
+           MOVE ZEROS TO DATA-VENCTO-CP20 SITUACAO-CP20.
+           MOVE FORNEC-CP20   TO FORNEC-W.
+           MOVE NR-DOCTO-CP20 TO DOCTO-W.
+           MOVE ZEROS TO QT-PARCELAS ULT-VENCTO.
+           START CPD020 KEY IS NOT < ALT4-CP20 INVALID KEY
+                 MOVE "10" TO ST-CPD020.
+           PERFORM UNTIL ST-CPD020 = "10"
+              READ CPD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CPD020
+              NOT AT END
+                   IF FORNEC-CP20 NOT = FORNEC-W OR
+                      SITUACAO-CP20 NOT = 0 MOVE "10" TO ST-CPD020
+                   ELSE
+                      IF NR-DOCTO-CP20 NOT = DOCTO-W OR
+                         TIPO-CONTA-CP20 NOT = 1 OR
+                         PREV-DEF-CP20 = 0 CONTINUE
+                      ELSE
+                         ADD 1 TO QT-PARCELAS
+                         IF DATA-VENCTO-CP20 > ULT-VENCTO
+                            MOVE DATA-VENCTO-CP20 TO ULT-VENCTO
+                         END-IF
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+           IF QT-PARCELAS < 12
+              PERFORM UNTIL QT-PARCELAS = 12
+                 ADD 1                 TO QT-PARCELAS
+                 MOVE ULT-VENCTO       TO DATA-WI
+                 MOVE FORNEC-W         TO FORNEC-CP21
+                 ADD 1                 TO MES-WI
+                 IF MES-WI > 12
+                    MOVE 1             TO MES-WI
+                    ADD  1             TO ANO-WI
+                 END-IF
+                 PERFORM ATUALIZA-SEQ-CPD021
+                 MOVE SEQ-CP21         TO SEQ-CP20
+                 MOVE 1                TO PREV-DEF-CP20
+                 MOVE 2                TO GRTIME-TYPE
+                 MOVE 7                TO GRTIME-FUNCTION
+                 MOVE DATA-WI          TO DATA-VENCTO-CP20
+                                          GRTIME-DATE
+                                          DATA-WII
+                 CALL   "GRTIME" USING PARAMETROS-GRTIME
+                 CANCEL "GRTIME"
+                 IF GRTIME-DATE-FINAL = ZEROS
+                    MOVE 1      TO DIA-WII
+                    ADD  1      TO MES-WII
+                    IF MES-WII = 13
+                       MOVE 01 TO MES-WII
+                       ADD   1 TO ANO-WII
+                    END-IF
+                    MOVE DATA-WII TO DATA-VENCTO-CP20
+                 END-IF
+
+                 PERFORM AJUSTA-DIA-UTIL-BATCH
+
+                 IF DATA-MOVTO-CP20 < DATA-LIMITE OR
+                    DATA-VENCTO-CP20 < DATA-LIMITE
+                    DISPLAY "DATA INVALIDA FORNEC=" FORNEC-CP20
+                            " DOCTO=" NR-DOCTO-CP20
+                            " VENCTO=" DATA-VENCTO-CP20
+                 END-IF
+
+                 WRITE REG-CPD020 INVALID KEY
+                       DISPLAY "ERRO GRAVACAO CPD020: " ST-CPD020
+                               " FORNEC=" FORNEC-CP20
+                               " DOCTO=" NR-DOCTO-CP20
+                 NOT INVALID KEY
+                       ADD 1 TO QT-PARCELAS-CRIADAS-W
+                       MOVE USUARIO-W   TO LOG3-USUARIO
+                       MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                       MOVE WS-DATA-CPU TO LOG3-DATA
+                       ACCEPT WS-HORA-SYS FROM TIME
+                       MOVE WS-HORA-SYS TO LOG3-HORAS
+                       MOVE "A"         TO LOG3-OPERACAO
+                       MOVE "CPD020"    TO LOG3-ARQUIVO
+                       MOVE "CPB021"    TO LOG3-PROGRAMA
+                       MOVE REG-CPD020  TO LOG3-REGISTRO
+                       WRITE REG-LOG003
+                       END-WRITE
+                       PERFORM GRAVA-CIE-BATCH
+                 END-WRITE
+              END-PERFORM
+           END-IF.
+
+       AJUSTA-DIA-UTIL-BATCH SECTION.
+      *    Mesma logica de AJUSTA-DIA-UTIL (CPP020A): joga o vencto
+      *    p/ o proximo dia util quando cair em fim de semana ou
+      *    feriado (FED001, opcional).
+           MOVE 1 TO DIA-SEMANA-W.
+           PERFORM UNTIL DIA-SEMANA-W = 0
+              MOVE 2                 TO GRTIME-TYPE
+              MOVE 8                 TO GRTIME-FUNCTION
+              MOVE DATA-VENCTO-CP20  TO GRTIME-DATE
+              CALL   "GRTIME" USING PARAMETROS-GRTIME
+              CANCEL "GRTIME"
+              MOVE GRTIME-WEEK-NUM   TO DIA-SEMANA-W
+              MOVE DATA-VENCTO-CP20  TO DATA-FE01
+              READ FED001 INVALID KEY
+                   MOVE SPACES TO REG-FED001
+                   MOVE ZEROS  TO DATA-FE01
+              END-READ
+              IF DIA-SEMANA-W = 0 OR DIA-SEMANA-W = 1 OR
+                 DATA-FE01 = DATA-VENCTO-CP20
+                 MOVE 1                TO DIA-SEMANA-W
+                 MOVE 2                TO GRTIME-TYPE
+                 MOVE 1                TO GRTIME-FUNCTION
+                 MOVE DATA-VENCTO-CP20 TO GRTIME-DATE
+                 MOVE 1                TO GRTIME-DAYS
+                 CALL   "GRTIME" USING PARAMETROS-GRTIME
+                 CANCEL "GRTIME"
+                 MOVE GRTIME-DATE-FINAL TO DATA-VENCTO-CP20
+              ELSE
+                 MOVE 0 TO DIA-SEMANA-W
+              END-IF
+           END-PERFORM.
+
+       GRAVA-CIE-BATCH SECTION.
+      *    Mesma logica de GRAVA-CIE (CPP020A), sem depender dos
+      *    campos de tela: busca o nome do fornecedor em CGD001 (se
+      *    disponivel) e grava a CIE de aviso da nova parcela criada.
+           MOVE FORNEC-CP20         TO CODIGO-CG01.
+           READ CGD001 INVALID KEY
+                MOVE "********"     TO NOME-CG01.
+           PERFORM ACHA-SEQ-CIE-BATCH
+           MOVE 01                  TO COD-MENS-PADRAO-CI10
+           MOVE SPACES              TO DESCRICAO-MENS-CI10.
+           MOVE NOME-CG01           TO DESCRICAO-MENS-CI10(1: 10)
+           MOVE DESCRICAO-CP20      TO DESCRICAO-MENS-CI10(12: 27)
+           MOVE DATA-VENCTO-CP20    TO DATA-E
+           MOVE DATA-E              TO DESCRICAO-MENS-CI10(40: 11)
+           MOVE VALOR-TOT-CP20      TO VALOR-E
+           MOVE VALOR-E             TO DESCRICAO-MENS-CI10(51: 10)
+           MOVE DATA-MOVTO-I        TO DATA-CI10
+           ADD 1                    TO SEQ-CIE
+           MOVE SEQ-CIE             TO SEQ-CI10
+           ACCEPT HORA-W            FROM TIME.
+           MOVE HORA-W(1: 4)        TO HORA-CI10
+           MOVE USUARIO-W           TO ORIGEM-CI10
+           MOVE 1                   TO FUNCAO-DESTINO-CI10
+
+           MOVE ZEROS               TO ST-CIED010.
+           PERFORM UNTIL ST-CIED010 = "10"
+             WRITE REG-CIED010 INVALID KEY
+                    ADD 1 TO SEQ-CIE
+                    MOVE SEQ-CIE TO SEQ-CI10
+                NOT INVALID KEY MOVE "10" TO ST-CIED010
+           END-PERFORM.
+
+       ACHA-SEQ-CIE-BATCH SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+           MOVE WS-DATA-CPU     TO DATA-MOVTO-I
+           MOVE ZEROS           TO SEQ-CI10 SEQ-CIE.
+           START CIED010 KEY IS NOT < CHAVE-CI10 INVALID KEY
+                 MOVE "10" TO ST-CIED010
+           END-START.
+           PERFORM UNTIL ST-CIED010 = "10"
+             READ CIED010 NEXT RECORD AT END MOVE "10" TO ST-CIED010
+              NOT AT END
+                IF DATA-CI10 NOT = DATA-MOVTO-I MOVE "10" TO ST-CIED010
+                ELSE
+                   MOVE SEQ-CI10 TO SEQ-CIE
+                END-IF
+             END-READ
+           END-PERFORM.
+
+       ATUALIZA-SEQ-CPD021 SECTION.
+           READ CPD021 INVALID KEY
+                MOVE 1 TO SEQ-CP21
+                WRITE REG-CPD021 INVALID KEY
+                        DISPLAY "ERRO GRAVACAO CPD021: " ST-CPD021
+                        STOP " "
+                NOT INVALID KEY
+                        CONTINUE
+                END-WRITE
+              NOT INVALID KEY
+                  ADD 1 TO SEQ-CP21
+                  REWRITE REG-CPD021 INVALID KEY
+                        DISPLAY "ERRO REGRAVACAO CPD021: " ST-CPD021
+                        STOP " "
+                  NOT INVALID KEY
+                        CONTINUE
+                  END-REWRITE.
