@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPB023.
+      *AUTOR: EQUIPE KELLO
+      *DATA: 08/08/2026
+      *FUN��O: Batch de reconcilia��o de saldo de portador - CPP020A
+      * regrava REG-CBD100 (via ALT2-CB100) toda vez que um titulo e
+      * pago ou estornado, para manter o saldo do cheque/portador em
+      * CBD100 coerente com o movimento de CPD020, mas nada confere se
+      * esse saldo realmente bate com o que o historico de pagamento
+      * de CPD020 (e das baixas parciais de CPD023, requisito 016)
+      * soma de fato - um REWRITE perdido ou um batch interrompido no
+      * meio deixaria o saldo do talao/portador errado em silencio.
+      *
+      * Reconcilia��o: este checkout nao tem um cadastro de "portador"
+      * com um campo de saldo-corrente acumulado avulso - CBD100 e o
+      * talao de cheques (CHAVE-CB100 = CODIGO-FORN-CB100+NR-CHEQUE-CB100),
+      * cada registro amarrado a um unico titulo de CPD020 via
+      * SEQ-CTA-PAGAR-CB100/NOMINAL-A-CB100 (fornecedor) quando
+      * SITUACAO-CB100 = 8 (baixado/usado no pagamento de um titulo -
+      * ver EXCLUI/REGRAVA-DADOS/GRAVA-CHEQUES em CPP020A). Por isso a
+      * reconciliacao e feita por registro de CBD100 (o saldo daquele
+      * cheque/lancamento especifico do portador), recomputando o
+      * valor esperado a partir de CPD020/CPD023 (mesma soma de baixas
+      * parciais que CPP052's SOMA-BAIXAS-PARCIAIS ja usa p/ VALOR-
+      * PAGO-WK) em vez de inventar um arquivo novo de saldo agregado
+      * por portador que nao existe em nenhum lugar deste checkout.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAPX001.
+           COPY CGPX001.
+           COPY CPPX020.
+           COPY CPPX023.
+           COPY CBPX100.
+
+           SELECT ARQ-EXCECAO ASSIGN TO PATH-EXCECAO
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS IS ST-EXCECAO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CAPW001.
+       COPY CGPW001.
+       COPY CPPW020.
+       COPY CPPW023.
+       COPY CBPW100.
+
+       FD  ARQ-EXCECAO.
+       01  REG-EXCECAO              PIC X(105).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO             PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-CPD020             PIC XX       VALUE SPACES.
+           05  ST-CPD023             PIC XX       VALUE SPACES.
+           05  ST-CBD100             PIC XX       VALUE SPACES.
+           05  ST-EXCECAO            PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  PATH-EXCECAO          PIC X(30)    VALUE SPACES.
+
+           05  SOMA-BAIXAS-W         PIC 9(9)V99  VALUE ZEROS.
+           05  VALOR-ESPERADO-W      PIC 9(9)V99  VALUE ZEROS.
+           05  TITULO-ACHADO-W       PIC X(01)    VALUE SPACES.
+
+           05  DATA-E                PIC 99/99/9999.
+           05  VALOR-E               PIC ZZZ.ZZZ.ZZZ,ZZ.
+
+           05  QT-LIDOS-W            PIC 9(6)     VALUE ZEROS.
+           05  QT-SEM-TITULO-W       PIC 9(6)     VALUE ZEROS.
+           05  QT-DIVERGENTES-W      PIC 9(6)     VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           MOVE ZEROS TO ERRO-W QT-LIDOS-W QT-SEM-TITULO-W
+                         QT-DIVERGENTES-W.
+
+           OPEN INPUT CONTROLE
+           READ CONTROLE
+           MOVE EMPRESA             TO EMP-REC
+           MOVE "CGD001"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD001
+           MOVE "CPD020"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD020
+           MOVE "CPD023"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD023
+           MOVE "CBD100"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CBD100
+           MOVE "EXCCB10" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-EXCECAO
+           CLOSE CONTROLE
+
+           OPEN INPUT CGD001
+           OPEN INPUT CPD020
+           OPEN INPUT CPD023
+           OPEN INPUT CBD100
+           OPEN OUTPUT ARQ-EXCECAO
+
+           IF ST-CBD100 <> "00"
+              DISPLAY "ERRO ABERTURA CBD100: " ST-CBD100
+              MOVE 1 TO ERRO-W
+           END-IF.
+           IF ST-CPD020 <> "00"
+              DISPLAY "ERRO ABERTURA CPD020: " ST-CPD020
+              MOVE 1 TO ERRO-W
+           END-IF.
+
+      *    CPD023/CGD001 sao usados so p/ completar a linha de excecao
+      *    (baixas parciais/nome do fornecedor); se ainda nao existirem
+      *    no ambiente o batch segue sem eles, igual a GRAVA-CIE-BATCH
+      *    de CPB021 e VARRE-CPD020 de CPB022.
+           IF ST-CPD023 <> "00" AND ST-CPD023 <> "05"
+              DISPLAY "ERRO ABERTURA CPD023: " ST-CPD023
+              MOVE 1 TO ERRO-W
+           END-IF.
+           IF ST-CGD001 <> "00" AND ST-CGD001 <> "05"
+              DISPLAY "ERRO ABERTURA CGD001: " ST-CGD001
+              MOVE 1 TO ERRO-W
+           END-IF.
+
+           MOVE SPACES TO REG-EXCECAO
+           MOVE "PORTADOR CHEQUE    FORNEC DOCUMENTO   VALOR-CBD100"
+                                   TO REG-EXCECAO(01: 52)
+           MOVE "   VALOR-ESPERADO MOTIVO" TO REG-EXCECAO(53: 24)
+           WRITE REG-EXCECAO
+
+           IF ERRO-W = 0
+              PERFORM VARRE-CBD100
+           END-IF.
+
+           MOVE SPACES TO REG-EXCECAO
+           MOVE "TOTAL LIDOS..........: "    TO REG-EXCECAO(01: 24)
+           MOVE QT-LIDOS-W                   TO REG-EXCECAO(25: 6)
+           MOVE "TOTAL SEM TITULO.....: "    TO REG-EXCECAO(36: 24)
+           MOVE QT-SEM-TITULO-W              TO REG-EXCECAO(60: 6)
+           MOVE "TOTAL DIVERGENTES....: "    TO REG-EXCECAO(71: 24)
+           MOVE QT-DIVERGENTES-W             TO REG-EXCECAO(95: 6)
+           WRITE REG-EXCECAO
+
+           CLOSE CGD001 CPD020 CPD023 CBD100 ARQ-EXCECAO.
+
+           DISPLAY "REGISTROS CBD100 BAIXADOS LIDOS..: " QT-LIDOS-W.
+           DISPLAY "SEM TITULO CORRESPONDENTE........: "
+                    QT-SEM-TITULO-W.
+           DISPLAY "SALDOS DIVERGENTES...............: "
+                    QT-DIVERGENTES-W.
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+       VARRE-CBD100 SECTION.
+      *    Varre CBD100 inteiro em ordem de chave primaria; so confere
+      *    os registros efetivamente baixados contra um titulo
+      *    (SITUACAO-CB100 = 8, mesmo valor usado por EXCLUI/REGRAVA-
+      *    DADOS/GRAVA-CHEQUES em CPP020A p/ marcar um cheque como
+      *    usado na baixa de um titulo).
+           START CBD100 KEY IS NOT < CHAVE-CB100 INVALID KEY
+                 MOVE "10" TO ST-CBD100.
+           PERFORM UNTIL ST-CBD100 = "10"
+              READ CBD100 NEXT RECORD AT END
+                   MOVE "10" TO ST-CBD100
+              NOT AT END
+                   IF SITUACAO-CB100 = 8
+                      ADD 1 TO QT-LIDOS-W
+                      PERFORM CONFERE-SALDO-PORTADOR
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       CONFERE-SALDO-PORTADOR SECTION.
+           MOVE NOMINAL-A-CB100      TO FORNEC-CP20.
+           MOVE SEQ-CTA-PAGAR-CB100  TO SEQ-CP20.
+           MOVE "N"                  TO TITULO-ACHADO-W.
+           READ CPD020 INVALID KEY
+                CONTINUE
+           NOT INVALID KEY
+                MOVE "S" TO TITULO-ACHADO-W
+           END-READ.
+
+           IF TITULO-ACHADO-W = "N"
+              ADD 1 TO QT-SEM-TITULO-W
+              PERFORM GRAVA-EXCECAO-CBD100
+           ELSE
+      *       Recomputa o valor efetivamente baixado do titulo a
+      *       partir das baixas parciais de CPD023 (requisito 016); na
+      *       ausencia de baixa parcial, usa VALOR-LIQ-CP20 quando o
+      *       titulo ja tem DATA-PGTO-CP20, ou ZEROS se ainda estiver
+      *       em aberto (um cheque marcado "baixado" contra um titulo
+      *       ainda aberto ja e, por si so, uma divergencia).
+              PERFORM SOMA-BAIXAS-CPD023
+              IF SOMA-BAIXAS-W > ZEROS
+                 MOVE SOMA-BAIXAS-W  TO VALOR-ESPERADO-W
+              ELSE
+                 IF DATA-PGTO-CP20 NOT = ZEROS
+                    MOVE VALOR-LIQ-CP20 TO VALOR-ESPERADO-W
+                 ELSE
+                    MOVE ZEROS TO VALOR-ESPERADO-W
+                 END-IF
+              END-IF
+              IF VALOR-ESPERADO-W NOT = VALOR-CB100
+                 ADD 1 TO QT-DIVERGENTES-W
+                 PERFORM GRAVA-EXCECAO-CBD100
+              END-IF
+           END-IF.
+
+       SOMA-BAIXAS-CPD023 SECTION.
+           MOVE ZEROS TO SOMA-BAIXAS-W.
+           MOVE FORNEC-CP20 TO FORNEC-CP23.
+           MOVE SEQ-CP20    TO SEQ-CP23.
+           MOVE ZEROS       TO SEQ-BAIXA-CP23.
+           START CPD023 KEY IS NOT < CHAVE-CP23 INVALID KEY
+                MOVE "10" TO ST-CPD023.
+           PERFORM UNTIL ST-CPD023 = "10"
+                READ CPD023 NEXT RECORD AT END
+                     MOVE "10" TO ST-CPD023
+                NOT AT END
+                     IF FORNEC-CP23 NOT = FORNEC-CP20 OR
+                        SEQ-CP23    NOT = SEQ-CP20
+                        MOVE "10" TO ST-CPD023
+                     ELSE
+                        ADD VALOR-PAGO-CP23 TO SOMA-BAIXAS-W
+                     END-IF
+                END-READ
+           END-PERFORM.
+
+       GRAVA-EXCECAO-CBD100 SECTION.
+           MOVE SPACES               TO REG-EXCECAO.
+           MOVE CODIGO-FORN-CB100    TO REG-EXCECAO(01: 08)
+           MOVE NR-CHEQUE-CB100      TO REG-EXCECAO(10: 08)
+           MOVE NOMINAL-A-CB100      TO REG-EXCECAO(19: 06)
+           MOVE SEQ-CTA-PAGAR-CB100  TO REG-EXCECAO(26: 10)
+           MOVE VALOR-CB100          TO VALOR-E
+           MOVE VALOR-E              TO REG-EXCECAO(37: 15)
+           IF TITULO-ACHADO-W = "N"
+              MOVE "TITULO NAO ENCONTRADO EM CPD020" TO
+                                       REG-EXCECAO(70: 32)
+           ELSE
+              MOVE VALOR-ESPERADO-W  TO VALOR-E
+              MOVE VALOR-E           TO REG-EXCECAO(53: 15)
+              MOVE "SALDO DIVERGENTE" TO REG-EXCECAO(70: 17)
+           END-IF.
+           WRITE REG-EXCECAO.
