@@ -0,0 +1,222 @@
+      *AUTORA: MARELI AMANCIO VOLPATO
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP102.
+      *DATA: 08/08/2026
+      *DESCRICAO: Relatorio de media de avaliacao de revisao de fitas
+      *           por revisor (VID101), num intervalo de datas, p/
+      *           comparar se um revisor da notas sistematicamente
+      *           mais altas ou mais baixas que os demais
+      *           (requisito 038).
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA
+       PRINTER IS LPRINTER.
+       class-control.
+           Window             is class "wclass".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY VIPX101.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY VIPW101.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(80).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+           COPY "VIP102.CPB".
+           COPY "VIP102.CPY".
+           COPY "DS-CNTRL.MF".
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-VID101              PIC XX       VALUE SPACES.
+           05  LIN                    PIC 9(02)    VALUE ZEROS.
+           05  ERRO-W                 PIC 9        VALUE ZEROS.
+           05  PAG-W                  PIC 9(2)     VALUE ZEROS.
+           05  REVISOR-QUEBRA-W       PIC 9(6)     VALUE ZEROS.
+           05  PRIMEIRA-LEITURA-W     PIC 9        VALUE ZEROS.
+           05  CONT-GRUPO-W           PIC 9(5)     VALUE ZEROS.
+           05  CONT-GRUPO-E           PIC ZZ.ZZ9.
+           05  SOMA-AVALIACAO-W       PIC 9(7)     VALUE ZEROS.
+           05  MEDIA-AVALIACAO-W      PIC 9(3)V99  VALUE ZEROS.
+           05  MEDIA-AVALIACAO-E      PIC Z9,99.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(63)   VALUE
+           "MEDIA DE AVALIACAO DE REVISAO DE FITAS POR REVISOR".
+           05  HORA-REL            PIC X(5)    VALUE "  :  ".
+           05  FILLER              PIC XX      VALUE SPACES.
+           05  EMISSAO-REL         PIC 99/99/9999 BLANK WHEN ZEROS.
+       01  CAB03.
+           05  FILLER              PIC X(80)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(80)   VALUE
+           "REVISOR CONTRATO FITA  DATA-REV AVALIACAO".
+
+       01  LINDET.
+           05  LINDET-REL          PIC X(80)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL VIP102-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           INITIALIZE VIP102-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE VIP102-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO
+           MOVE VIP102-VERSION-NO  TO DS-VERSION-NO
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "VID101" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-VID101.
+           OPEN INPUT VID101
+           IF ST-VID101 <> "00"
+              MOVE "ERRO ABERTURA VID101: "  TO VIP102-MENSAGEM-ERRO
+              MOVE ST-VID101 TO VIP102-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF COD-USUARIO-W NOT NUMERIC
+              MOVE "Executar pelo MENU" TO VIP102-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ERRO-W = ZEROS
+                PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN VIP102-PRINTER-FLG-TRUE
+                    COPY IMPRESSORA.CHAMA.
+                    IF LNK-MAPEAMENTO <> SPACES
+                       PERFORM IMPRIME-RELATORIO
+                    END-IF
+           END-EVALUATE
+           PERFORM CLEAR-FLAGS
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+
+       IMPRIME-RELATORIO SECTION.
+      *    Percorre VID101 pela chave alternada REVISOR/DATA-REVISAO
+      *    (requisito 038), restrito ao intervalo VIP102-DATA-INICIAL
+      *    / VIP102-DATA-FINAL informado na tela, e tira a media de
+      *    AVALIACAO-GERAL-V101 a cada troca de REVISOR-V101.
+           OPEN OUTPUT RELAT.
+           MOVE ZEROS  TO LIN CONT-GRUPO-W SOMA-AVALIACAO-W.
+           MOVE ZEROS  TO REVISOR-QUEBRA-W.
+           MOVE 1      TO PRIMEIRA-LEITURA-W.
+           PERFORM CABECALHO.
+           MOVE LOW-VALUES TO CHAVE2-V101
+           START VID101 KEY IS NOT < CHAVE2-V101 INVALID KEY
+                        MOVE "10" TO ST-VID101.
+           PERFORM UNTIL ST-VID101 = "10"
+             READ VID101 NEXT RECORD AT END MOVE "10" TO ST-VID101
+              NOT AT END
+               IF (VIP102-DATA-INICIAL = ZEROS
+                   OR DATA-REVISAO-V101 NOT < VIP102-DATA-INICIAL)
+                  AND (VIP102-DATA-FINAL = ZEROS
+                   OR DATA-REVISAO-V101 NOT > VIP102-DATA-FINAL)
+                  IF PRIMEIRA-LEITURA-W = 0
+                     AND REVISOR-V101 NOT = REVISOR-QUEBRA-W
+                     PERFORM MEDIA-GRUPO
+                  END-IF
+                  MOVE REVISOR-V101 TO REVISOR-QUEBRA-W
+                  MOVE ZEROS        TO PRIMEIRA-LEITURA-W
+                  ADD 1 TO CONT-GRUPO-W
+                  ADD AVALIACAO-GERAL-V101 TO SOMA-AVALIACAO-W
+                  MOVE SPACES TO LINDET-REL
+                  MOVE REVISOR-V101              TO LINDET-REL(01: 06)
+                  MOVE CONTRATO-V101             TO LINDET-REL(08: 08)
+                  MOVE NR-FITA-V101              TO LINDET-REL(17: 05)
+                  MOVE DATA-REVISAO-V101         TO LINDET-REL(23: 10)
+                  MOVE AVALIACAO-GERAL-V101      TO LINDET-REL(36: 01)
+                  WRITE REG-RELAT FROM LINDET
+                  ADD 1 TO LIN
+                  IF LIN > 56 PERFORM CABECALHO
+                  END-IF
+               END-IF
+             END-READ
+           END-PERFORM.
+           IF PRIMEIRA-LEITURA-W = 0
+              PERFORM MEDIA-GRUPO.
+           MOVE SPACES TO REG-RELAT.
+           WRITE REG-RELAT AFTER PAGE.
+           CLOSE RELAT.
+
+       MEDIA-GRUPO SECTION.
+           MOVE ZEROS TO MEDIA-AVALIACAO-W.
+           IF CONT-GRUPO-W > ZEROS
+              COMPUTE MEDIA-AVALIACAO-W ROUNDED =
+                      SOMA-AVALIACAO-W / CONT-GRUPO-W.
+           MOVE MEDIA-AVALIACAO-W TO MEDIA-AVALIACAO-E.
+           MOVE CONT-GRUPO-W      TO CONT-GRUPO-E.
+           MOVE SPACES TO LINDET-REL.
+           MOVE "MEDIA REVISOR: "     TO LINDET-REL(01: 15)
+           MOVE REVISOR-QUEBRA-W      TO LINDET-REL(16: 06)
+           MOVE " QTDE: "             TO LINDET-REL(22: 7)
+           MOVE CONT-GRUPO-E          TO LINDET-REL(29: 7)
+           MOVE " MEDIA: "            TO LINDET-REL(36: 8)
+           MOVE MEDIA-AVALIACAO-E     TO LINDET-REL(44: 5)
+           WRITE REG-RELAT FROM LINDET
+           ADD 1 TO LIN
+           MOVE ZEROS TO CONT-GRUPO-W SOMA-AVALIACAO-W.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           IF PAG-W = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE VIP102-FLAG-GROUP.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "VIP102" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, VIP102-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+             GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE VID101.
+           MOVE DS-QUIT-SET TO DS-CONTROL.
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
