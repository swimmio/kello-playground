@@ -18,17 +18,37 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY CXPX031.
+           COPY CXPX001.
+           COPY LOGX003.
+           COPY GERX001.
+           COPY GERX002.
 
            SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
 
+           SELECT ARQ-EXPORT-CX31 ASSIGN TO PATH-EXPORT-CX31
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        COPY CXPW031.
 
+       FD  ARQ-EXPORT-CX31
+           LABEL RECORD IS OMITTED.
+       01  REG-EXPORT-CX31             PIC X(80).
+       COPY CXPW001.
+       COPY LOGW003.
+       COPY GERW001.
+       COPY GERW002.
+
        FD  RELAT
            LABEL RECORD IS OMITTED.
        01  REG-RELAT.
-           05  FILLER              PIC X(80).
+      *    Requisito 047 - largura ampliada de 80 p/ 144 colunas p/
+      *    caber o cabecalho compartilhado DET-CABECALHO1-p/2-p (abaixo);
+      *    CAB03/CAB04/LINDET continuam com o mesmo conteudo/colunas de
+      *    antes, so preenchidos com espacos a direita na linha mais
+      *    larga.
+           05  FILLER              PIC X(144).
        WORKING-STORAGE SECTION.
            COPY IMPRESSORA.
            COPY "CXP031.CPB".
@@ -39,10 +59,42 @@
        77  DISPLAY-ERROR-NO          PIC 9(4).
        01  VARIAVEIS.
            05  ST-CXD031             PIC XX       VALUE SPACES.
+           05  ST-CXD001             PIC XX       VALUE SPACES.
+           05  EM-USO-W              PIC 9        VALUE ZEROS.
+           05  PATH-EXPORT-CX31      PIC X(32)    VALUE SPACES.
+           05  ST-LOG003             PIC XX       VALUE SPACES.
+           05  ST-GED001             PIC XX       VALUE SPACES.
+           05  ST-GED002             PIC XX       VALUE SPACES.
+           05  ACHEI                 PIC X(01)    VALUE SPACES.
+           05  WS-DATA-SYS.
+               10 WS-DATA-CPU.
+                  15 WS-ANO-CPU      PIC 9(04).
+                  15 WS-MES-CPU      PIC 9(02).
+                  15 WS-DIA-CPU      PIC 9(02).
+               10 FILLER             PIC X(13).
+           05  WS-HORA-SYS           PIC 9(08).
+           05  FILLER REDEFINES WS-HORA-SYS.
+               10 WS-HO-SYS           PIC 9(02).
+               10 WS-MI-SYS           PIC 9(02).
+               10 WS-SE-SYS           PIC 9(02).
+               10 WS-MS-SYS           PIC 9(02).
+      *    Requisito 047 - campos hora/minuto p/ DET-HO-EMIS-p/
+      *    DET-MI-EMIS-p do cabecalho compartilhado (mesmo redefine de
+      *    WS-HORA-SYS ja usado em CPP020A/CPP052).
+           05  QT-GRUPO-CX31 OCCURS 100 PIC 9(5) VALUE ZEROS.
+      *    QT-GRUPO-CX31(n+1) acumula quantos tipos de lancamento
+      *    pertencem ao GRUPO-CX31 = n, para o subtotal do relatorio.
+           05  IND-GRUPO-W           PIC 9(3)     VALUE ZEROS.
+           05  GRUPO-REL-W           PIC 9(3)     VALUE ZEROS.
            05  ULT-CODIGO            PIC 9(2)     VALUE ZEROS.
       *    Ult-codigo - ser� utilizado p/ encontrar o �ltimo c�digo
       *    de tipo-lancamento utilizado
            05  GRAVA-W               PIC 9        VALUE ZEROS.
+           05  VISUALIZAR-W          PIC X        VALUE "N".
+      *    VISUALIZAR-W - "S" enquanto IMPRIME-RELATORIO esta rodando
+      *    a pedido de CXP031-VISUALIZAR-FLG-TRUE (requisito 043):
+      *    GRAVA-LINHA-RELATORIO manda cada linha p/ a list box de
+      *    preview em vez de gravar em RELAT.
            05  LIN                   PIC 9(02)    VALUE ZEROS.
            05  ERRO-W                PIC 9        VALUE ZEROS.
            05  ORDEM-W               PIC 9        VALUE ZEROS.
@@ -56,30 +108,24 @@
                10  VAR1              PIC X VALUE "\".
                10  EMP-REC           PIC XXX.
                10  VAR2              PIC X VALUE "\".
-               10  ARQ-REC           PIC X(10).
-           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+               10  ARQ-REC           PIC X(12).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(32).
            COPY "PARAMETR".
 
        77 janelaPrincipal              object reference.
        77 handle8                      pic 9(08) comp-x value zeros.
        77 wHandle                      pic 9(09) comp-5 value zeros.
 
-       01  CAB01.
-           05  EMPRESA-REL         PIC X(60)   VALUE SPACES.
-           05  FILLER              PIC X(13)   VALUE SPACES.
-           05  FILLER              PIC X(5)    VALUE "PAG: ".
-           05  PAG-REL             PIC Z9      VALUE ZEROS.
-       01  CAB02.
-           05  FILLER              PIC X(63)   VALUE
-           "RELACAO DE TIPO DE LANCAMENTO".
-           05  HORA-REL            PIC X(5)    VALUE "  :  ".
-           05  FILLER              PIC XX      VALUE SPACES.
-           05  EMISSAO-REL         PIC 99/99/9999 BLANK WHEN ZEROS.
+      *    Requisito 047 - empresa/razao/pagina (CAB01) e titulo/emissao
+      *    (CAB02) passam a usar o cabecalho padrao paginado
+      *    DET-CABECALHO1-p/DET-CABECALHO2-p (COBREL-DET-PAISAGEM2.CPY),
+      *    em vez de cada programa montar seu proprio CAB01/CAB02 a mao.
+           COPY "cobrel-det-paisagem2.cpy".
        01  CAB03.
            05  FILLER              PIC X(80)   VALUE ALL "=".
        01  CAB04.
            05  FILLER              PIC X(80)   VALUE
-           "COD.      TIPO DE LANCAMENTO".
+           "COD. GR   TIPO DE LANCAMENTO".
 
        01  LINDET.
            05  LINDET-REL          PIC X(80)   VALUE SPACES.
@@ -101,7 +147,9 @@
                                    TO DS-DATA-BLOCK-VERSION-NO
            MOVE CXP031-VERSION-NO  TO DS-VERSION-NO
            MOVE EMPRESA-W          TO EMP-REC
-           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE EMPRESA-W          TO DET-EMPRESA-p
+           MOVE NOME-EMPRESA-W     TO DET-RAZAO-p
+           MOVE "RELACAO DE TIPO DE LANCAMENTO" TO DET-TITULO-CAB-p
            MOVE "CXD031" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CXD031.
            OPEN I-O CXD031
            MOVE 1 TO GRAVA-W.
@@ -113,9 +161,81 @@
               MOVE "ERRO ABERTURA CXD031: "  TO CXP031-MENSAGEM-ERRO
               MOVE ST-CXD031 TO CXP031-MENSAGEM-ERRO(23: 02)
               PERFORM CARREGA-MENSAGEM-ERRO.
+           MOVE "CXD001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CXD001.
+           OPEN INPUT CXD001
+           IF ST-CXD001 = "35"
+              CLOSE CXD001      OPEN OUTPUT CXD001
+              CLOSE CXD001      OPEN INPUT CXD001
+           END-IF.
+           IF ST-CXD001 <> "00"
+              MOVE "ERRO ABERTURA CXD001: "  TO CXP031-MENSAGEM-ERRO
+              MOVE ST-CXD001 TO CXP031-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           MOVE "LOG003" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LOG003.
+           OPEN I-O LOG003
+           IF ST-LOG003 = "35"
+              CLOSE LOG003      OPEN OUTPUT LOG003
+              CLOSE LOG003      OPEN I-O LOG003
+           END-IF.
+           IF ST-LOG003 <> "00"
+              MOVE "ERRO ABERTURA LOG003: "  TO CXP031-MENSAGEM-ERRO
+              MOVE ST-LOG003 TO CXP031-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
            IF COD-USUARIO-W NOT NUMERIC
               MOVE "Executar pelo MENU" TO CXP031-MENSAGEM-ERRO
               PERFORM CARREGA-MENSAGEM-ERRO.
+           MOVE "GED001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-GED001.
+           MOVE "GED002" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-GED002.
+           OPEN INPUT GED001 GED002
+           IF ST-GED001 <> "00"
+              MOVE "ERRO ABERTURA GED001: "  TO CXP031-MENSAGEM-ERRO
+              MOVE ST-GED001 TO CXP031-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ST-GED002 <> "00"
+              MOVE "ERRO ABERTURA GED002: "  TO CXP031-MENSAGEM-ERRO
+              MOVE ST-GED002 TO CXP031-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+      *    Requisito 042 - mesma consulta GED001/GED002 que ja existia
+      *    apenas em CPP020A (requisito 005), aplicada tambem aqui p/
+      *    que o cadastro de tipo de lancamento respeite o que estiver
+      *    configurado em GED002 p/ este usuario.
+           INITIALIZE REG-GED001
+           MOVE "N" TO ACHEI
+           MOVE "CXP031 - Cadastro de Tipo de Lancamento" TO
+                PROGRAMA-GE01
+           START GED001 KEY IS NOT LESS ALT-GE01 INVALID KEY
+               MOVE "10" TO ST-GED001.
+           PERFORM UNTIL ST-GED001 = "10"
+               READ GED001 NEXT AT END
+                   MOVE "10" TO ST-GED001
+               NOT AT END
+                   IF "CXP031 - Cadastro de Tipo de Lancamento" <>
+                      PROGRAMA-GE01
+                      MOVE "10" TO ST-GED001
+                   ELSE
+                      MOVE USUARIO-GE01          TO USUARIO-C-GE02
+                      MOVE COD-USUARIO-W      TO USUARIO-P-GE02
+                      MOVE "CXP031 - Cadastro de Tipo de Lancamento" TO
+                           PROGRAMA-GE02
+                      MOVE SPACES             TO IDENTIFICACAO-GE02
+                      READ GED002 NOT INVALID KEY
+                           MOVE "S"           TO ACHEI
+                           MOVE "10"          TO ST-GED001
+                      END-READ
+                   END-IF
+               END-READ
+           END-PERFORM
+           IF ACHEI = "N"
+              MOVE "USUARIO SEM PERMISSAO PARA MANUTENCAO" TO
+              CXP031-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+              IF OPERACAO-GE02 = "Alteracao"
+                 MOVE "DESABILITA-EXCLUSAO" TO DS-PROCEDURE
+              ELSE
+                 MOVE "DESABILITA-ALTERACAO" TO DS-PROCEDURE
+              END-IF
+           END-IF.
            IF ERRO-W = ZEROS
                 MOVE 1 TO CXP031-ORDER
                 PERFORM ACHAR-CODIGO
@@ -148,9 +268,23 @@
                        PERFORM IMPRIME-RELATORIO
                     END-IF
                     PERFORM MOSTRA-ULT-CODIGO
+               WHEN CXP031-VISUALIZAR-FLG-TRUE
+      *             "Visualizar antes de imprimir" (requisito 043) -
+      *             roda IMPRIME-RELATORIO com VISUALIZAR-W = "S", que
+      *             manda cada linha p/ a list box de preview em vez
+      *             de abrir RELAT/gastar papel.
+                    MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+                    PERFORM CALL-DIALOG-SYSTEM
+                    MOVE "S" TO VISUALIZAR-W
+                    PERFORM IMPRIME-RELATORIO
+                    MOVE "N" TO VISUALIZAR-W
+                    PERFORM MOSTRA-ULT-CODIGO
                WHEN CXP031-CARREGA-ULT-TRUE
                    PERFORM CARREGA-ULTIMOS
                    MOVE "SET-POSICAO-CURSOR1" TO DS-PROCEDURE
+               WHEN CXP031-EXPORTA-FLG-TRUE
+                   PERFORM EXPORTA-LISTA
+                   PERFORM MOSTRA-ULT-CODIGO
                WHEN CXP031-CARREGA-LIST-BOX-TRUE
                    MOVE CXP031-LINDET(1: 2) TO CXP031-CODIGO
                    PERFORM CARREGAR-DADOS
@@ -170,8 +304,11 @@
            MOVE ZEROS TO GRAVA-W.
            MOVE CXP031-CODIGO       TO TIPO-LCTO-CX31
            READ CXD031 INVALID KEY INITIALIZE REG-CXD031
+                                   MOVE 1 TO ATIVO-CX31
                                    MOVE 1 TO GRAVA-W.
-           MOVE DESCRICAO-CX31         TO CXP031-NOME.
+           MOVE DESCRICAO-CX31         TO CXP031-NOME
+           MOVE ATIVO-CX31             TO CXP031-ATIVO
+           MOVE GRUPO-CX31             TO CXP031-GRUPO.
        CARREGA-MENSAGEM-ERRO SECTION.
            PERFORM LOAD-SCREENSET.
            MOVE "EXIBE-ERRO" TO DS-PROCEDURE
@@ -179,25 +316,96 @@
            MOVE 1 TO ERRO-W.
        LIMPAR-DADOS SECTION.
            INITIALIZE REG-CXD031
+           MOVE 1 TO ATIVO-CX31
            MOVE CXP031-ORDER TO ORDEM-W
            INITIALIZE CXP031-DATA-BLOCK
            MOVE ORDEM-W TO CXP031-ORDER
            PERFORM SET-UP-FOR-REFRESH-SCREEN.
        EXCLUI-RECORD SECTION.
-           DELETE CXD031.
-           PERFORM LIMPAR-DADOS.
-           MOVE 1 TO GRAVA-W.
+      *    N�o excluimos mais fisicamente o tipo de lan�amento (o
+      *    c�digo pode j� ter sido usado em outros exerc�cios) - a
+      *    "exclus�o" apenas inativa o registro (ATIVO-CX31 = 0), que
+      *    passa a n�o aparecer mais para novos lan�amentos mas
+      *    continua v�lido para o hist�rico j� gravado. Se o registro
+      *    j� estiver inativo, EXCLUI-RECORD reativa (toggle).
+           IF ATIVO-CX31 = 1
+              PERFORM VERIFICA-USO-CX31
+              IF EM-USO-W = 1
+                 MOVE "TIPO EM USO NO MOVIMENTO DE CAIXA" TO
+                                                   CXP031-MENSAGEM-ERRO
+                 PERFORM CARREGA-MENSAGEM-ERRO
+              ELSE
+                 MOVE 0 TO ATIVO-CX31
+                 REWRITE REG-CXD031
+                     INVALID KEY PERFORM ERRO-GRAVACAO
+                     NOT INVALID KEY
+                         MOVE "E" TO LOG3-OPERACAO
+                         PERFORM GRAVA-LOG-CX31
+                 END-REWRITE
+                 PERFORM LIMPAR-DADOS
+                 MOVE 1 TO GRAVA-W
+              END-IF
+           ELSE
+              MOVE 1 TO ATIVO-CX31
+              REWRITE REG-CXD031
+                  INVALID KEY PERFORM ERRO-GRAVACAO
+                  NOT INVALID KEY
+                      MOVE "A" TO LOG3-OPERACAO
+                      PERFORM GRAVA-LOG-CX31
+              END-REWRITE
+              PERFORM LIMPAR-DADOS
+              MOVE 1 TO GRAVA-W
+           END-IF.
+
+       VERIFICA-USO-CX31 SECTION.
+      *    N�o permite excluir um tipo de lan�amento que j� tenha
+      *    movimento gravado no caixa (CXD001).
+           MOVE ZEROS TO EM-USO-W.
+           MOVE TIPO-LCTO-CX31 TO TIPO-LCTO-CX01
+           START CXD001 KEY IS NOT < TIPO-LCTO-CX01
+                 INVALID KEY MOVE "10" TO ST-CXD001
+           END-START.
+           IF ST-CXD001 <> "10"
+              READ CXD001 NEXT RECORD AT END MOVE "10" TO ST-CXD001
+                NOT AT END
+                 IF TIPO-LCTO-CX01 = TIPO-LCTO-CX31
+                    MOVE 1 TO EM-USO-W
+                 END-IF
+              END-READ
+           END-IF.
        SALVAR-DADOS SECTION.
            MOVE CXP031-CODIGO       TO TIPO-LCTO-CX31
-           MOVE CXP031-NOME         TO DESCRICAO-CX31.
+           MOVE CXP031-NOME         TO DESCRICAO-CX31
+           MOVE CXP031-GRUPO        TO GRUPO-CX31.
            IF GRAVA-W = 1
-              WRITE REG-CXD031 INVALID KEY
-                   PERFORM ERRO-GRAVACAO
-           ELSE REWRITE REG-CXD031 INVALID KEY
-                PERFORM ERRO-GRAVACAO
-               NOT INVALID KEY
-                SUBTRACT 1 FROM ULT-CODIGO
-           END-IF.
+              MOVE 1 TO ATIVO-CX31
+              WRITE REG-CXD031
+                   INVALID KEY PERFORM ERRO-GRAVACAO
+                   NOT INVALID KEY
+                       MOVE "I" TO LOG3-OPERACAO
+                       PERFORM GRAVA-LOG-CX31
+              END-WRITE
+           ELSE REWRITE REG-CXD031
+                INVALID KEY PERFORM ERRO-GRAVACAO
+                NOT INVALID KEY
+                    SUBTRACT 1 FROM ULT-CODIGO
+                    MOVE "A" TO LOG3-OPERACAO
+                    PERFORM GRAVA-LOG-CX31
+           END-REWRITE.
+
+       GRAVA-LOG-CX31 SECTION.
+      *    Registra a inclusao/alteracao/exclusao de CXD031 em LOG003,
+      *    no mesmo formato usado pelo CPP020A para auditar o CPD020.
+           MOVE USUARIO-W   TO LOG3-USUARIO
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+           MOVE WS-DATA-CPU TO LOG3-DATA
+           ACCEPT WS-HORA-SYS FROM TIME
+           MOVE WS-HORA-SYS TO LOG3-HORAS
+           MOVE "CXD031"    TO LOG3-ARQUIVO
+           MOVE "CXP031"    TO LOG3-PROGRAMA
+           MOVE REG-CXD031  TO LOG3-REGISTRO
+           WRITE REG-LOG003
+           END-WRITE.
        ERRO-GRAVACAO SECTION.
            MOVE "ERRO GRAVA��O" TO CXP031-MENSAGEM-ERRO
            MOVE ST-CXD031       TO CXP031-MENSAGEM-ERRO(23: 2)
@@ -225,11 +433,47 @@
                 MOVE SPACES TO CXP031-LINDET
                 MOVE TIPO-LCTO-CX31       TO CXP031-LINDET(01: 06)
                 MOVE DESCRICAO-CX31         TO CXP031-LINDET(07: 30)
+                IF ATIVO-CX31 = 0
+                   MOVE "(INATIVO)" TO CXP031-LINDET(38: 9)
+                END-IF
                 MOVE "INSERE-LIST" TO DS-PROCEDURE
                 PERFORM CALL-DIALOG-SYSTEM
               END-READ
            END-PERFORM.
 
+       EXPORTA-LISTA SECTION.
+      *    Exporta a relacao de tipo de lancamento para arquivo texto,
+      *    na mesma ordem exibida na tela (CXP031-ORDER).
+           MOVE "TIPOLCTO.TXT" TO ARQ-REC
+           MOVE EMPRESA-REF    TO PATH-EXPORT-CX31
+           OPEN OUTPUT ARQ-EXPORT-CX31.
+           IF CXP031-ORDER = ZEROS
+              MOVE SPACES TO DESCRICAO-CX31
+              START CXD031 KEY IS NOT < DESCRICAO-CX31
+                    INVALID KEY MOVE "10" TO ST-CXD031
+           ELSE
+             MOVE ZEROS TO TIPO-LCTO-CX31
+               START CXD031 KEY IS NOT < TIPO-LCTO-CX31
+                 INVALID KEY MOVE "10" TO ST-CXD031.
+           PERFORM UNTIL ST-CXD031 = "10"
+              READ CXD031 NEXT RECORD AT END MOVE "10" TO ST-CXD031
+              NOT AT END
+                MOVE SPACES TO REG-EXPORT-CX31
+                MOVE TIPO-LCTO-CX31   TO REG-EXPORT-CX31(01: 06)
+                MOVE DESCRICAO-CX31   TO REG-EXPORT-CX31(07: 30)
+                IF ATIVO-CX31 = 0
+                   MOVE "INATIVO" TO REG-EXPORT-CX31(38: 7)
+                ELSE
+                   MOVE "ATIVO"   TO REG-EXPORT-CX31(38: 5)
+                END-IF
+                WRITE REG-EXPORT-CX31
+              END-READ
+           END-PERFORM.
+           CLOSE ARQ-EXPORT-CX31.
+           MOVE "ARQUIVO TIPOLCTO.TXT GERADO COM SUCESSO" TO
+                                                CXP031-MENSAGEM-ERRO
+           PERFORM CARREGA-MENSAGEM-ERRO.
+
        CLEAR-FLAGS SECTION.
            INITIALIZE CXP031-FLAG-GROUP.
 
@@ -242,7 +486,9 @@
            PERFORM CALL-DIALOG-SYSTEM.
 
        IMPRIME-RELATORIO SECTION.
-           OPEN OUTPUT RELAT.
+           IF VISUALIZAR-W = "N"
+              OPEN OUTPUT RELAT
+           END-IF.
            IF CXP031-ORDER = 1
               MOVE ZEROS TO TIPO-LCTO-CX31
               START CXD031 KEY IS NOT < TIPO-LCTO-CX31 INVALID KEY
@@ -251,32 +497,101 @@
                 START CXD031 KEY IS NOT < DESCRICAO-CX31 INVALID KEY
                            MOVE "10" TO ST-CXD031.
            MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           PERFORM VARYING IND-GRUPO-W FROM 1 BY 1
+                    UNTIL IND-GRUPO-W > 100
+                MOVE ZEROS TO QT-GRUPO-CX31 (IND-GRUPO-W)
+           END-PERFORM.
            PERFORM UNTIL ST-CXD031 = "10"
              READ CXD031 NEXT RECORD AT END MOVE "10" TO ST-CXD031
               NOT AT END
+              IF ATIVO-CX31 = 0
+                 CONTINUE
+              ELSE
                MOVE SPACES TO LINDET-REL
-                MOVE TIPO-LCTO-CX31           TO LINDET-REL(01: 08)
-                MOVE DESCRICAO-CX31             TO LINDET-REL(09: 30)
-                WRITE REG-RELAT FROM LINDET
+                MOVE TIPO-LCTO-CX31           TO LINDET-REL(01: 04)
+                MOVE GRUPO-CX31                TO LINDET-REL(06: 03)
+                MOVE DESCRICAO-CX31             TO LINDET-REL(10: 30)
+                MOVE LINDET TO REG-RELAT
+                PERFORM GRAVA-LINHA-RELATORIO
                 ADD 1 TO LIN
+                ADD 1 TO QT-GRUPO-CX31 (GRUPO-CX31 + 1)
                 IF LIN > 56 PERFORM CABECALHO
                 END-IF
+              END-IF
              END-READ
            END-PERFORM.
-           MOVE SPACES TO REG-RELAT.
-           WRITE REG-RELAT AFTER PAGE.
-           CLOSE RELAT.
+           PERFORM SUBTOTAL-POR-GRUPO.
+           IF VISUALIZAR-W = "N"
+              MOVE SPACES TO REG-RELAT
+              WRITE REG-RELAT AFTER PAGE
+              CLOSE RELAT
+           END-IF.
+
+       SUBTOTAL-POR-GRUPO SECTION.
+      *    Imprime, ao final da relacao, a quantidade de tipos de
+      *    lancamento cadastrados em cada grupo (GRUPO-CX31).
+           MOVE CAB03 TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           MOVE SPACES TO LINDET-REL.
+           MOVE "TOTAIS POR GRUPO" TO LINDET-REL(01: 20).
+           MOVE LINDET TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           PERFORM VARYING IND-GRUPO-W FROM 1 BY 1
+                    UNTIL IND-GRUPO-W > 100
+              IF QT-GRUPO-CX31 (IND-GRUPO-W) > ZEROS
+                 MOVE SPACES TO LINDET-REL
+                 MOVE "GRUPO " TO LINDET-REL(01: 06)
+                 COMPUTE GRUPO-REL-W = IND-GRUPO-W - 1
+                 MOVE GRUPO-REL-W TO LINDET-REL(07: 03)
+                 MOVE ": " TO LINDET-REL(10: 2)
+                 MOVE QT-GRUPO-CX31 (IND-GRUPO-W) TO LINDET-REL(12: 5)
+                 MOVE LINDET TO REG-RELAT
+                 PERFORM GRAVA-LINHA-RELATORIO
+              END-IF
+           END-PERFORM.
 
        CABECALHO SECTION.
-           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
-           IF PAG-W = 1
-              WRITE REG-RELAT FROM CAB01
-           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
-           WRITE REG-RELAT FROM CAB02 AFTER 2.
-           WRITE REG-RELAT FROM CAB03.
-           WRITE REG-RELAT FROM CAB04.
-           WRITE REG-RELAT FROM CAB03.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO DET-PAGINA-p.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS.
+           ACCEPT WS-HORA-SYS FROM TIME.
+           MOVE WS-DIA-CPU TO DET-DIA-EMIS-p.
+           MOVE WS-MES-CPU TO DET-MES-EMIS-p.
+           MOVE WS-ANO-CPU TO DET-ANO-EMIS-p.
+           MOVE WS-HO-SYS  TO DET-HO-EMIS-p.
+           MOVE WS-MI-SYS  TO DET-MI-EMIS-p.
+           MOVE DET-CABECALHO1-p TO REG-RELAT.
+           IF PAG-W = 1 OR VISUALIZAR-W = "S"
+              PERFORM GRAVA-LINHA-RELATORIO
+           ELSE
+              WRITE REG-RELAT AFTER PAGE
+           END-IF.
+           MOVE DET-CABECALHO2-p TO REG-RELAT.
+           IF VISUALIZAR-W = "N"
+              WRITE REG-RELAT AFTER 2
+           ELSE
+              PERFORM GRAVA-LINHA-RELATORIO
+           END-IF.
+           MOVE CAB03 TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           MOVE CAB04 TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
+           MOVE CAB03 TO REG-RELAT.
+           PERFORM GRAVA-LINHA-RELATORIO.
            MOVE 6 TO LIN.
+
+       GRAVA-LINHA-RELATORIO SECTION.
+      *    Requisito 043 - centraliza a gravacao de uma linha do
+      *    relatorio: com VISUALIZAR-W = "S" (CXP031-VISUALIZAR-FLG-
+      *    TRUE) manda a mesma linha p/ a list box de preview em vez
+      *    de gravar em RELAT, assim a tela mostra exatamente o que
+      *    seria impresso.
+           IF VISUALIZAR-W = "S"
+              MOVE REG-RELAT      TO CXP031-LINDET(1: 144)
+              MOVE "INSERE-LIST"  TO DS-PROCEDURE
+              PERFORM CALL-DIALOG-SYSTEM
+           ELSE
+              WRITE REG-RELAT
+           END-IF.
        ACHAR-CODIGO SECTION.
            MOVE ZEROS TO TIPO-LCTO-CX31 ULT-CODIGO
            START CXD031 KEY IS NOT < TIPO-LCTO-CX31 INVALID KEY
@@ -306,7 +621,7 @@
              GO FINALIZAR-PROGRAMA
            END-IF.
        FINALIZAR-PROGRAMA SECTION.
-           CLOSE CXD031.
+           CLOSE CXD031 CXD001 LOG003 GED001 GED002.
            MOVE DS-QUIT-SET TO DS-CONTROL.
            PERFORM CALL-DIALOG-SYSTEM.
            EXIT PROGRAM.
