@@ -0,0 +1,226 @@
+      *AUTORA: MARELI AMANCIO VOLPATO
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COP056.
+      *DATA: 08/08/2026
+      *DESCRICAO: Relatorio de brindes pendentes de envio (COD055) -
+      *           lista os brindes com REALIZADO-CO55 = 0 (nao
+      *           enviado) e DATA-ENVIO-CO55 = zeros cujo vencimento
+      *           ja passou, agrupados por CURSO-CO55/TURMA-CO55
+      *           (requisito 036).
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA
+       PRINTER IS LPRINTER.
+       class-control.
+           Window             is class "wclass".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX055.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW055.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(80).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+           COPY "COP056.CPB".
+           COPY "COP056.CPY".
+           COPY "DS-CNTRL.MF".
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD055              PIC XX       VALUE SPACES.
+           05  WS-DATA-SYS.
+               10 WS-DATA-CPU.
+                  15 WS-ANO-CPU      PIC 9(04).
+                  15 WS-MES-CPU      PIC 9(02).
+                  15 WS-DIA-CPU      PIC 9(02).
+               10 FILLER             PIC X(13).
+           05  DATA-HOJE-W            PIC 9(8).
+           05  LIN                    PIC 9(02)    VALUE ZEROS.
+           05  ERRO-W                 PIC 9        VALUE ZEROS.
+           05  PAG-W                  PIC 9(2)     VALUE ZEROS.
+           05  CURSO-QUEBRA-W         PIC 9(3)     VALUE ZEROS.
+           05  TURMA-QUEBRA-W         PIC XX       VALUE SPACES.
+           05  PRIMEIRA-LEITURA-W     PIC 9        VALUE ZEROS.
+           05  CONT-GRUPO-W           PIC 9(5)     VALUE ZEROS.
+           05  CONT-GRUPO-E           PIC ZZ.ZZ9.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(63)   VALUE
+           "BRINDES PENDENTES DE ENVIO (VENCIDOS)".
+           05  HORA-REL            PIC X(5)    VALUE "  :  ".
+           05  FILLER              PIC XX      VALUE SPACES.
+           05  EMISSAO-REL         PIC 99/99/9999 BLANK WHEN ZEROS.
+       01  CAB03.
+           05  FILLER              PIC X(80)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(80)   VALUE
+           "CURSO TURMA CONTRATO ITEM   VENCTO   DIAS-PRAZO".
+
+       01  LINDET.
+           05  LINDET-REL          PIC X(80)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL COP056-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+           MOVE WS-DATA-CPU TO DATA-HOJE-W
+           INITIALIZE COP056-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE COP056-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO
+           MOVE COP056-VERSION-NO  TO DS-VERSION-NO
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "COD055" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-COD055.
+           OPEN INPUT COD055
+           IF ST-COD055 <> "00"
+              MOVE "ERRO ABERTURA COD055: "  TO COP056-MENSAGEM-ERRO
+              MOVE ST-COD055 TO COP056-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF COD-USUARIO-W NOT NUMERIC
+              MOVE "Executar pelo MENU" TO COP056-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ERRO-W = ZEROS
+                PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN COP056-PRINTER-FLG-TRUE
+                    COPY IMPRESSORA.CHAMA.
+                    IF LNK-MAPEAMENTO <> SPACES
+                       PERFORM IMPRIME-RELATORIO
+                    END-IF
+           END-EVALUATE
+           PERFORM CLEAR-FLAGS
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+
+       IMPRIME-RELATORIO SECTION.
+      *    Percorre COD055 pela chave alternada CURSO/TURMA (requisito
+      *    036), selecionando so os brindes ainda nao enviados
+      *    (REALIZADO-CO55 = 0 e DATA-ENVIO-CO55 = zeros) cujo
+      *    vencimento ja passou (DATA-VENCTO-CO55 < DATA-HOJE-W), e
+      *    quebra um subtotal a cada troca de CURSO-CO55/TURMA-CO55.
+           OPEN OUTPUT RELAT.
+           MOVE ZEROS  TO LIN CURSO-QUEBRA-W CONT-GRUPO-W.
+           MOVE SPACES TO TURMA-QUEBRA-W.
+           MOVE 1      TO PRIMEIRA-LEITURA-W.
+           PERFORM CABECALHO.
+           MOVE LOW-VALUES TO CHAVE2-CO55
+           START COD055 KEY IS NOT < CHAVE2-CO55 INVALID KEY
+                        MOVE "10" TO ST-COD055.
+           PERFORM UNTIL ST-COD055 = "10"
+             READ COD055 NEXT RECORD AT END MOVE "10" TO ST-COD055
+              NOT AT END
+               IF REALIZADO-CO55 = 0
+                  AND DATA-ENVIO-CO55 = ZEROS
+                  AND DATA-VENCTO-CO55 < DATA-HOJE-W
+                  IF PRIMEIRA-LEITURA-W = 0
+                     AND (CURSO-CO55 NOT = CURSO-QUEBRA-W
+                     OR   TURMA-CO55 NOT = TURMA-QUEBRA-W)
+                     PERFORM SUBTOTAL-GRUPO
+                  END-IF
+                  MOVE CURSO-CO55 TO CURSO-QUEBRA-W
+                  MOVE TURMA-CO55 TO TURMA-QUEBRA-W
+                  MOVE ZEROS      TO PRIMEIRA-LEITURA-W
+                  ADD 1 TO CONT-GRUPO-W
+                  MOVE SPACES TO LINDET-REL
+                  MOVE CURSO-CO55                TO LINDET-REL(01: 05)
+                  MOVE TURMA-CO55                TO LINDET-REL(07: 06)
+                  MOVE NR-CONTRATO-CO55          TO LINDET-REL(14: 08)
+                  MOVE ITEM-CO55                 TO LINDET-REL(23: 05)
+                  MOVE DATA-VENCTO-CO55          TO LINDET-REL(29: 09)
+                  MOVE DIAS-PRAZO-CO55           TO LINDET-REL(40: 05)
+                  WRITE REG-RELAT FROM LINDET
+                  ADD 1 TO LIN
+                  IF LIN > 56 PERFORM CABECALHO
+                  END-IF
+               END-IF
+             END-READ
+           END-PERFORM.
+           IF PRIMEIRA-LEITURA-W = 0
+              PERFORM SUBTOTAL-GRUPO.
+           MOVE SPACES TO REG-RELAT.
+           WRITE REG-RELAT AFTER PAGE.
+           CLOSE RELAT.
+
+       SUBTOTAL-GRUPO SECTION.
+           MOVE SPACES TO LINDET-REL.
+           MOVE CONT-GRUPO-W TO CONT-GRUPO-E.
+           MOVE "TOTAL CURSO/TURMA: " TO LINDET-REL(01: 20)
+           MOVE CURSO-QUEBRA-W        TO LINDET-REL(21: 03)
+           MOVE "/"                   TO LINDET-REL(24: 01)
+           MOVE TURMA-QUEBRA-W        TO LINDET-REL(25: 02)
+           MOVE " - "                 TO LINDET-REL(28: 03)
+           MOVE CONT-GRUPO-E          TO LINDET-REL(31: 07)
+           WRITE REG-RELAT FROM LINDET
+           ADD 1 TO LIN
+           MOVE ZEROS TO CONT-GRUPO-W.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           IF PAG-W = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE COP056-FLAG-GROUP.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "COP056" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, COP056-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+             GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE COD055.
+           MOVE DS-QUIT-SET TO DS-CONTROL.
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
